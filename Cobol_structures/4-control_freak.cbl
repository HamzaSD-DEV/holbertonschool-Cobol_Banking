@@ -1,9 +1,22 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CONTROL-FREAK.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-FILE ASSIGN TO "CONTROLACCT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ACCT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-FILE.
+       01  ACCOUNT-RECORD     PIC 9(5)V99.
+
        WORKING-STORAGE SECTION.
 
+       01 WS-ACCT-STATUS  PIC XX.
+
        01 BALANCE         PIC 9(5)V99 VALUE 1000.00.
        01 AMOUNT          PIC 9(5)V99.
        01 DISPLAY-BAL     PIC Z,ZZZ.99.
@@ -14,6 +27,8 @@
 
        PROCEDURE DIVISION.
        MAIN-LOOP.
+           PERFORM LOAD-ACCOUNT
+
            PERFORM UNTIL EXIT-FLAG = "Y"
                DISPLAY "Enter operation [D=Deposit, W=Withdraw, B=Balanc
       -        "e, Q=Quit]: "
@@ -24,6 +39,7 @@
                        DISPLAY "Enter deposit amount: "
                        ACCEPT AMOUNT
                        ADD AMOUNT TO BALANCE
+                       PERFORM SAVE-ACCOUNT
                        DISPLAY "Deposit successful."
                    WHEN "W"
                        DISPLAY "Enter withdrawal amount: "
@@ -32,6 +48,7 @@
                            DISPLAY "Insufficient funds."
                        ELSE
                            SUBTRACT AMOUNT FROM BALANCE
+                           PERFORM SAVE-ACCOUNT
                            DISPLAY "Withdrawal successful."
                        END-IF
                    WHEN "B"
@@ -48,3 +65,26 @@
            END-PERFORM
 
            STOP RUN.
+
+      *> Reads the balance left behind by the previous session, if
+      *> any. The first run on a fresh machine finds no file, keeps
+      *> the default opening balance, and creates it.
+       LOAD-ACCOUNT.
+           OPEN INPUT ACCOUNT-FILE
+           IF WS-ACCT-STATUS = "00"
+               READ ACCOUNT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE ACCOUNT-RECORD TO BALANCE
+               END-READ
+               CLOSE ACCOUNT-FILE
+           ELSE
+               PERFORM SAVE-ACCOUNT
+           END-IF.
+
+       SAVE-ACCOUNT.
+           OPEN OUTPUT ACCOUNT-FILE
+           MOVE BALANCE TO ACCOUNT-RECORD
+           WRITE ACCOUNT-RECORD
+           CLOSE ACCOUNT-FILE.
