@@ -7,6 +7,11 @@
            SELECT EMPLOYEE-FILE ASSIGN TO "EMPLOYEES.DAT"
            ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS IS FILE-STATUS.
+           SELECT BONUS-YTD-FILE ASSIGN TO "BONUSYTD.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS YTD-EMP-ID
+           FILE STATUS IS YTD-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -16,15 +21,23 @@
            05 EMP-NAME          PIC X(20).   *> "Alice Johnson      "
            05 EMP-SALARY-TEXT   PIC X(8).    *> "09999.99"
 
+       FD BONUS-YTD-FILE.
+       01 BONUS-YTD-RECORD.
+           05 YTD-EMP-ID      PIC X(5).
+           05 YTD-BONUS-TOTAL PIC 9(5)V99.
+
        WORKING-STORAGE SECTION.
        01 WS-INPUT-ID-TEXT       PIC X(5).
        01 WS-INPUT-BONUS-TEXT    PIC X(10).
        01 WS-FOUND-FLAG          PIC X VALUE 'N'.
        01 WS-END-FLAG            PIC X VALUE 'N'.
        01 FILE-STATUS            PIC XX.
+       01 YTD-STATUS             PIC XX.
        *> Now only 4 integer digits + 2 decimals
        01 WS-SALARY-NUM       PIC 9(5)V99.
        01 WS-BONUS-NUM        PIC 9(5)V99.
+       01 WS-YTD-BONUS-NUM    PIC 9(5)V99.
+       01 WS-ANNUAL-BONUS-CAP PIC 9(5)V99 VALUE 5000.00.
        01 WS-NEW-SALARY-DSP   PIC Z(5)9.99.
 
 
@@ -42,6 +55,15 @@
 
            OPEN INPUT EMPLOYEE-FILE
 
+           *> Open BONUS-YTD-FILE, creating it the first time this
+           *> program runs on a fresh machine
+           OPEN I-O BONUS-YTD-FILE
+           IF YTD-STATUS = "35"
+               OPEN OUTPUT BONUS-YTD-FILE
+               CLOSE BONUS-YTD-FILE
+               OPEN I-O BONUS-YTD-FILE
+           END-IF
+
            *> 3) Search
            PERFORM UNTIL WS-FOUND-FLAG = 'Y' OR WS-END-FLAG = 'Y'
                READ EMPLOYEE-FILE
@@ -58,18 +80,47 @@
 
            *> 4) Compute + check overflow
            IF WS-FOUND-FLAG = 'Y'
-               COMPUTE WS-SALARY-NUM = WS-SALARY-NUM + WS-BONUS-NUM
-                   ON SIZE ERROR
-                       DISPLAY "Error: Bonus too large. Salary update fa
-      -                 "iled due to overflow."
-                   NOT ON SIZE ERROR
-                       MOVE WS-SALARY-NUM TO WS-NEW-SALARY-DSP
-                       DISPLAY "Updated Salary for " EMP-NAME 
-                                WS-NEW-SALARY-DSP ": $"
-               END-COMPUTE
+               PERFORM LOAD-YTD-BONUS
+
+               IF WS-YTD-BONUS-NUM + WS-BONUS-NUM > WS-ANNUAL-BONUS-CAP
+                   DISPLAY "Error: Bonus would exceed the annual bonus c
+      -                "ap for this employee."
+               ELSE
+                   COMPUTE WS-SALARY-NUM = WS-SALARY-NUM + WS-BONUS-NUM
+                       ON SIZE ERROR
+                           DISPLAY "Error: Bonus too large. Salary updat
+      -                    "e failed due to overflow."
+                       NOT ON SIZE ERROR
+                           MOVE WS-SALARY-NUM TO WS-NEW-SALARY-DSP
+                           DISPLAY "Updated Salary for " EMP-NAME
+                                    WS-NEW-SALARY-DSP ": $"
+                           ADD WS-BONUS-NUM TO WS-YTD-BONUS-NUM
+                           PERFORM SAVE-YTD-BONUS
+                   END-COMPUTE
+               END-IF
            ELSE
                DISPLAY "Error: Employee ID not found."
            END-IF
 
            CLOSE EMPLOYEE-FILE
+           CLOSE BONUS-YTD-FILE
            STOP RUN.
+
+      *> An employee seen for the first time this year has no
+      *> BONUSYTD.DAT record yet, so their running total starts at 0.
+       LOAD-YTD-BONUS.
+           MOVE WS-INPUT-ID-TEXT TO YTD-EMP-ID
+           READ BONUS-YTD-FILE
+               INVALID KEY
+                   MOVE 0 TO WS-YTD-BONUS-NUM
+               NOT INVALID KEY
+                   MOVE YTD-BONUS-TOTAL TO WS-YTD-BONUS-NUM
+           END-READ.
+
+       SAVE-YTD-BONUS.
+           MOVE WS-INPUT-ID-TEXT TO YTD-EMP-ID
+           MOVE WS-YTD-BONUS-NUM TO YTD-BONUS-TOTAL
+           REWRITE BONUS-YTD-RECORD
+               INVALID KEY
+                   WRITE BONUS-YTD-RECORD
+           END-REWRITE.
