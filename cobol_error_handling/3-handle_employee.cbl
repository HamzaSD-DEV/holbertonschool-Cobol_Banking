@@ -12,6 +12,11 @@
                ORGANIZATION IS LINE SEQUENTIAL
                ACCESS MODE IS SEQUENTIAL
                FILE STATUS IS LOG-STATUS.
+           SELECT BONUS-YTD-FILE ASSIGN TO "BONUSYTD.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS YTD-EMP-ID
+               FILE STATUS IS YTD-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -24,9 +29,17 @@
        FD LOG-FILE.
        01 LOG-RECORD        PIC X(100).
 
+       FD BONUS-YTD-FILE.
+       01 BONUS-YTD-RECORD.
+           05 YTD-EMP-ID      PIC X(5).
+           05 YTD-BONUS-TOTAL PIC 9(5)V99.
+
        WORKING-STORAGE SECTION.
        01 EMP-STATUS        PIC XX.
        01 LOG-STATUS        PIC XX.
+       01 YTD-STATUS        PIC XX.
+       01 WS-YTD-BONUS-NUM  PIC 9(5)V99.
+       01 WS-ANNUAL-BONUS-CAP PIC 9(5)V99 VALUE 5000.00.
        01 WS-EMP-ID         PIC X(5).
        01 WS-BONUS-TX       PIC X(10).
        01 WS-FOUND-FLAG     PIC X VALUE 'N'.
@@ -57,6 +70,15 @@
                OPEN EXTEND LOG-FILE
            END-IF
 
+           *> Open BONUS-YTD-FILE, creating it the first time this
+           *> program runs on a fresh machine
+           OPEN I-O BONUS-YTD-FILE
+           IF YTD-STATUS = "35"
+               OPEN OUTPUT BONUS-YTD-FILE
+               CLOSE BONUS-YTD-FILE
+               OPEN I-O BONUS-YTD-FILE
+           END-IF
+
            *> Search for the record
            PERFORM UNTIL WS-END-FLAG = 'Y' OR WS-FOUND-FLAG = 'Y'
                READ EMPLOYEE-FILE
@@ -78,20 +100,30 @@
                ACCEPT WS-BONUS-TX
                COMPUTE WS-BONUS-NUM = FUNCTION NUMVAL(WS-BONUS-TX)
 
-               COMPUTE WS-SALARY-NUM = WS-SALARY-NUM + WS-BONUS-NUM
-                   ON SIZE ERROR
-                       PERFORM LOG-OVERFLOW
-                       DISPLAY "Error: Bonus too large. Salary update fa
-      -                "iled due to overflow."
-                   NOT ON SIZE ERROR
-                       MOVE WS-SALARY-NUM TO WS-NEW-SALARY-DSP
-                       DISPLAY "Updated Salary for " FUNCTION 
-                       TRIM(EMP-NAME)
-                               ": " FUNCTION TRIM(WS-NEW-SALARY-DSP)
-                       MOVE WS-SALARY-NUM TO WS-NEW-SALARY-TX
-                       MOVE WS-NEW-SALARY-TX TO EMP-SALARY-TX
-                       REWRITE EMPLOYEE-RECORD
-               END-COMPUTE
+               PERFORM LOAD-YTD-BONUS
+
+               IF WS-YTD-BONUS-NUM + WS-BONUS-NUM > WS-ANNUAL-BONUS-CAP
+                   PERFORM LOG-CAP-EXCEEDED
+                   DISPLAY "Error: Bonus would exceed the annual bonus c
+      -                "ap for this employee."
+               ELSE
+                   COMPUTE WS-SALARY-NUM = WS-SALARY-NUM + WS-BONUS-NUM
+                       ON SIZE ERROR
+                           PERFORM LOG-OVERFLOW
+                           DISPLAY "Error: Bonus too large. Salary updat
+      -                    "e failed due to overflow."
+                       NOT ON SIZE ERROR
+                           MOVE WS-SALARY-NUM TO WS-NEW-SALARY-DSP
+                           DISPLAY "Updated Salary for " FUNCTION
+                           TRIM(EMP-NAME)
+                                   ": " FUNCTION TRIM(WS-NEW-SALARY-DSP)
+                           MOVE WS-SALARY-NUM TO WS-NEW-SALARY-TX
+                           MOVE WS-NEW-SALARY-TX TO EMP-SALARY-TX
+                           REWRITE EMPLOYEE-RECORD
+                           ADD WS-BONUS-NUM TO WS-YTD-BONUS-NUM
+                           PERFORM SAVE-YTD-BONUS
+                   END-COMPUTE
+               END-IF
            ELSE
                DISPLAY "[DEBUG] Employee ID not found: " WS-EMP-ID
                PERFORM LOG-NOT-FOUND
@@ -100,8 +132,42 @@
 
            CLOSE EMPLOYEE-FILE
            CLOSE LOG-FILE
+           CLOSE BONUS-YTD-FILE
            STOP RUN.
 
+      *> An employee seen for the first time this year has no
+      *> BONUSYTD.DAT record yet, so their running total starts at 0.
+       LOAD-YTD-BONUS.
+           MOVE WS-EMP-ID TO YTD-EMP-ID
+           READ BONUS-YTD-FILE
+               INVALID KEY
+                   MOVE 0 TO WS-YTD-BONUS-NUM
+               NOT INVALID KEY
+                   MOVE YTD-BONUS-TOTAL TO WS-YTD-BONUS-NUM
+           END-READ.
+
+       SAVE-YTD-BONUS.
+           MOVE WS-EMP-ID TO YTD-EMP-ID
+           MOVE WS-YTD-BONUS-NUM TO YTD-BONUS-TOTAL
+           REWRITE BONUS-YTD-RECORD
+               INVALID KEY
+                   WRITE BONUS-YTD-RECORD
+           END-REWRITE.
+
+       LOG-CAP-EXCEEDED.
+           PERFORM GET-TIMESTAMP
+           MOVE SPACES TO LOG-RECORD
+           STRING
+               WS-TIMESTAMP DELIMITED BY SIZE
+               " - ERROR: Bonus for Employee ID "
+               WS-EMP-ID
+               " would exceed the annual bonus cap."
+               DELIMITED BY SIZE
+               INTO LOG-RECORD
+           END-STRING
+           WRITE LOG-RECORD AFTER ADVANCING 1 LINES
+           .
+
        LOG-OVERFLOW.
            PERFORM GET-TIMESTAMP
            MOVE SPACES TO LOG-RECORD
@@ -131,7 +197,7 @@
            .
 
        GET-TIMESTAMP.
-           ACCEPT WS-DATE FROM DATE
+           ACCEPT WS-DATE FROM DATE YYYYMMDD
            ACCEPT WS-TIME FROM TIME
            STRING
                WS-DATE(1:4) "-" WS-DATE(5:2) "-" WS-DATE(7:2) " "
