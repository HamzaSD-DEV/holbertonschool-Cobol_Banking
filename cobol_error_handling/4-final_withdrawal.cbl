@@ -27,6 +27,9 @@
            05 ACC-ID         PIC X(6).
            05 ACC-NAME       PIC X(20).
            05 ACC-BAL-TX     PIC X(8).
+           05 ACC-TYPE       PIC X(1).
+               88 ACC-TYPE-SAVINGS  VALUE 'S'.
+               88 ACC-TYPE-CHECKING VALUE 'C'.
 
        FD AUTH-FILE.
        01 AUTH-REC.
@@ -47,6 +50,7 @@
        01 WS-NEW-BAL-NUM    PIC 9(5)V99.
        01 WS-NEW-BAL-TX     PIC 9(5).99.
        01 WS-NEW-BAL-DISP   PIC Z(5)9.99.
+       01 WS-MIN-BAL-NUM    PIC 9(5)V99.
 
        01 WS-FOUND-FLAG     PIC X VALUE 'N'.
        01 WS-AUTH-FLAG      PIC X VALUE 'N'.
@@ -108,6 +112,7 @@
            END-PERFORM
 
            IF WS-FOUND-FLAG = 'Y'
+               PERFORM DETERMINE-MIN-BALANCE
                IF WS-AMOUNT-NUM > WS-BAL-NUM
                    PERFORM LOG-INSUFFICIENT
                    DISPLAY "Error: Insufficient funds."
@@ -117,13 +122,19 @@
                            PERFORM LOG-OVERFLOW
                            DISPLAY "Error: Overflow during withdrawal."
                        NOT ON SIZE ERROR
-                           MOVE WS-NEW-BAL-NUM TO WS-NEW-BAL-TX
-                           MOVE WS-NEW-BAL-NUM TO WS-NEW-BAL-DISP
-                           MOVE WS-NEW-BAL-TX TO ACC-BAL-TX
-                           REWRITE ACCOUNT-REC
-                           DISPLAY "New balance for " FUNCTION 
-                           TRIM(ACC-NAME)
+                           IF WS-NEW-BAL-NUM < WS-MIN-BAL-NUM
+                               PERFORM LOG-BELOW-MINIMUM
+                               DISPLAY "Error: Withdrawal would drop "
+                                       "balance below required minimum."
+                           ELSE
+                               MOVE WS-NEW-BAL-NUM TO WS-NEW-BAL-TX
+                               MOVE WS-NEW-BAL-NUM TO WS-NEW-BAL-DISP
+                               MOVE WS-NEW-BAL-TX TO ACC-BAL-TX
+                               REWRITE ACCOUNT-REC
+                               DISPLAY "New balance for " FUNCTION
+                               TRIM(ACC-NAME)
                                    ": " FUNCTION TRIM(WS-NEW-BAL-DISP)
+                           END-IF
                    END-COMPUTE
                END-IF
            ELSE
@@ -135,6 +146,18 @@
        END-PARA.
            STOP RUN.
 
+      *> Savings and checking accounts must keep a minimum balance on
+      *> deposit; any other/unset account type has no minimum.
+       DETERMINE-MIN-BALANCE.
+           EVALUATE TRUE
+               WHEN ACC-TYPE-SAVINGS
+                   MOVE 500.00 TO WS-MIN-BAL-NUM
+               WHEN ACC-TYPE-CHECKING
+                   MOVE 100.00 TO WS-MIN-BAL-NUM
+               WHEN OTHER
+                   MOVE 0 TO WS-MIN-BAL-NUM
+           END-EVALUATE.
+
        *> LOGGING PARAGRAPHS USING CLEAN FORMAT
 
        LOG-INVALID-AMOUNT.
@@ -181,6 +204,17 @@
            END-STRING
            PERFORM WRITE-LOG.
 
+       LOG-BELOW-MINIMUM.
+           PERFORM GET-TIMESTAMP
+           MOVE SPACES TO LOG-REC
+           STRING
+               WS-TIMESTAMP DELIMITED BY SIZE
+               " - ERROR: Below minimum balance for Account ID "
+               WS-INPUT-ID DELIMITED BY SIZE
+               INTO LOG-REC
+           END-STRING
+           PERFORM WRITE-LOG.
+
        LOG-OVERFLOW.
            PERFORM GET-TIMESTAMP
            MOVE SPACES TO LOG-REC
@@ -204,7 +238,7 @@
            CLOSE LOG-FILE.
 
        GET-TIMESTAMP.
-           ACCEPT WS-DATE FROM DATE
+           ACCEPT WS-DATE FROM DATE YYYYMMDD
            ACCEPT WS-TIME FROM TIME
            STRING
                WS-DATE(1:4) "-" WS-DATE(5:2) "-" WS-DATE(7:2) " "
