@@ -0,0 +1,170 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCILE-WITHDRAWALS.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOG-FILE ASSIGN TO "WITHDRAWAL_ERRORS.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LOG-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO WS-REPORT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD LOG-FILE.
+       01 LOG-REC            PIC X(200).
+
+       FD REPORT-FILE.
+       01 REPORT-REC         PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 LOG-STATUS         PIC XX.
+       01 RPT-STATUS         PIC XX.
+       01 WS-EOF-FLAG        PIC X VALUE "N".
+
+       01 WS-TODAY.
+           05 WS-TODAY-YYYY  PIC 9(4).
+           05 WS-TODAY-MM    PIC 9(2).
+           05 WS-TODAY-DD    PIC 9(2).
+       01 WS-TODAY-TX        PIC X(10).
+       01 WS-REPORT-FILENAME PIC X(30).
+
+       01 WS-COUNT-TOTAL          PIC 9(5) VALUE 0.
+       01 WS-COUNT-INVALID-AMT    PIC 9(5) VALUE 0.
+       01 WS-COUNT-UNAUTH         PIC 9(5) VALUE 0.
+       01 WS-COUNT-NOT-FOUND      PIC 9(5) VALUE 0.
+       01 WS-COUNT-INSUFFICIENT   PIC 9(5) VALUE 0.
+       01 WS-COUNT-OVERFLOW       PIC 9(5) VALUE 0.
+       01 WS-COUNT-BELOW-MIN      PIC 9(5) VALUE 0.
+
+       01 WS-DISP-TOTAL           PIC ZZZZ9.
+       01 WS-DISP-INVALID-AMT     PIC ZZZZ9.
+       01 WS-DISP-UNAUTH          PIC ZZZZ9.
+       01 WS-DISP-NOT-FOUND       PIC ZZZZ9.
+       01 WS-DISP-INSUFFICIENT    PIC ZZZZ9.
+       01 WS-DISP-OVERFLOW        PIC ZZZZ9.
+       01 WS-DISP-BELOW-MIN       PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY
+           STRING WS-TODAY-YYYY "-" WS-TODAY-MM "-" WS-TODAY-DD
+               DELIMITED BY SIZE INTO WS-TODAY-TX
+           END-STRING
+           STRING "RECONCILE-" WS-TODAY-YYYY WS-TODAY-MM WS-TODAY-DD
+               ".TXT" DELIMITED BY SIZE INTO WS-REPORT-FILENAME
+           END-STRING
+
+           OPEN INPUT LOG-FILE
+           IF LOG-STATUS = "35"
+               DISPLAY "No withdrawal log found. Nothing to reconcile."
+               GO TO END-PARA
+           END-IF
+
+           PERFORM UNTIL WS-EOF-FLAG = "Y"
+               READ LOG-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF-FLAG
+                   NOT AT END
+                       PERFORM TALLY-LOG-RECORD
+               END-READ
+           END-PERFORM
+           CLOSE LOG-FILE
+
+           PERFORM WRITE-RECONCILIATION-REPORT.
+
+       END-PARA.
+           STOP RUN.
+
+      *> Only today's entries count toward the daily reconciliation;
+      *> older entries were already reported on a prior day's run.
+       TALLY-LOG-RECORD.
+           IF LOG-REC(1:10) = WS-TODAY-TX
+               ADD 1 TO WS-COUNT-TOTAL
+               EVALUATE TRUE
+                   WHEN LOG-REC(31:14) = "Invalid amount"
+                       ADD 1 TO WS-COUNT-INVALID-AMT
+                   WHEN LOG-REC(31:28) = "Unauthorized access attempt"
+                       ADD 1 TO WS-COUNT-UNAUTH
+                   WHEN LOG-REC(31:20) = "Account ID not found"
+                       ADD 1 TO WS-COUNT-NOT-FOUND
+                   WHEN LOG-REC(31:18) = "Insufficient funds"
+                       ADD 1 TO WS-COUNT-INSUFFICIENT
+                   WHEN LOG-REC(31:14) = "Overflow error"
+                       ADD 1 TO WS-COUNT-OVERFLOW
+                   WHEN LOG-REC(31:21) = "Below minimum balance"
+                       ADD 1 TO WS-COUNT-BELOW-MIN
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE
+           END-IF.
+
+       WRITE-RECONCILIATION-REPORT.
+           MOVE WS-COUNT-TOTAL       TO WS-DISP-TOTAL
+           MOVE WS-COUNT-INVALID-AMT TO WS-DISP-INVALID-AMT
+           MOVE WS-COUNT-UNAUTH      TO WS-DISP-UNAUTH
+           MOVE WS-COUNT-NOT-FOUND   TO WS-DISP-NOT-FOUND
+           MOVE WS-COUNT-INSUFFICIENT TO WS-DISP-INSUFFICIENT
+           MOVE WS-COUNT-OVERFLOW    TO WS-DISP-OVERFLOW
+           MOVE WS-COUNT-BELOW-MIN   TO WS-DISP-BELOW-MIN
+
+           OPEN OUTPUT REPORT-FILE
+
+           MOVE SPACES TO REPORT-REC
+           STRING "Daily Withdrawal Reconciliation - " WS-TODAY-TX
+               DELIMITED BY SIZE INTO REPORT-REC
+           END-STRING
+           WRITE REPORT-REC
+
+           MOVE SPACES TO REPORT-REC
+           WRITE REPORT-REC
+
+           MOVE SPACES TO REPORT-REC
+           STRING "Total exceptions logged:       " WS-DISP-TOTAL
+               DELIMITED BY SIZE INTO REPORT-REC
+           END-STRING
+           WRITE REPORT-REC
+
+           MOVE SPACES TO REPORT-REC
+           STRING "Invalid withdrawal amount:     " WS-DISP-INVALID-AMT
+               DELIMITED BY SIZE INTO REPORT-REC
+           END-STRING
+           WRITE REPORT-REC
+
+           MOVE SPACES TO REPORT-REC
+           STRING "Unauthorized access attempts:  " WS-DISP-UNAUTH
+               DELIMITED BY SIZE INTO REPORT-REC
+           END-STRING
+           WRITE REPORT-REC
+
+           MOVE SPACES TO REPORT-REC
+           STRING "Account ID not found:          " WS-DISP-NOT-FOUND
+               DELIMITED BY SIZE INTO REPORT-REC
+           END-STRING
+           WRITE REPORT-REC
+
+           MOVE SPACES TO REPORT-REC
+           STRING "Insufficient funds:            "
+               WS-DISP-INSUFFICIENT
+               DELIMITED BY SIZE INTO REPORT-REC
+           END-STRING
+           WRITE REPORT-REC
+
+           MOVE SPACES TO REPORT-REC
+           STRING "Balance overflow:              " WS-DISP-OVERFLOW
+               DELIMITED BY SIZE INTO REPORT-REC
+           END-STRING
+           WRITE REPORT-REC
+
+           MOVE SPACES TO REPORT-REC
+           STRING "Below minimum balance:         " WS-DISP-BELOW-MIN
+               DELIMITED BY SIZE INTO REPORT-REC
+           END-STRING
+           WRITE REPORT-REC
+
+           CLOSE REPORT-FILE
+           DISPLAY "Reconciliation report written to "
+                   FUNCTION TRIM(WS-REPORT-FILENAME).
