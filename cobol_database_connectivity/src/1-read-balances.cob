@@ -1,25 +1,67 @@
 IDENTIFICATION DIVISION.
        PROGRAM-ID. read-balances.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CSV-FILE ASSIGN TO "balances.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CSV-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  CSV-FILE.
+       01  CSV-RECORD PIC X(200).
        WORKING-STORAGE SECTION.
        COPY "dbapi.cpy".
        01  CONN-LIT PIC X(200)
            VALUE "host=localhost dbname=schooldb user=postgres password=postgres".
+       01  DB-CONN-OVERRIDE PIC X(200).
        01  L PIC 9(4) VALUE 0.
+       01  CSV-STATUS PIC XX.
+       01  WS-MIN-BALANCE PIC X(20).
+       01  WS-EXPORT-FLAG PIC X.
+           88 EXPORT-CSV VALUE 'Y' FALSE 'N'.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            MOVE SPACES TO DB-CONNSTR.
+           MOVE SPACES TO DB-CONN-OVERRIDE.
+           ACCEPT DB-CONN-OVERRIDE FROM ENVIRONMENT "DB_CONNSTR".
+           IF DB-CONN-OVERRIDE NOT = SPACES
+               MOVE DB-CONN-OVERRIDE TO CONN-LIT
+           END-IF.
            COMPUTE L = FUNCTION LENGTH(FUNCTION TRIM(CONN-LIT)).
            MOVE CONN-LIT(1:L) TO DB-CONNSTR(1:L).
            MOVE X"00" TO DB-CONNSTR(L + 1:1).
 
+           *> An optional MIN_BALANCE environment variable narrows the
+           *> report to accounts at or above that balance.
+           MOVE SPACES TO WS-MIN-BALANCE.
+           ACCEPT WS-MIN-BALANCE FROM ENVIRONMENT "MIN_BALANCE".
+
+           *> An optional EXPORT_CSV=Y environment variable also
+           *> writes the same rows out to balances.csv.
+           SET EXPORT-CSV TO FALSE.
+           ACCEPT WS-EXPORT-FLAG FROM ENVIRONMENT "EXPORT_CSV".
+
            CALL STATIC "DB_CONNECT" USING DB-CONNSTR RETURNING DBH.
            IF DBH = NULL-PTR THEN STOP RUN.
 
            MOVE SPACES TO SQL-COMMAND.
-           STRING "SELECT account_id, balance FROM accounts ORDER BY account_id"
-               DELIMITED BY SIZE INTO SQL-COMMAND.
+           IF FUNCTION TRIM(WS-MIN-BALANCE) = SPACES
+               STRING "SELECT account_id, balance FROM accounts ORDER BY account_id"
+                   DELIMITED BY SIZE INTO SQL-COMMAND
+           ELSE
+               STRING "SELECT account_id, balance FROM accounts WHERE balance >= "
+                   FUNCTION TRIM(WS-MIN-BALANCE)
+                   " ORDER BY account_id"
+                   DELIMITED BY SIZE INTO SQL-COMMAND
+           END-IF.
+
+           IF EXPORT-CSV
+               OPEN OUTPUT CSV-FILE
+               MOVE "account_id,balance" TO CSV-RECORD
+               WRITE CSV-RECORD
+           END-IF.
 
            CALL STATIC "DB_QUERY"
                USING BY VALUE DBH, BY REFERENCE SQL-COMMAND
@@ -29,6 +71,11 @@ IDENTIFICATION DIVISION.
                PERFORM FETCH-LOOP UNTIL RC NOT = 0
            END-IF.
 
+           IF EXPORT-CSV
+               CLOSE CSV-FILE
+               DISPLAY "Balances exported to balances.csv"
+           END-IF.
+
            CALL STATIC "DB_DISCONNECT" USING BY VALUE DBH RETURNING RC.
            GOBACK.
 
@@ -39,5 +86,14 @@ IDENTIFICATION DIVISION.
                RETURNING RC.
            IF RC = 0 THEN
                DISPLAY "-> Account " FUNCTION TRIM(C1)
-                       ", balance " FUNCTION TRIM(C2).
-                       
\ No newline at end of file
+                       ", balance " FUNCTION TRIM(C2)
+               IF EXPORT-CSV
+                   PERFORM WRITE-CSV-ROW
+               END-IF
+           END-IF.
+
+       WRITE-CSV-ROW.
+           MOVE SPACES TO CSV-RECORD.
+           STRING FUNCTION TRIM(C1) "," FUNCTION TRIM(C2)
+               DELIMITED BY SIZE INTO CSV-RECORD.
+           WRITE CSV-RECORD.
