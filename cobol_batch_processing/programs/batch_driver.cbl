@@ -0,0 +1,84 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DRIVER.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CHECKPOINT-FILE ASSIGN TO "VALIDATION.OK"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-CHECKPOINT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CHECKPOINT-FILE
+           RECORDING MODE F
+           DATA RECORD IS CHECKPOINT-RECORD.
+       01  CHECKPOINT-RECORD      PIC X(20).
+
+       WORKING-STORAGE SECTION.
+       01  FS-CHECKPOINT          PIC XX.
+       01  WS-CHECKPOINT-FOUND    PIC X VALUE 'N'.
+       01  WS-VALIDATOR-RC        PIC S9(9) COMP-5 VALUE 0.
+       01  WS-UPDATER-RC          PIC S9(9) COMP-5 VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           DISPLAY "BATCH-DRIVER: Starting batch run..."
+
+           PERFORM CHECK-FOR-CHECKPOINT
+
+           IF WS-CHECKPOINT-FOUND = 'Y'
+               DISPLAY "BATCH-DRIVER: Checkpoint found - "
+                       "validation already passed, skipping VALIDATOR"
+           ELSE
+               PERFORM RUN-VALIDATOR
+               IF WS-VALIDATOR-RC = 0
+                   PERFORM WRITE-CHECKPOINT
+               ELSE
+                   DISPLAY "BATCH-DRIVER: VALIDATOR reported problems "
+                           "(return code " WS-VALIDATOR-RC
+                           ") - UPDATER will not run"
+                   MOVE WS-VALIDATOR-RC TO RETURN-CODE
+                   STOP RUN
+               END-IF
+           END-IF
+
+           PERFORM RUN-UPDATER
+           IF WS-UPDATER-RC = 0
+               PERFORM DELETE-CHECKPOINT
+               DISPLAY "BATCH-DRIVER: Batch run complete"
+               MOVE 0 TO RETURN-CODE
+           ELSE
+               DISPLAY "BATCH-DRIVER: UPDATER reported problems "
+                       "(return code " WS-UPDATER-RC
+                       ") - checkpoint retained for restart"
+               MOVE WS-UPDATER-RC TO RETURN-CODE
+           END-IF
+           STOP RUN.
+
+       CHECK-FOR-CHECKPOINT.
+           MOVE 'N' TO WS-CHECKPOINT-FOUND
+           OPEN INPUT CHECKPOINT-FILE
+           IF FS-CHECKPOINT = "00"
+               MOVE 'Y' TO WS-CHECKPOINT-FOUND
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       RUN-VALIDATOR.
+           DISPLAY "BATCH-DRIVER: Running VALIDATOR..."
+           CALL "SYSTEM" USING "./batch_validator"
+           MOVE RETURN-CODE TO WS-VALIDATOR-RC.
+
+       RUN-UPDATER.
+           DISPLAY "BATCH-DRIVER: Running UPDATER..."
+           CALL "SYSTEM" USING "./account_updater"
+           MOVE RETURN-CODE TO WS-UPDATER-RC.
+
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE "VALIDATION-PASSED" TO CHECKPOINT-RECORD
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       DELETE-CHECKPOINT.
+           CALL "CBL_DELETE_FILE" USING "VALIDATION.OK".
