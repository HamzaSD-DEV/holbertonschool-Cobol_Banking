@@ -5,11 +5,23 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT ACC-FILE ASSIGN TO ACCOUNTS
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-ACC.
            SELECT TRANS-FILE ASSIGN TO TRANSIN
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-TRANS.
            SELECT UPDATED-FILE ASSIGN TO TRANSOUT
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-UPD.
+           SELECT REJECT-FILE ASSIGN TO TRANSREJECT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-REJ.
+           SELECT INTEREST-FILE ASSIGN TO INTERESTOUT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-INT.
+           SELECT CHECKPOINT-FILE ASSIGN TO "UPDATER.CKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CKPT.
 
        DATA DIVISION.
        FILE SECTION.
@@ -22,15 +34,58 @@
        FD UPDATED-FILE.
        01 UPDATED-RECORD PIC X(80).
 
+       FD REJECT-FILE.
+       01 REJECT-RECORD PIC X(100).
+
+       FD INTEREST-FILE.
+       01 INTEREST-RECORD PIC X(80).
+
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD PIC X(80).
+
        WORKING-STORAGE SECTION.
        77 WS-EOF-ACC     PIC X VALUE 'N'.
        77 WS-EOF-TRANS   PIC X VALUE 'N'.
        77 WS-ACC-COUNT   PIC 9(3) VALUE 0.
        77 WS-TRANS-COUNT PIC 9(3) VALUE 0.
        77 WS-UPD-COUNT   PIC 9(3) VALUE 0.
+       77 WS-REJ-COUNT   PIC 9(3) VALUE 0.
+       77 WS-MATCHED     PIC X VALUE 'N'.
        77 WS-I           PIC 9(3).
        77 WS-J           PIC 9(3).
 
+       77 WS-FS-ACC            PIC XX.
+       77 WS-FS-TRANS          PIC XX.
+       77 WS-FS-UPD            PIC XX.
+       77 WS-FS-REJ            PIC XX.
+       77 WS-FS-INT            PIC XX.
+       77 WS-FS-CKPT           PIC XX.
+       77 WS-CHECKPOINT-EVERY  PIC 9(3) VALUE 25.
+       77 WS-RESUME-FLAG       PIC X VALUE 'N'.
+       77 WS-RESUME-COUNT      PIC 9(3) VALUE 0.
+       77 WS-RESUME-UPD-COUNT  PIC 9(3) VALUE 0.
+       77 WS-RESUME-REJ-COUNT  PIC 9(3) VALUE 0.
+       77 WS-SKIP-I            PIC 9(3).
+
+       77 WS-DRY-RUN-FLAG      PIC X VALUE 'N'.
+       77 WS-DRY-RUN-ENV       PIC X(3) VALUE SPACES.
+
+       77 WS-INTEREST-RUN-FLAG PIC X VALUE 'N'.
+       77 WS-INTEREST-ENV      PIC X(3) VALUE SPACES.
+       77 WS-INTEREST-RATE     PIC V9(4) VALUE 0.
+       77 WS-INTEREST-AMT      PIC 9(6)V99 VALUE 0.
+       77 WS-INTEREST-COUNT    PIC 9(3) VALUE 0.
+       77 WS-INTEREST-TXN-SEQ  PIC 9(6) VALUE 0.
+       77 WS-INTEREST-DATE     PIC 9(8) VALUE 0.
+
+       01 WS-CKPT-COUNT-LINE.
+          05 FILLER            PIC X(11) VALUE "CKPT-COUNT:".
+          05 WS-CKPT-COUNT-TXT PIC 9(3).
+          05 FILLER            PIC X VALUE SPACE.
+          05 WS-CKPT-UPD-TXT   PIC 9(3).
+          05 FILLER            PIC X VALUE SPACE.
+          05 WS-CKPT-REJ-TXT   PIC 9(3).
+
        01 WS-ACCOUNTS-TABLE.
           05 WS-ACCOUNT-ENTRY OCCURS 100.
              10 WS-ACC-ID     PIC X(5).
@@ -58,6 +113,17 @@
           05 FILLER          PIC X.
           05 WS-TXN-DATE-F   PIC X(8).
 
+       01 WS-INTEREST-OUT.
+          05 WS-INT-TXN-ID    PIC X(6).
+          05 FILLER           PIC X VALUE SPACE.
+          05 WS-INT-TXN-TYPE  PIC X(10) VALUE "INTEREST".
+          05 FILLER           PIC X VALUE SPACE.
+          05 WS-INT-ACCID     PIC X(5).
+          05 FILLER           PIC X VALUE SPACE.
+          05 WS-INT-AMT       PIC 9(6)V99.
+          05 FILLER           PIC X VALUE SPACE.
+          05 WS-INT-DATE      PIC X(8).
+
        01 WS-OUTPUT-RECORD.
           05 WS-OUT-ACC-ID   PIC X(5).
           05 FILLER          PIC X VALUE ','.
@@ -71,28 +137,153 @@
        MAIN-LOGIC.
            DISPLAY "ACCOUNT-UPDATER: Starting processing..."
            
+           PERFORM CHECK-FOR-DRY-RUN
+           PERFORM CHECK-FOR-INTEREST-RUN
            PERFORM INITIALIZE-PROGRAM
+
+           IF WS-INTEREST-RUN-FLAG NOT = 'Y'
+               PERFORM CHECK-FOR-CHECKPOINT
+           END-IF
+
            PERFORM LOAD-ACCOUNTS
-           PERFORM PROCESS-TRANSACTIONS
-           PERFORM WRITE-UPDATED-ACCOUNTS
+
+           IF WS-INTEREST-RUN-FLAG = 'Y'
+               PERFORM POST-INTEREST-TO-ACCOUNTS
+           ELSE
+               PERFORM PROCESS-TRANSACTIONS
+           END-IF
+
+           IF WS-DRY-RUN-FLAG = 'Y'
+               CLOSE UPDATED-FILE
+               DISPLAY "ACCOUNT-UPDATER: DRY RUN complete - TRANSOUT "
+                       "left empty, no accounts committed"
+           ELSE
+               PERFORM WRITE-UPDATED-ACCOUNTS
+           END-IF
+
            PERFORM DISPLAY-STATISTICS
-           
+
+           IF WS-DRY-RUN-FLAG NOT = 'Y'
+               AND WS-INTEREST-RUN-FLAG NOT = 'Y'
+               PERFORM REMOVE-CHECKPOINT
+           END-IF
+
            DISPLAY "ACCOUNT-UPDATER: Processing completed"
            MOVE 0 TO RETURN-CODE
            STOP RUN.
 
        INITIALIZE-PROGRAM.
            OPEN INPUT ACC-FILE
-           OPEN INPUT TRANS-FILE
-           OPEN OUTPUT UPDATED-FILE.
+           IF WS-FS-ACC NOT = "00"
+               DISPLAY "ACCOUNT-UPDATER: ERROR - cannot open ACCOUNTS. "
+                       "Status: " WS-FS-ACC
+               MOVE 8 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT UPDATED-FILE
+           IF WS-FS-UPD NOT = "00"
+               DISPLAY "ACCOUNT-UPDATER: ERROR - cannot open TRANSOUT. "
+                       "Status: " WS-FS-UPD
+               CLOSE ACC-FILE
+               MOVE 8 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           IF WS-INTEREST-RUN-FLAG = 'Y'
+               OPEN OUTPUT INTEREST-FILE
+               IF WS-FS-INT NOT = "00"
+                   DISPLAY "ACCOUNT-UPDATER: ERROR - cannot open "
+                           "INTERESTOUT. Status: " WS-FS-INT
+                   CLOSE ACC-FILE
+                   CLOSE UPDATED-FILE
+                   MOVE 8 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+           ELSE
+               OPEN INPUT TRANS-FILE
+               IF WS-FS-TRANS NOT = "00"
+                   DISPLAY "ACCOUNT-UPDATER: ERROR - cannot open "
+                           "TRANSIN. Status: " WS-FS-TRANS
+                   CLOSE ACC-FILE
+                   CLOSE UPDATED-FILE
+                   MOVE 8 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+               OPEN OUTPUT REJECT-FILE
+               IF WS-FS-REJ NOT = "00"
+                   DISPLAY "ACCOUNT-UPDATER: ERROR - cannot open "
+                           "TRANSREJECT. Status: " WS-FS-REJ
+                   CLOSE ACC-FILE
+                   CLOSE UPDATED-FILE
+                   CLOSE TRANS-FILE
+                   MOVE 8 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+           END-IF.
+
+       CHECK-FOR-INTEREST-RUN.
+           MOVE 'N' TO WS-INTEREST-RUN-FLAG
+           MOVE SPACES TO WS-INTEREST-ENV
+           ACCEPT WS-INTEREST-ENV FROM ENVIRONMENT "INTEREST_RUN"
+           IF WS-INTEREST-ENV = 'Y' OR WS-INTEREST-ENV = 'YES'
+               MOVE 'Y' TO WS-INTEREST-RUN-FLAG
+               DISPLAY "ACCOUNT-UPDATER: INTEREST RUN MODE - posting "
+                       "period-end interest instead of TRANSIN"
+           END-IF.
+
+       CHECK-FOR-DRY-RUN.
+           MOVE 'N' TO WS-DRY-RUN-FLAG
+           MOVE SPACES TO WS-DRY-RUN-ENV
+           ACCEPT WS-DRY-RUN-ENV FROM ENVIRONMENT "DRY_RUN"
+           IF WS-DRY-RUN-ENV = 'Y' OR WS-DRY-RUN-ENV = 'YES'
+               MOVE 'Y' TO WS-DRY-RUN-FLAG
+               DISPLAY "ACCOUNT-UPDATER: DRY RUN MODE - previewing "
+                       "TRANSIN without updating TRANSOUT"
+           END-IF.
+
+       CHECK-FOR-CHECKPOINT.
+           MOVE 'N' TO WS-RESUME-FLAG
+           MOVE 0 TO WS-RESUME-COUNT
+           MOVE 0 TO WS-RESUME-UPD-COUNT
+           MOVE 0 TO WS-RESUME-REJ-COUNT
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-FS-CKPT = "00"
+               READ CHECKPOINT-FILE INTO CHECKPOINT-RECORD
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE 'Y' TO WS-RESUME-FLAG
+                       MOVE CHECKPOINT-RECORD(12:3) TO WS-RESUME-COUNT
+                       MOVE CHECKPOINT-RECORD(16:3)
+                           TO WS-RESUME-UPD-COUNT
+                       MOVE CHECKPOINT-RECORD(20:3)
+                           TO WS-RESUME-REJ-COUNT
+                       DISPLAY "ACCOUNT-UPDATER: Resuming from "
+                               "checkpoint - " WS-RESUME-COUNT
+                               " transactions already applied"
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
 
        LOAD-ACCOUNTS.
            MOVE 0 TO WS-ACC-COUNT
            MOVE 'N' TO WS-EOF-ACC
-           
+
+           IF WS-RESUME-FLAG = 'Y'
+               PERFORM LOAD-ACCOUNTS-FROM-CHECKPOINT
+           ELSE
+               PERFORM READ-ACCOUNTS-FROM-MASTER
+           END-IF
+
+           CLOSE ACC-FILE
+           DISPLAY "ACCOUNT-UPDATER: Loaded " WS-ACC-COUNT
+                   " accounts".
+
+       READ-ACCOUNTS-FROM-MASTER.
            PERFORM UNTIL WS-EOF-ACC = 'Y'
                READ ACC-FILE INTO ACC-RECORD
-                   AT END 
+                   AT END
                       MOVE 'Y' TO WS-EOF-ACC
                    NOT AT END
                       ADD 1 TO WS-ACC-COUNT
@@ -102,70 +293,199 @@
                       MOVE WS-ACC-TYPE-F TO WS-ACC-TYPE(WS-ACC-COUNT)
                       MOVE WS-ACC-BAL-F TO WS-ACC-BAL(WS-ACC-COUNT)
                END-READ
+           END-PERFORM.
+
+       LOAD-ACCOUNTS-FROM-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           READ CHECKPOINT-FILE INTO CHECKPOINT-RECORD
+               AT END CONTINUE
+           END-READ
+           PERFORM UNTIL WS-EOF-ACC = 'Y'
+               READ CHECKPOINT-FILE INTO CHECKPOINT-RECORD
+                   AT END
+                      MOVE 'Y' TO WS-EOF-ACC
+                   NOT AT END
+                      ADD 1 TO WS-ACC-COUNT
+                      MOVE CHECKPOINT-RECORD TO WS-ACC-DATA
+                      MOVE WS-ACC-ID-F TO WS-ACC-ID(WS-ACC-COUNT)
+                      MOVE WS-ACC-NAME-F TO WS-ACC-NAME(WS-ACC-COUNT)
+                      MOVE WS-ACC-TYPE-F TO WS-ACC-TYPE(WS-ACC-COUNT)
+                      MOVE WS-ACC-BAL-F TO WS-ACC-BAL(WS-ACC-COUNT)
+               END-READ
            END-PERFORM
-           
-           CLOSE ACC-FILE
-           DISPLAY "ACCOUNT-UPDATER: Loaded " WS-ACC-COUNT 
-                   " accounts".
+           CLOSE CHECKPOINT-FILE.
 
        PROCESS-TRANSACTIONS.
            MOVE 'N' TO WS-EOF-TRANS
-           MOVE 0 TO WS-TRANS-COUNT
-           MOVE 0 TO WS-UPD-COUNT
-           
+           MOVE WS-RESUME-COUNT TO WS-TRANS-COUNT
+           MOVE WS-RESUME-UPD-COUNT TO WS-UPD-COUNT
+           MOVE WS-RESUME-REJ-COUNT TO WS-REJ-COUNT
+
+           IF WS-RESUME-FLAG = 'Y'
+               PERFORM VARYING WS-SKIP-I FROM 1 BY 1
+                 UNTIL WS-SKIP-I > WS-RESUME-COUNT
+                   READ TRANS-FILE INTO TRANS-RECORD
+                       AT END MOVE 'Y' TO WS-EOF-TRANS
+                   END-READ
+               END-PERFORM
+           END-IF
+
            PERFORM UNTIL WS-EOF-TRANS = 'Y'
                READ TRANS-FILE INTO TRANS-RECORD
-                   AT END 
+                   AT END
                       MOVE 'Y' TO WS-EOF-TRANS
                    NOT AT END
                       ADD 1 TO WS-TRANS-COUNT
                       MOVE TRANS-RECORD TO WS-TRANS-DATA
                       PERFORM PROCESS-SINGLE-TRANSACTION
+                      IF WS-DRY-RUN-FLAG NOT = 'Y'
+                         AND FUNCTION MOD(WS-TRANS-COUNT,
+                         WS-CHECKPOINT-EVERY) = 0
+                          PERFORM WRITE-CHECKPOINT
+                      END-IF
                END-READ
            END-PERFORM
-           
-           CLOSE TRANS-FILE.
+
+           CLOSE TRANS-FILE
+           CLOSE REJECT-FILE.
+
+       WRITE-CHECKPOINT.
+           MOVE WS-TRANS-COUNT TO WS-CKPT-COUNT-TXT
+           MOVE WS-UPD-COUNT TO WS-CKPT-UPD-TXT
+           MOVE WS-REJ-COUNT TO WS-CKPT-REJ-TXT
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE WS-CKPT-COUNT-LINE TO CHECKPOINT-RECORD
+           WRITE CHECKPOINT-RECORD
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-ACC-COUNT
+               MOVE SPACES TO CHECKPOINT-RECORD
+               STRING WS-ACC-ID(WS-I) ' '
+                      WS-ACC-NAME(WS-I) ' '
+                      WS-ACC-TYPE(WS-I) ' '
+                      WS-ACC-BAL(WS-I)
+                   DELIMITED BY SIZE INTO CHECKPOINT-RECORD
+               WRITE CHECKPOINT-RECORD
+           END-PERFORM
+           CLOSE CHECKPOINT-FILE
+           DISPLAY "ACCOUNT-UPDATER: Checkpoint written at "
+                   WS-TRANS-COUNT " transactions".
+
+       REMOVE-CHECKPOINT.
+           CALL "CBL_DELETE_FILE" USING "UPDATER.CKPT".
 
        PROCESS-SINGLE-TRANSACTION.
-           PERFORM VARYING WS-I FROM 1 BY 1 
+           MOVE 'N' TO WS-MATCHED
+           PERFORM VARYING WS-I FROM 1 BY 1
              UNTIL WS-I > WS-ACC-COUNT
                IF WS-TXN-ACCID-F = WS-ACC-ID(WS-I)
+                   MOVE 'Y' TO WS-MATCHED
                    EVALUATE WS-TXN-TYPE-F
                        WHEN 'DEPOSIT'
                        WHEN 'DEPOSIT   '
-                           COMPUTE WS-ACC-BAL(WS-I) = 
+                           COMPUTE WS-ACC-BAL(WS-I) =
                                WS-ACC-BAL(WS-I) + WS-TXN-AMT-F
                            ADD 1 TO WS-UPD-COUNT
-                           DISPLAY "ACCOUNT-UPDATER: Deposit " 
-                                   WS-TXN-AMT-F " to account " 
+                           DISPLAY "ACCOUNT-UPDATER: Deposit "
+                                   WS-TXN-AMT-F " to account "
                                    WS-TXN-ACCID-F
                        WHEN 'WITHDRAWAL'
                        WHEN 'WITHDRAWAL '
-                           COMPUTE WS-ACC-BAL(WS-I) = 
+                           COMPUTE WS-ACC-BAL(WS-I) =
                                WS-ACC-BAL(WS-I) - WS-TXN-AMT-F
                            ADD 1 TO WS-UPD-COUNT
-                           DISPLAY "ACCOUNT-UPDATER: Withdrawal " 
-                                   WS-TXN-AMT-F " from account " 
+                           DISPLAY "ACCOUNT-UPDATER: Withdrawal "
+                                   WS-TXN-AMT-F " from account "
                                    WS-TXN-ACCID-F
                        WHEN 'TRANSFER'
                        WHEN 'TRANSFER  '
-                           COMPUTE WS-ACC-BAL(WS-I) = 
+                           COMPUTE WS-ACC-BAL(WS-I) =
                                WS-ACC-BAL(WS-I) - WS-TXN-AMT-F
                            ADD 1 TO WS-UPD-COUNT
-                           DISPLAY "ACCOUNT-UPDATER: Transfer " 
-                                   WS-TXN-AMT-F " from account " 
+                           DISPLAY "ACCOUNT-UPDATER: Transfer "
+                                   WS-TXN-AMT-F " from account "
                                    WS-TXN-ACCID-F
                        WHEN OTHER
-                           DISPLAY "ACCOUNT-UPDATER: ERROR - " 
-                                   "Invalid transaction type: " 
+                           MOVE 'N' TO WS-MATCHED
+                           DISPLAY "ACCOUNT-UPDATER: ERROR - "
+                                   "Invalid transaction type: "
                                    WS-TXN-TYPE-F
                    END-EVALUATE
+                   IF WS-DRY-RUN-FLAG = 'Y'
+                       DISPLAY "ACCOUNT-UPDATER: (DRY RUN - not "
+                               "written to TRANSOUT)"
+                   END-IF
                    EXIT PERFORM
                END-IF
-           END-PERFORM.
+           END-PERFORM
+
+           IF WS-MATCHED = 'N'
+               PERFORM WRITE-REJECTED-TRANSACTION
+           END-IF.
+
+       WRITE-REJECTED-TRANSACTION.
+           ADD 1 TO WS-REJ-COUNT
+           MOVE SPACES TO REJECT-RECORD
+           IF WS-TXN-ACCID-F = SPACES OR
+              (WS-TXN-TYPE-F NOT = 'DEPOSIT' AND
+               WS-TXN-TYPE-F NOT = 'DEPOSIT   ' AND
+               WS-TXN-TYPE-F NOT = 'WITHDRAWAL' AND
+               WS-TXN-TYPE-F NOT = 'WITHDRAWAL ' AND
+               WS-TXN-TYPE-F NOT = 'TRANSFER' AND
+               WS-TXN-TYPE-F NOT = 'TRANSFER  ')
+               STRING TRANS-RECORD DELIMITED BY SIZE
+                      " | REASON: INVALID TRANSACTION TYPE"
+                      DELIMITED BY SIZE
+                   INTO REJECT-RECORD
+           ELSE
+               STRING TRANS-RECORD DELIMITED BY SIZE
+                      " | REASON: ACCOUNT NOT FOUND: " DELIMITED BY SIZE
+                      WS-TXN-ACCID-F DELIMITED BY SIZE
+                   INTO REJECT-RECORD
+           END-IF
+           WRITE REJECT-RECORD.
+
+       POST-INTEREST-TO-ACCOUNTS.
+           DISPLAY "ACCOUNT-UPDATER: Posting period-end interest..."
+           ACCEPT WS-INTEREST-DATE FROM DATE YYYYMMDD
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-ACC-COUNT
+               PERFORM DETERMINE-INTEREST-RATE
+               IF WS-INTEREST-RATE > 0
+                   COMPUTE WS-INTEREST-AMT ROUNDED =
+                       WS-ACC-BAL(WS-I) * WS-INTEREST-RATE
+                   ADD WS-INTEREST-AMT TO WS-ACC-BAL(WS-I)
+                   ADD 1 TO WS-UPD-COUNT
+                   ADD 1 TO WS-INTEREST-COUNT
+                   IF WS-DRY-RUN-FLAG NOT = 'Y'
+                       PERFORM WRITE-INTEREST-TRANSACTION
+                   END-IF
+                   DISPLAY "ACCOUNT-UPDATER: Interest " WS-INTEREST-AMT
+                           " credited to account " WS-ACC-ID(WS-I)
+               END-IF
+           END-PERFORM
+           CLOSE INTEREST-FILE.
+
+       DETERMINE-INTEREST-RATE.
+           EVALUATE WS-ACC-TYPE(WS-I)
+               WHEN "SAVINGS "
+                   MOVE .0050 TO WS-INTEREST-RATE
+               WHEN "CHECKING"
+                   MOVE .0010 TO WS-INTEREST-RATE
+               WHEN OTHER
+                   MOVE 0 TO WS-INTEREST-RATE
+           END-EVALUATE.
+
+       WRITE-INTEREST-TRANSACTION.
+           ADD 1 TO WS-INTEREST-TXN-SEQ
+           MOVE SPACES TO WS-INTEREST-OUT
+           MOVE WS-INTEREST-TXN-SEQ TO WS-INT-TXN-ID
+           MOVE "INTEREST" TO WS-INT-TXN-TYPE
+           MOVE WS-ACC-ID(WS-I) TO WS-INT-ACCID
+           MOVE WS-INTEREST-AMT TO WS-INT-AMT
+           MOVE WS-INTEREST-DATE TO WS-INT-DATE
+           MOVE WS-INTEREST-OUT TO INTEREST-RECORD
+           WRITE INTEREST-RECORD.
 
        WRITE-UPDATED-ACCOUNTS.
-           PERFORM VARYING WS-I FROM 1 BY 1 
+           PERFORM VARYING WS-I FROM 1 BY 1
              UNTIL WS-I > WS-ACC-COUNT
                MOVE WS-ACC-ID(WS-I) TO WS-OUT-ACC-ID
                MOVE WS-ACC-NAME(WS-I) TO WS-OUT-NAME
@@ -191,6 +511,12 @@
            DISPLAY "ACCOUNT-UPDATER: Total accounts: " WS-ACC-COUNT
            DISPLAY "ACCOUNT-UPDATER: Total transactions: " 
                    WS-TRANS-COUNT
-           DISPLAY "ACCOUNT-UPDATER: Successful updates: " 
+           DISPLAY "ACCOUNT-UPDATER: Successful updates: "
                    WS-UPD-COUNT
-           DISPLAY "ACCOUNT-UPDATER: ==========================".
\ No newline at end of file
+           DISPLAY "ACCOUNT-UPDATER: Rejected transactions: "
+                   WS-REJ-COUNT
+           IF WS-INTEREST-RUN-FLAG = 'Y'
+               DISPLAY "ACCOUNT-UPDATER: Interest postings applied: "
+                       WS-INTEREST-COUNT
+           END-IF
+           DISPLAY "ACCOUNT-UPDATER: ==========================".
