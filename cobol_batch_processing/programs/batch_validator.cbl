@@ -8,6 +8,10 @@
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS FS-TRANS.
 
+           SELECT EXCEPTIONS-FILE ASSIGN TO WS-EXCEPTIONS-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-EXCEPTIONS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  TRANS-FILE
@@ -15,12 +19,34 @@
            DATA RECORD IS TRANS-RECORD.
        01  TRANS-RECORD           PIC X(80).
 
+       FD  EXCEPTIONS-FILE
+           RECORDING MODE F
+           DATA RECORD IS EXCEPTIONS-RECORD.
+       01  EXCEPTIONS-RECORD      PIC X(140).
+
        WORKING-STORAGE SECTION.
        01  FS-TRANS               PIC XX.
+       01  FS-EXCEPTIONS          PIC XX.
        01  WS-EOF                 PIC X VALUE 'N'.
        01  WS-TOTAL               PIC 9(5) VALUE 0.
        01  WS-VALID               PIC 9(5) VALUE 0.
        01  WS-INVALID             PIC 9(5) VALUE 0.
+       01  WS-DEPOSIT-COUNT       PIC 9(5) VALUE 0.
+       01  WS-WITHDRAWAL-COUNT    PIC 9(5) VALUE 0.
+       01  WS-TRANSFER-COUNT      PIC 9(5) VALUE 0.
+
+       01  WS-EXCEPTIONS-FILENAME PIC X(30).
+       01  WS-REJECT-REASON       PIC X(40).
+       01  WS-TODAY.
+           05  WS-TODAY-YYYY      PIC 9(4).
+           05  WS-TODAY-MM        PIC 9(2).
+           05  WS-TODAY-DD        PIC 9(2).
+
+       01  WS-SEEN-IDS.
+           05  WS-SEEN-ID OCCURS 500 TIMES INDEXED BY WS-SEEN-IDX
+                                            PIC X(6).
+       01  WS-SEEN-COUNT           PIC 9(5) VALUE 0.
+       01  WS-DUPLICATE-FLAG       PIC 9 VALUE 0.
 
        01  WS-TX-FIELDS.
            05  WS-TXN-ID          PIC X(6).
@@ -37,19 +63,29 @@
            05  DISP-TOTAL         PIC 9(5).
            05  DISP-VALID         PIC 9(5).
            05  DISP-INVALID       PIC 9(5).
+           05  DISP-DEPOSIT       PIC 9(5).
+           05  DISP-WITHDRAWAL    PIC 9(5).
+           05  DISP-TRANSFER      PIC 9(5).
 
        PROCEDURE DIVISION.
        MAIN-LOGIC.
            DISPLAY "BATCH-VALIDATOR: Starting transaction validation..."
-           
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY
+           STRING "EXCEPTIONS-" WS-TODAY-YYYY WS-TODAY-MM WS-TODAY-DD
+               ".TXT" DELIMITED BY SIZE INTO WS-EXCEPTIONS-FILENAME
+           END-STRING
+
            OPEN INPUT TRANS-FILE
            IF FS-TRANS NOT = "00"
-               DISPLAY "ERROR: Cannot open input file. Status: " 
+               DISPLAY "ERROR: Cannot open input file. Status: "
                        FS-TRANS
                MOVE 8 TO RETURN-CODE
                STOP RUN
            END-IF
-           
+
+           OPEN OUTPUT EXCEPTIONS-FILE
+
            PERFORM UNTIL WS-EOF = 'Y'
                READ TRANS-FILE
                    AT END 
@@ -69,19 +105,26 @@
            END-PERFORM
            
            CLOSE TRANS-FILE
-           
+           CLOSE EXCEPTIONS-FILE
+
            MOVE WS-TOTAL TO DISP-TOTAL
            MOVE WS-VALID TO DISP-VALID
            MOVE WS-INVALID TO DISP-INVALID
-           
+           MOVE WS-DEPOSIT-COUNT TO DISP-DEPOSIT
+           MOVE WS-WITHDRAWAL-COUNT TO DISP-WITHDRAWAL
+           MOVE WS-TRANSFER-COUNT TO DISP-TRANSFER
+
            DISPLAY "BATCH-VALIDATOR: Validation completed"
-           DISPLAY "BATCH-VALIDATOR: Total transactions: " 
+           DISPLAY "BATCH-VALIDATOR: Total transactions: "
                    DISP-TOTAL
-           DISPLAY "BATCH-VALIDATOR: Valid transactions: " 
+           DISPLAY "BATCH-VALIDATOR: Valid transactions: "
                    DISP-VALID
-           DISPLAY "BATCH-VALIDATOR: Invalid transactions: " 
+           DISPLAY "BATCH-VALIDATOR: Invalid transactions: "
                    DISP-INVALID
-           
+           DISPLAY "BATCH-VALIDATOR: Deposits: " DISP-DEPOSIT
+                   "  Withdrawals: " DISP-WITHDRAWAL
+                   "  Transfers: " DISP-TRANSFER
+
            IF WS-INVALID > 0
                DISPLAY "BATCH-VALIDATOR: Invalid transactions found!"
                MOVE 4 TO RETURN-CODE
@@ -92,13 +135,58 @@
            STOP RUN.
 
        VALIDATE-TXN.
-           EVALUATE WS-TXN-TYPE
-               WHEN "DEPOSIT   "
-               WHEN "WITHDRAWAL"
-               WHEN "TRANSFER  "
-                   ADD 1 TO WS-VALID
-                   DISPLAY "✓ VALID: " TRANS-RECORD
+           MOVE SPACES TO WS-REJECT-REASON
+           PERFORM CHECK-DUPLICATE-ID
+
+           EVALUATE TRUE
+               WHEN WS-DUPLICATE-FLAG = 1
+                   MOVE "DUPLICATE TRANSACTION ID" TO WS-REJECT-REASON
+               WHEN WS-TXN-TYPE = "DEPOSIT   "
+               WHEN WS-TXN-TYPE = "WITHDRAWAL"
+               WHEN WS-TXN-TYPE = "TRANSFER  "
+                   CONTINUE
                WHEN OTHER
-                   ADD 1 TO WS-INVALID
-                   DISPLAY "✗ INVALID: " TRANS-RECORD
-           END-EVALUATE.
\ No newline at end of file
+                   MOVE "UNKNOWN TRANSACTION TYPE" TO WS-REJECT-REASON
+           END-EVALUATE
+
+           IF WS-REJECT-REASON = SPACES
+               ADD 1 TO WS-VALID
+               EVALUATE WS-TXN-TYPE
+                   WHEN "DEPOSIT   "
+                       ADD 1 TO WS-DEPOSIT-COUNT
+                   WHEN "WITHDRAWAL"
+                       ADD 1 TO WS-WITHDRAWAL-COUNT
+                   WHEN "TRANSFER  "
+                       ADD 1 TO WS-TRANSFER-COUNT
+               END-EVALUATE
+               DISPLAY "✓ VALID: " TRANS-RECORD
+           ELSE
+               ADD 1 TO WS-INVALID
+               DISPLAY "✗ INVALID: " TRANS-RECORD
+               PERFORM WRITE-EXCEPTION
+           END-IF.
+
+       CHECK-DUPLICATE-ID.
+           MOVE 0 TO WS-DUPLICATE-FLAG
+           SET WS-SEEN-IDX TO 1
+           SEARCH WS-SEEN-ID
+               AT END
+                   CONTINUE
+               WHEN WS-SEEN-ID(WS-SEEN-IDX) = WS-TXN-ID
+                   MOVE 1 TO WS-DUPLICATE-FLAG
+           END-SEARCH
+
+           IF WS-DUPLICATE-FLAG = 0
+               ADD 1 TO WS-SEEN-COUNT
+               SET WS-SEEN-IDX TO WS-SEEN-COUNT
+               MOVE WS-TXN-ID TO WS-SEEN-ID(WS-SEEN-IDX)
+           END-IF.
+
+       WRITE-EXCEPTION.
+           MOVE SPACES TO EXCEPTIONS-RECORD
+           STRING FUNCTION TRIM(TRANS-RECORD) DELIMITED BY SIZE
+                  " | REASON: " DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-REJECT-REASON) DELIMITED BY SIZE
+               INTO EXCEPTIONS-RECORD
+           END-STRING
+           WRITE EXCEPTIONS-RECORD.
