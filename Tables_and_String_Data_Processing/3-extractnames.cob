@@ -0,0 +1,68 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXTRACTNAMES.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-MAX-WORDS          PIC 9(2) VALUE 10.
+       01  WS-NAME-WORDS-TABLE.
+           05  WS-NAME-WORDS     OCCURS 10 TIMES PIC X(20).
+       01  WS-TOKEN-COUNT        PIC 9(2) VALUE 0.
+       01  WS-WORD-IDX           PIC 9(2).
+       01  WS-LAST-NAME-ACCUM    PIC X(60).
+       01  WS-LAST-NAME-BUILD    PIC X(60).
+
+       LINKAGE SECTION.
+       01  LNK-FULL-NAME         PIC X(50).
+       01  LNK-FIRST-NAME        PIC X(20).
+       01  LNK-MIDDLE-NAME       PIC X(20).
+       01  LNK-LAST-NAME         PIC X(20).
+
+       PROCEDURE DIVISION USING LNK-FULL-NAME
+                                 LNK-FIRST-NAME
+                                 LNK-MIDDLE-NAME
+                                 LNK-LAST-NAME.
+       EXTRACTNAMES-PARA.
+           MOVE SPACES TO WS-NAME-WORDS-TABLE
+           MOVE SPACES TO LNK-FIRST-NAME LNK-MIDDLE-NAME LNK-LAST-NAME
+           MOVE 0 TO WS-TOKEN-COUNT
+
+      *> A 10-word table (instead of 3 fixed receivers) so a full
+      *> name with more than three space-delimited words doesn't get
+      *> silently truncated - words beyond the table size are still
+      *> dropped, which matches no real full name we expect to see.
+           UNSTRING FUNCTION TRIM(LNK-FULL-NAME) DELIMITED BY ALL SPACE
+               INTO WS-NAME-WORDS(1)  WS-NAME-WORDS(2)  WS-NAME-WORDS(3)
+                    WS-NAME-WORDS(4)  WS-NAME-WORDS(5)  WS-NAME-WORDS(6)
+                    WS-NAME-WORDS(7)  WS-NAME-WORDS(8)  WS-NAME-WORDS(9)
+                    WS-NAME-WORDS(10)
+               TALLYING IN WS-TOKEN-COUNT
+           END-UNSTRING
+
+           IF WS-TOKEN-COUNT > WS-MAX-WORDS
+               MOVE WS-MAX-WORDS TO WS-TOKEN-COUNT
+           END-IF
+
+           EVALUATE WS-TOKEN-COUNT
+               WHEN 1
+                   MOVE WS-NAME-WORDS(1) TO LNK-FIRST-NAME
+               WHEN 2
+                   MOVE WS-NAME-WORDS(1) TO LNK-FIRST-NAME
+                   MOVE WS-NAME-WORDS(2) TO LNK-LAST-NAME
+               WHEN OTHER
+                   MOVE WS-NAME-WORDS(1) TO LNK-FIRST-NAME
+                   MOVE WS-NAME-WORDS(2) TO LNK-MIDDLE-NAME
+                   MOVE WS-NAME-WORDS(3) TO LNK-LAST-NAME
+                   MOVE FUNCTION TRIM(LNK-LAST-NAME)
+                       TO WS-LAST-NAME-ACCUM
+                   PERFORM VARYING WS-WORD-IDX FROM 4 BY 1
+                           UNTIL WS-WORD-IDX > WS-TOKEN-COUNT
+                       MOVE SPACES TO WS-LAST-NAME-BUILD
+                       STRING FUNCTION TRIM(WS-LAST-NAME-ACCUM) " "
+                              FUNCTION TRIM(WS-NAME-WORDS(WS-WORD-IDX))
+                              DELIMITED BY SIZE INTO WS-LAST-NAME-BUILD
+                       MOVE WS-LAST-NAME-BUILD TO WS-LAST-NAME-ACCUM
+                   END-PERFORM
+                   MOVE WS-LAST-NAME-ACCUM TO LNK-LAST-NAME
+           END-EVALUATE
+
+           GOBACK.
