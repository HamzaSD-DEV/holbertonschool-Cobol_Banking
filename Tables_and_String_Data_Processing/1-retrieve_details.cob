@@ -3,31 +3,50 @@
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       77  IDX                      PIC 9(1).
+       77  WS-FOUND                 PIC X VALUE "N".
 
        LINKAGE SECTION.
+       01  LK-CUST-COUNT            PIC 9(2) COMP.
+
        01  LK-CUSTOMER-TABLE.
-           05  LK-CUSTOMER-DATA OCCURS 5 TIMES.
+           05  LK-CUSTOMER-DATA OCCURS 5 TO 20 TIMES
+                   DEPENDING ON LK-CUST-COUNT
+                   INDEXED BY LK-IDX.
                10  LK-CUST-ID        PIC 9(5).
                10  LK-CUST-FNAME     PIC X(10).
                10  LK-CUST-LNAME     PIC X(10).
                10  LK-CUST-EMAIL     PIC X(25).
                10  LK-CUST-BAL       PIC 9(5)V99.
 
-       01  LK-CHOICE                PIC 9.
+       01  LK-SEARCH-ID             PIC 9(5).
 
-       PROCEDURE DIVISION USING LK-CUSTOMER-TABLE, LK-CHOICE.
+       PROCEDURE DIVISION USING LK-CUSTOMER-TABLE, LK-CUST-COUNT,
+               LK-SEARCH-ID.
 
-       DISPLAY-CUSTOMER-DETAILS.
-           MOVE LK-CHOICE TO IDX
+       SEARCH-CUSTOMER.
+           MOVE "N" TO WS-FOUND
+           PERFORM VARYING LK-IDX FROM 1 BY 1
+                   UNTIL LK-IDX > LK-CUST-COUNT
+               IF LK-CUST-ID(LK-IDX) = LK-SEARCH-ID
+                   MOVE "Y" TO WS-FOUND
+                   PERFORM DISPLAY-CUSTOMER-DETAILS
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           IF WS-FOUND = "N"
+               DISPLAY " "
+               DISPLAY "Customer ID " LK-SEARCH-ID " not found."
+           END-IF
+
+           EXIT PROGRAM.
 
+       DISPLAY-CUSTOMER-DETAILS.
            DISPLAY " "
            DISPLAY "CUSTOMER DETAILS"
            DISPLAY "----------------"
-           DISPLAY "Customer ID   : " LK-CUST-ID(IDX)
-           DISPLAY "First Name    : " LK-CUST-FNAME(IDX)
-           DISPLAY "Last Name     : " LK-CUST-LNAME(IDX)
-           DISPLAY "Email         : " LK-CUST-EMAIL(IDX)
-           DISPLAY "Balance       : " LK-CUST-BAL(IDX) "$"
-
-           EXIT PROGRAM.
+           DISPLAY "Customer ID   : " LK-CUST-ID(LK-IDX)
+           DISPLAY "First Name    : " LK-CUST-FNAME(LK-IDX)
+           DISPLAY "Last Name     : " LK-CUST-LNAME(LK-IDX)
+           DISPLAY "Email         : " LK-CUST-EMAIL(LK-IDX)
+           DISPLAY "Balance       : " LK-CUST-BAL(LK-IDX) "$".
