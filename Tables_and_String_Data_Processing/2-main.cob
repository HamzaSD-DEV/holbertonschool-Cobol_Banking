@@ -10,6 +10,8 @@
            05  IBAN-VALUE OCCURS 10 TIMES INDEXED BY IDX.
                10 IBAN-ENTRY      PIC X(50).
 
+       01  WS-IBAN-VALID          PIC X.
+
        PROCEDURE DIVISION.
 
            *> Valid IBAN
@@ -44,7 +46,13 @@
 
            PERFORM VARYING IBAN-INDEX FROM 1 BY 1 UNTIL IBAN-INDEX > 10
                DISPLAY "Testing IBAN: " IBAN-ENTRY(IBAN-INDEX)
-               CALL 'ValidateIBAN' USING IBAN-ENTRY (IBAN-INDEX)
+               CALL 'VALIDATE-IBAN' USING IBAN-ENTRY (IBAN-INDEX)
+                                          WS-IBAN-VALID
+               IF WS-IBAN-VALID = 'Y'
+                   DISPLAY "  Result: VALID"
+               ELSE
+                   DISPLAY "  Result: INVALID"
+               END-IF
            END-PERFORM
 
            STOP RUN.
