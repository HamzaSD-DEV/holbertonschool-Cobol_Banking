@@ -0,0 +1,60 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VALIDATE-IBAN.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-TRIMMED            PIC X(50).
+       01  WS-LEN                PIC 9(2).
+       01  WS-I                  PIC 9(2).
+       01  WS-CHAR               PIC X.
+       01  WS-VALID              PIC X VALUE 'Y'.
+
+       LINKAGE SECTION.
+       01  LNK-IBAN              PIC X(50).
+       01  LNK-IBAN-VALID        PIC X.
+
+       PROCEDURE DIVISION USING LNK-IBAN, LNK-IBAN-VALID.
+       VALIDATE-IBAN-PARA.
+           MOVE 'Y' TO WS-VALID
+           MOVE SPACES TO WS-TRIMMED
+           MOVE FUNCTION TRIM(LNK-IBAN) TO WS-TRIMMED
+           COMPUTE WS-LEN = FUNCTION LENGTH(FUNCTION TRIM(LNK-IBAN))
+
+           IF WS-LEN NOT = 22
+               MOVE 'N' TO WS-VALID
+           ELSE
+               IF WS-TRIMMED(1:2) NOT = 'GB'
+                   MOVE 'N' TO WS-VALID
+               END-IF
+               PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 22
+                   MOVE WS-TRIMMED(WS-I:1) TO WS-CHAR
+                   PERFORM CHECK-IBAN-CHAR
+               END-PERFORM
+           END-IF
+
+           MOVE WS-VALID TO LNK-IBAN-VALID
+           GOBACK.
+
+      *> Country code (1-2) and bank code (5-8) must be letters;
+      *> check digits (3-4), sort code (9-14) and account number
+      *> (15-22) must be digits. A space or symbol in any position
+      *> fails both range tests below, so no separate check is needed.
+       CHECK-IBAN-CHAR.
+           EVALUATE TRUE
+               WHEN WS-I <= 2
+                   IF WS-CHAR < 'A' OR WS-CHAR > 'Z'
+                       MOVE 'N' TO WS-VALID
+                   END-IF
+               WHEN WS-I <= 4
+                   IF WS-CHAR < '0' OR WS-CHAR > '9'
+                       MOVE 'N' TO WS-VALID
+                   END-IF
+               WHEN WS-I <= 8
+                   IF WS-CHAR < 'A' OR WS-CHAR > 'Z'
+                       MOVE 'N' TO WS-VALID
+                   END-IF
+               WHEN OTHER
+                   IF WS-CHAR < '0' OR WS-CHAR > '9'
+                       MOVE 'N' TO WS-VALID
+                   END-IF
+           END-EVALUATE.
