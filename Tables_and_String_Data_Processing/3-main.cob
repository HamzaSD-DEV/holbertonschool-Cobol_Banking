@@ -4,21 +4,40 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        01 FULL-NAME-VALUE   PIC X(50).
+       01 FIRST-NAME-VALUE  PIC X(20).
+       01 MIDDLE-NAME-VALUE PIC X(20).
+       01 LAST-NAME-VALUE   PIC X(20).
 
        PROCEDURE DIVISION.
 
            *> Test case 1: Simple Name
            MOVE " Jahn Toe " TO FULL-NAME-VALUE.
-           CALL 'EXTRACTNAMES' USING FULL-NAME-VALUE.
-           DISPLAY SPACES.
+           CALL 'EXTRACTNAMES' USING FULL-NAME-VALUE
+                                      FIRST-NAME-VALUE
+                                      MIDDLE-NAME-VALUE
+                                      LAST-NAME-VALUE.
+           PERFORM DISPLAY-EXTRACTED-NAME.
 
            *> Test case 2: Full name with middle name
            MOVE "  Cary Inn Snith  " TO FULL-NAME-VALUE.
-           CALL 'EXTRACTNAMES' USING FULL-NAME-VALUE.
-           DISPLAY SPACES.
+           CALL 'EXTRACTNAMES' USING FULL-NAME-VALUE
+                                      FIRST-NAME-VALUE
+                                      MIDDLE-NAME-VALUE
+                                      LAST-NAME-VALUE.
+           PERFORM DISPLAY-EXTRACTED-NAME.
 
            *> Test case 3: One word name
            MOVE "  Cherlo  " TO FULL-NAME-VALUE.
-           CALL 'EXTRACTNAMES' USING FULL-NAME-VALUE.
+           CALL 'EXTRACTNAMES' USING FULL-NAME-VALUE
+                                      FIRST-NAME-VALUE
+                                      MIDDLE-NAME-VALUE
+                                      LAST-NAME-VALUE.
+           PERFORM DISPLAY-EXTRACTED-NAME.
 
            STOP RUN.
+
+       DISPLAY-EXTRACTED-NAME.
+           DISPLAY "First : " FIRST-NAME-VALUE
+           DISPLAY "Middle: " MIDDLE-NAME-VALUE
+           DISPLAY "Last  : " LAST-NAME-VALUE
+           DISPLAY SPACES.
