@@ -7,15 +7,22 @@
        FILE-CONTROL.
            SELECT CUSTMAST ASSIGN TO "CUSTMAST"
                ORGANIZATION IS LINE SEQUENTIAL.
-       
+           SELECT CSV-FILE ASSIGN TO "CUSTOMER-EXPORT.CSV"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
        FD  CUSTMAST.
        01  CUSTOMER-RECORD         PIC X(80).
-       
+
+       FD  CSV-FILE.
+       01  CSV-RECORD              PIC X(80).
+
        WORKING-STORAGE SECTION.
        01  WS-CUSTOMER-COUNT       PIC 9(5) VALUE 0.
        01  WS-EOF-FLAG             PIC X VALUE 'N'.
+       01  WS-CSV-EXPORT-FLAG      PIC X VALUE 'N'.
+       01  WS-CSV-EXPORT-ENV       PIC X(3) VALUE SPACES.
        
        01  WS-CUSTOMER-FIELDS.
            05  WS-CUST-ID          PIC X(5).
@@ -24,7 +31,21 @@
            05  WS-CUST-CITY        PIC X(10).
            05  WS-CUST-STATE       PIC X(2).
            05  WS-CUST-ZIP         PIC X(5).
-       
+
+       01  WS-STATE-TABLE.
+           05  WS-STATE-ENTRY OCCURS 60 TIMES INDEXED BY WS-STATE-IDX.
+               10  WS-STATE-CODE  PIC X(2).
+               10  WS-STATE-COUNT PIC 9(5).
+       01  WS-STATE-TOTAL          PIC 9(3) VALUE 0.
+       01  WS-STATE-FOUND          PIC 9    VALUE 0.
+
+       01  WS-CITY-TABLE.
+           05  WS-CITY-ENTRY OCCURS 100 TIMES INDEXED BY WS-CITY-IDX.
+               10  WS-CITY-NAME   PIC X(10).
+               10  WS-CITY-COUNT  PIC 9(5).
+       01  WS-CITY-TOTAL           PIC 9(3) VALUE 0.
+       01  WS-CITY-FOUND           PIC 9    VALUE 0.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            DISPLAY "CUSTOMER-REPORTER" 
@@ -32,17 +53,41 @@
            DISPLAY "CUSTOMER-REPORTER" 
            ": =================================="
            
+           PERFORM CHECK-FOR-CSV-EXPORT
+
            OPEN INPUT CUSTMAST
-           
+
+           IF WS-CSV-EXPORT-FLAG = 'Y'
+               OPEN OUTPUT CSV-FILE
+               MOVE "CustomerID,Name,Address,City,State,Zip"
+                   TO CSV-RECORD
+               WRITE CSV-RECORD
+           END-IF
+
            PERFORM PROCESS-CUSTOMERS UNTIL WS-EOF-FLAG = 'Y'
 
            PERFORM DISPLAY-SUMMARY
-           
+
            CLOSE CUSTMAST
-           
-           
+
+           IF WS-CSV-EXPORT-FLAG = 'Y'
+               CLOSE CSV-FILE
+               DISPLAY "CUSTOMER-REPORTER"
+               ": CSV export written to CUSTOMER-EXPORT.CSV"
+           END-IF
+
            STOP RUN.
-       
+
+       CHECK-FOR-CSV-EXPORT.
+           MOVE 'N' TO WS-CSV-EXPORT-FLAG
+           MOVE SPACES TO WS-CSV-EXPORT-ENV
+           ACCEPT WS-CSV-EXPORT-ENV FROM ENVIRONMENT "CSV_EXPORT"
+           IF WS-CSV-EXPORT-ENV = 'Y' OR WS-CSV-EXPORT-ENV = 'YES'
+               MOVE 'Y' TO WS-CSV-EXPORT-FLAG
+               DISPLAY "CUSTOMER-REPORTER"
+               ": CSV export mode enabled"
+           END-IF.
+
        PROCESS-CUSTOMERS.
            READ CUSTMAST INTO CUSTOMER-RECORD
                AT END MOVE 'Y' TO WS-EOF-FLAG
@@ -50,8 +95,59 @@
                    ADD 1 TO WS-CUSTOMER-COUNT
                    MOVE CUSTOMER-RECORD TO WS-CUSTOMER-FIELDS
                    PERFORM DISPLAY-CUSTOMER-INFO
+                   PERFORM TALLY-STATE
+                   PERFORM TALLY-CITY
+                   IF WS-CSV-EXPORT-FLAG = 'Y'
+                       PERFORM WRITE-CSV-RECORD
+                   END-IF
            END-READ.
-       
+
+       WRITE-CSV-RECORD.
+           MOVE SPACES TO CSV-RECORD
+           STRING FUNCTION TRIM(WS-CUST-ID) ","
+                  FUNCTION TRIM(WS-CUST-NAME) ","
+                  FUNCTION TRIM(WS-CUST-ADDR) ","
+                  FUNCTION TRIM(WS-CUST-CITY) ","
+                  FUNCTION TRIM(WS-CUST-STATE) ","
+                  FUNCTION TRIM(WS-CUST-ZIP)
+               DELIMITED BY SIZE INTO CSV-RECORD
+           END-STRING
+           WRITE CSV-RECORD.
+
+       TALLY-STATE.
+           MOVE 0 TO WS-STATE-FOUND
+           PERFORM VARYING WS-STATE-IDX FROM 1 BY 1
+             UNTIL WS-STATE-IDX > WS-STATE-TOTAL
+               IF WS-STATE-CODE(WS-STATE-IDX) = WS-CUST-STATE
+                   ADD 1 TO WS-STATE-COUNT(WS-STATE-IDX)
+                   MOVE 1 TO WS-STATE-FOUND
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           IF WS-STATE-FOUND = 0
+               ADD 1 TO WS-STATE-TOTAL
+               MOVE WS-CUST-STATE TO WS-STATE-CODE(WS-STATE-TOTAL)
+               MOVE 1 TO WS-STATE-COUNT(WS-STATE-TOTAL)
+           END-IF.
+
+       TALLY-CITY.
+           MOVE 0 TO WS-CITY-FOUND
+           PERFORM VARYING WS-CITY-IDX FROM 1 BY 1
+             UNTIL WS-CITY-IDX > WS-CITY-TOTAL
+               IF WS-CITY-NAME(WS-CITY-IDX) = WS-CUST-CITY
+                   ADD 1 TO WS-CITY-COUNT(WS-CITY-IDX)
+                   MOVE 1 TO WS-CITY-FOUND
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           IF WS-CITY-FOUND = 0
+               ADD 1 TO WS-CITY-TOTAL
+               MOVE WS-CUST-CITY TO WS-CITY-NAME(WS-CITY-TOTAL)
+               MOVE 1 TO WS-CITY-COUNT(WS-CITY-TOTAL)
+           END-IF.
+
        DISPLAY-CUSTOMER-INFO.
            DISPLAY "Customer #" WS-CUSTOMER-COUNT ":"
            DISPLAY "  ID: " WS-CUST-ID
@@ -62,10 +158,30 @@
            DISPLAY "  ----------------------------------".
        
        DISPLAY-SUMMARY.
-           DISPLAY "CUSTOMER-REPORTER" 
+           DISPLAY "CUSTOMER-REPORTER"
            ": =================================="
            DISPLAY "CUSTOMER-REPORTER" ": Report generation completed"
-           DISPLAY "CUSTOMER-REPORTER" ": Total customers processed: " 
+           DISPLAY "CUSTOMER-REPORTER" ": Total customers processed: "
                    WS-CUSTOMER-COUNT
-           DISPLAY "CUSTOMER-REPORTER" 
-           ": Report ready for management review".
\ No newline at end of file
+           PERFORM DISPLAY-STATE-BREAKDOWN
+           PERFORM DISPLAY-CITY-BREAKDOWN
+           DISPLAY "CUSTOMER-REPORTER"
+           ": Report ready for management review".
+
+       DISPLAY-STATE-BREAKDOWN.
+           DISPLAY "CUSTOMER-REPORTER"
+           ": Customers by state:"
+           PERFORM VARYING WS-STATE-IDX FROM 1 BY 1
+             UNTIL WS-STATE-IDX > WS-STATE-TOTAL
+               DISPLAY "  " WS-STATE-CODE(WS-STATE-IDX) ": "
+                       WS-STATE-COUNT(WS-STATE-IDX)
+           END-PERFORM.
+
+       DISPLAY-CITY-BREAKDOWN.
+           DISPLAY "CUSTOMER-REPORTER"
+           ": Customers by city:"
+           PERFORM VARYING WS-CITY-IDX FROM 1 BY 1
+             UNTIL WS-CITY-IDX > WS-CITY-TOTAL
+               DISPLAY "  " FUNCTION TRIM(WS-CITY-NAME(WS-CITY-IDX))
+                       ": " WS-CITY-COUNT(WS-CITY-IDX)
+           END-PERFORM.
