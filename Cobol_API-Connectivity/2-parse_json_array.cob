@@ -6,11 +6,18 @@
            SELECT TODO-FILE ASSIGN TO "todos.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
 
+           SELECT QUARANTINE-FILE ASSIGN TO "JSON-FETCH-QUARANTINE.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-QUARANTINE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  TODO-FILE.
        01  TODO-RECORD         PIC X(256).
 
+       FD  QUARANTINE-FILE.
+       01  QUARANTINE-RECORD   PIC X(200).
+
        WORKING-STORAGE SECTION.
        01 CURL-JQ-COMMAND      PIC X(200) VALUE
            "curl -s ""https://jsonplaceholder.typicode.com/todos?_limit=10"" | jq -r '.[].title' > todos.txt".
@@ -19,24 +26,92 @@
        01 WS-FILE-STATUS       PIC X.
            88 EOF-REACHED      VALUE 'Y' FALSE 'N'.
 
+       01 WS-RETRY-COUNT       PIC 9 VALUE 0.
+       01 WS-MAX-RETRIES       PIC 9 VALUE 3.
+       01 WS-FETCH-STATUS      PIC X VALUE 'N'.
+           88 FETCH-OK         VALUE 'Y' FALSE 'N'.
+       01 WS-RETRY-DISP        PIC 9.
+       01 WS-DATE              PIC 9(8).
+       01 WS-TIME              PIC 9(8).
+       01 WS-TIMESTAMP         PIC X(20).
+       01 WS-QUARANTINE-STATUS PIC XX.
+       01 WS-SYSTEM-STATUS-DSP PIC ---9.
+
        PROCEDURE DIVISION.
        MAIN-LOGIC.
            DISPLAY "Fetching and processing to-do list...".
-           
-           CALL "SYSTEM" USING CURL-JQ-COMMAND
-                         RETURNING SYSTEM-STATUS.
 
-           IF SYSTEM-STATUS = 0
+           PERFORM FETCH-WITH-RETRY.
+
+           IF FETCH-OK
                DISPLAY "API call successful. Displaying titles:"
                PERFORM READ-TITLES-FILE
            ELSE
-               DISPLAY "Error: Command failed with status: "
-                       SYSTEM-STATUS
+               DISPLAY "Error: Command failed after "
+                       WS-MAX-RETRIES " attempts. Quarantining."
+               PERFORM WRITE-QUARANTINE-RECORD
            END-IF.
 
            DISPLAY "Done.".
            STOP RUN.
 
+      *> Retries the curl/jq pipeline a bounded number of times before
+      *> giving up, since a single API call to the outside world can
+      *> fail transiently.
+       FETCH-WITH-RETRY.
+           SET FETCH-OK TO FALSE.
+           PERFORM UNTIL FETCH-OK OR WS-RETRY-COUNT >= WS-MAX-RETRIES
+               ADD 1 TO WS-RETRY-COUNT
+               MOVE WS-RETRY-COUNT TO WS-RETRY-DISP
+               DISPLAY "Attempt " WS-RETRY-DISP " of " WS-MAX-RETRIES
+                       "..."
+
+               CALL "SYSTEM" USING CURL-JQ-COMMAND
+                             RETURNING SYSTEM-STATUS
+
+               IF SYSTEM-STATUS = 0
+                   SET FETCH-OK TO TRUE
+               ELSE
+                   DISPLAY "Attempt " WS-RETRY-DISP
+                           " failed with status: " SYSTEM-STATUS
+               END-IF
+           END-PERFORM.
+
+       WRITE-QUARANTINE-RECORD.
+           PERFORM GET-TIMESTAMP
+           MOVE SYSTEM-STATUS TO WS-SYSTEM-STATUS-DSP
+           MOVE SPACES TO QUARANTINE-RECORD
+           STRING
+               WS-TIMESTAMP DELIMITED BY SIZE
+               " - FAILED after " DELIMITED BY SIZE
+               WS-MAX-RETRIES DELIMITED BY SIZE
+               " attempts: " DELIMITED BY SIZE
+               FUNCTION TRIM(CURL-JQ-COMMAND) DELIMITED BY SIZE
+               " (last status " DELIMITED BY SIZE
+               WS-SYSTEM-STATUS-DSP DELIMITED BY SIZE
+               ")" DELIMITED BY SIZE
+               INTO QUARANTINE-RECORD
+           END-STRING
+           OPEN EXTEND QUARANTINE-FILE
+           IF WS-QUARANTINE-STATUS = "35"
+               CLOSE QUARANTINE-FILE
+               OPEN OUTPUT QUARANTINE-FILE
+               CLOSE QUARANTINE-FILE
+               OPEN EXTEND QUARANTINE-FILE
+           END-IF
+           WRITE QUARANTINE-RECORD
+           CLOSE QUARANTINE-FILE.
+
+       GET-TIMESTAMP.
+           ACCEPT WS-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-TIME FROM TIME
+           STRING
+               WS-DATE(1:4) "-" WS-DATE(5:2) "-" WS-DATE(7:2) " "
+               WS-TIME(1:2) ":" WS-TIME(3:2) ":" WS-TIME(5:2)
+               DELIMITED BY SIZE
+               INTO WS-TIMESTAMP
+           END-STRING.
+
        READ-TITLES-FILE.
            SET EOF-REACHED TO FALSE.
            OPEN INPUT TODO-FILE.
