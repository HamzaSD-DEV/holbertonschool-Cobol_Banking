@@ -8,6 +8,12 @@
                ORGANIZATION IS SEQUENTIAL
                FILE STATUS IS WS-FILE-STATUS.
 
+           SELECT LOCKOUT-FILE ASSIGN TO "LOCKOUT.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LOCK-USER-ID
+               FILE STATUS IS WS-LOCK-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD USER-FILE.
@@ -17,8 +23,14 @@
            05 FILE-PASSWORD     PIC X(8).
            05 FILE-ACCESS-LEVEL PIC 9.
 
+       FD LOCKOUT-FILE.
+       01 LOCKOUT-RECORD.
+           05 LOCK-USER-ID       PIC X(8).
+           05 LOCK-ATTEMPTS-LEFT PIC 9.
+
        WORKING-STORAGE SECTION.
        01 WS-FILE-STATUS        PIC XX.
+       01 WS-LOCK-STATUS        PIC XX.
        01 WS-USER-ID            PIC X(8).
        01 WS-PASSWORD           PIC X(8).
        01 WS-ATTEMPTS-LEFT      PIC 9 VALUE 3.
@@ -39,47 +51,96 @@
                STOP RUN
            END-IF
 
-           PERFORM UNTIL WS-ATTEMPTS-LEFT = 0 OR WS-PASSWORD-OK = 'Y'
+           PERFORM OPEN-LOCKOUT-FILE
+
+           PERFORM UNTIL WS-EXIT-FLAG = 'Y'
                DISPLAY "Enter User ID: " WITH NO ADVANCING
                ACCEPT WS-USER-ID
 
-               DISPLAY "Enter Password: " WITH NO ADVANCING
-               ACCEPT WS-PASSWORD
+               PERFORM LOAD-LOCKOUT-STATE
+
+               IF WS-ATTEMPTS-LEFT = 0
+                   DISPLAY ""
+                   DISPLAY "This user ID is locked out. See an "
+                           "administrator to reset it."
+                   MOVE 'Y' TO WS-EXIT-FLAG
+               ELSE
+                   DISPLAY "Enter Password: " WITH NO ADVANCING
+                   ACCEPT WS-PASSWORD
 
-               PERFORM SEARCH-USER
+                   PERFORM SEARCH-USER
 
-               IF WS-FOUND = 'Y'
-                   IF WS-PASSWORD-OK = 'Y'
+                   IF WS-FOUND = 'Y' AND WS-PASSWORD-OK = 'Y'
                        DISPLAY ""
                        DISPLAY "Login successful!"
                        DISPLAY "Welcome, " FILE-USER-NAME
                        DISPLAY "Access level: " FILE-ACCESS-LEVEL
+                       PERFORM RESET-LOCKOUT-STATE
                        MOVE 'Y' TO WS-EXIT-FLAG
-                       EXIT PERFORM
                    ELSE
+                       SUBTRACT 1 FROM WS-ATTEMPTS-LEFT
+                       PERFORM SAVE-LOCKOUT-STATE
                        DISPLAY ""
                        DISPLAY "Attempts remaining: " WS-ATTEMPTS-LEFT
-                       DISPLAY 
-                       "Invalid password. Authentication failed."
-                       SUBTRACT 1 FROM WS-ATTEMPTS-LEFT
-                       DISPLAY "Press Enter to continue..." WITH NO 
-                       ADVANCING
-                       ACCEPT WS-DUMMY
+                       IF WS-FOUND = 'Y'
+                           DISPLAY
+                           "Invalid password. Authentication failed."
+                       ELSE
+                           DISPLAY "User not found."
+                       END-IF
+                       IF WS-ATTEMPTS-LEFT = 0
+                           DISPLAY "This user ID is now locked out."
+                           MOVE 'Y' TO WS-EXIT-FLAG
+                       ELSE
+                           DISPLAY "Press Enter to continue..."
+                                   WITH NO ADVANCING
+                           ACCEPT WS-DUMMY
+                       END-IF
                    END-IF
-               ELSE
-                   DISPLAY ""
-                   DISPLAY "Attempts remaining: " WS-ATTEMPTS-LEFT
-                   DISPLAY "User not found."
-                   SUBTRACT 1 FROM WS-ATTEMPTS-LEFT
-                   DISPLAY "Press Enter to continue..." WITH NO 
-                   ADVANCING
-                   ACCEPT WS-DUMMY
                END-IF
            END-PERFORM
 
+           CLOSE LOCKOUT-FILE
            CLOSE USER-FILE
            STOP RUN.
 
+      *> Create LOCKOUT.DAT the first time this program runs on a
+      *> fresh machine, then leave it open for the rest of the run.
+       OPEN-LOCKOUT-FILE.
+           OPEN I-O LOCKOUT-FILE
+           IF WS-LOCK-STATUS = "35"
+               OPEN OUTPUT LOCKOUT-FILE
+               CLOSE LOCKOUT-FILE
+               OPEN I-O LOCKOUT-FILE
+           END-IF.
+
+      *> Attempts-left for WS-USER-ID carries over from the previous
+      *> run; a user seen for the first time gets a fresh 3 attempts.
+       LOAD-LOCKOUT-STATE.
+           MOVE WS-USER-ID TO LOCK-USER-ID
+           READ LOCKOUT-FILE
+               INVALID KEY
+                   MOVE 3 TO WS-ATTEMPTS-LEFT
+               NOT INVALID KEY
+                   MOVE LOCK-ATTEMPTS-LEFT TO WS-ATTEMPTS-LEFT
+           END-READ.
+
+       SAVE-LOCKOUT-STATE.
+           MOVE WS-USER-ID TO LOCK-USER-ID
+           MOVE WS-ATTEMPTS-LEFT TO LOCK-ATTEMPTS-LEFT
+           REWRITE LOCKOUT-RECORD
+               INVALID KEY
+                   WRITE LOCKOUT-RECORD
+           END-REWRITE.
+
+      *> A successful login clears the lockout counter for next time.
+       RESET-LOCKOUT-STATE.
+           MOVE WS-USER-ID TO LOCK-USER-ID
+           DELETE LOCKOUT-FILE
+               INVALID KEY
+                   CONTINUE
+           END-DELETE.
+
        SEARCH-USER.
            MOVE 'N' TO WS-FOUND
            MOVE 'N' TO WS-PASSWORD-OK
