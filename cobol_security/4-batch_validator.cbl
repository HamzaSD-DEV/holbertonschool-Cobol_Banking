@@ -9,6 +9,8 @@
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT TRANSACTION-FILE ASSIGN TO "TRANSACTIONS.DAT"
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REPORT-FILE ASSIGN TO WS-REPORT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
@@ -25,6 +27,8 @@
            05 TR-AMOUNT-STR  PIC X(12).
            05 TR-DESCRIPTION PIC X(30).
 
+       FD REPORT-FILE.
+       01 REPORT-RECORD      PIC X(60).
 
        WORKING-STORAGE SECTION.
        77 ACCT-EOF        PIC X VALUE 'N'.
@@ -36,6 +40,22 @@
        77 REASON          PIC X(40).
        77 WS-I            PIC 9(2).
 
+       77 WS-APPR-AMT          PIC 9(9)V99 VALUE 0.
+       77 WS-APPR-TRANSFER-AMT PIC 9(9)V99 VALUE 0.
+       77 WS-APPR-WTHDRWL-AMT  PIC 9(9)V99 VALUE 0.
+       77 WS-APPR-DEPOSIT-AMT  PIC 9(9)V99 VALUE 0.
+       77 WS-REJ-INSUFF-AMT    PIC 9(9)V99 VALUE 0.
+       77 WS-REJ-LOCKED-AMT    PIC 9(9)V99 VALUE 0.
+       77 WS-REJ-NOTFOUND-AMT  PIC 9(9)V99 VALUE 0.
+       77 WS-REJ-SUSPECT-AMT   PIC 9(9)V99 VALUE 0.
+       77 WS-REJ-OTHER-AMT     PIC 9(9)V99 VALUE 0.
+       77 WS-AMT-DISP          PIC Z(8)9.99.
+       77 WS-REPORT-FILENAME   PIC X(40).
+       01 WS-TODAY.
+           05 WS-TODAY-YYYY    PIC 9(4).
+           05 WS-TODAY-MM      PIC 9(2).
+           05 WS-TODAY-DD      PIC 9(2).
+
        01 WS-SECURITY-FLAG PIC 9.
           88 SEC-FAIL VALUE 1.
           88 SEC-OK   VALUE 0.
@@ -143,9 +163,32 @@
            IF REASON = SPACES
                DISPLAY "STATUS: APPROVED"
                ADD 1 TO WS-APPROVED
+               ADD WS-AMT TO WS-APPR-AMT
+               EVALUATE TR-TYPE
+                   WHEN 'T'
+                       ADD WS-AMT TO WS-APPR-TRANSFER-AMT
+                   WHEN 'W'
+                       ADD WS-AMT TO WS-APPR-WTHDRWL-AMT
+                   WHEN 'D'
+                       ADD WS-AMT TO WS-APPR-DEPOSIT-AMT
+               END-EVALUATE
            ELSE
                DISPLAY "REJECTED - " REASON
                ADD 1 TO WS-REJECTED
+               EVALUATE TRUE
+                   WHEN REASON = "Insufficient funds"
+                       ADD WS-AMT TO WS-REJ-INSUFF-AMT
+                   WHEN REASON = "Source account locked" OR
+                        REASON = "Destination account locked"
+                       ADD WS-AMT TO WS-REJ-LOCKED-AMT
+                   WHEN REASON = "Source account not found" OR
+                        REASON = "Destination not found"
+                       ADD WS-AMT TO WS-REJ-NOTFOUND-AMT
+                   WHEN REASON = "Suspicious description"
+                       ADD WS-AMT TO WS-REJ-SUSPECT-AMT
+                   WHEN OTHER
+                       ADD WS-AMT TO WS-REJ-OTHER-AMT
+               END-EVALUATE
            END-IF.
 
        CHECK-SECURITY.
@@ -190,4 +233,92 @@
            DISPLAY " "
            DISPLAY "SUMMARY: Processed:" WS-TRANS-COUNT
                    "  Approved:" WS-APPROVED
-                   "  Rejected:" WS-REJECTED.
+                   "  Rejected:" WS-REJECTED
+           PERFORM WRITE-DOLLAR-REPORT.
+
+      * Daily dollar-total report so the fraud team can see how much
+      * money the security checks are blocking, broken out by reason.
+       WRITE-DOLLAR-REPORT.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY
+           STRING "DAILY-SECURITY-REPORT-" WS-TODAY-YYYY WS-TODAY-MM
+               WS-TODAY-DD ".TXT" DELIMITED BY SIZE
+               INTO WS-REPORT-FILENAME
+           END-STRING
+
+           OPEN OUTPUT REPORT-FILE
+
+           MOVE SPACES TO REPORT-RECORD
+           MOVE WS-APPR-AMT TO WS-AMT-DISP
+           STRING "Approved total:        "
+               FUNCTION TRIM(WS-AMT-DISP)
+               DELIMITED BY SIZE INTO REPORT-RECORD
+           END-STRING
+           WRITE REPORT-RECORD
+
+           MOVE SPACES TO REPORT-RECORD
+           MOVE WS-APPR-TRANSFER-AMT TO WS-AMT-DISP
+           STRING "  Approved - transfers:       "
+               FUNCTION TRIM(WS-AMT-DISP)
+               DELIMITED BY SIZE INTO REPORT-RECORD
+           END-STRING
+           WRITE REPORT-RECORD
+
+           MOVE SPACES TO REPORT-RECORD
+           MOVE WS-APPR-WTHDRWL-AMT TO WS-AMT-DISP
+           STRING "  Approved - withdrawals:     "
+               FUNCTION TRIM(WS-AMT-DISP)
+               DELIMITED BY SIZE INTO REPORT-RECORD
+           END-STRING
+           WRITE REPORT-RECORD
+
+           MOVE SPACES TO REPORT-RECORD
+           MOVE WS-APPR-DEPOSIT-AMT TO WS-AMT-DISP
+           STRING "  Approved - deposits:        "
+               FUNCTION TRIM(WS-AMT-DISP)
+               DELIMITED BY SIZE INTO REPORT-RECORD
+           END-STRING
+           WRITE REPORT-RECORD
+
+           MOVE SPACES TO REPORT-RECORD
+           MOVE WS-REJ-INSUFF-AMT TO WS-AMT-DISP
+           STRING "Rejected - insufficient funds: "
+               FUNCTION TRIM(WS-AMT-DISP)
+               DELIMITED BY SIZE INTO REPORT-RECORD
+           END-STRING
+           WRITE REPORT-RECORD
+
+           MOVE SPACES TO REPORT-RECORD
+           MOVE WS-REJ-LOCKED-AMT TO WS-AMT-DISP
+           STRING "Rejected - locked account:     "
+               FUNCTION TRIM(WS-AMT-DISP)
+               DELIMITED BY SIZE INTO REPORT-RECORD
+           END-STRING
+           WRITE REPORT-RECORD
+
+           MOVE SPACES TO REPORT-RECORD
+           MOVE WS-REJ-NOTFOUND-AMT TO WS-AMT-DISP
+           STRING "Rejected - not found:          "
+               FUNCTION TRIM(WS-AMT-DISP)
+               DELIMITED BY SIZE INTO REPORT-RECORD
+           END-STRING
+           WRITE REPORT-RECORD
+
+           MOVE SPACES TO REPORT-RECORD
+           MOVE WS-REJ-SUSPECT-AMT TO WS-AMT-DISP
+           STRING "Rejected - suspicious desc.:   "
+               FUNCTION TRIM(WS-AMT-DISP)
+               DELIMITED BY SIZE INTO REPORT-RECORD
+           END-STRING
+           WRITE REPORT-RECORD
+
+           MOVE SPACES TO REPORT-RECORD
+           MOVE WS-REJ-OTHER-AMT TO WS-AMT-DISP
+           STRING "Rejected - other reasons:      "
+               FUNCTION TRIM(WS-AMT-DISP)
+               DELIMITED BY SIZE INTO REPORT-RECORD
+           END-STRING
+           WRITE REPORT-RECORD
+
+           CLOSE REPORT-FILE
+           DISPLAY "Dollar-total report written to "
+                   FUNCTION TRIM(WS-REPORT-FILENAME).
