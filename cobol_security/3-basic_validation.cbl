@@ -1,8 +1,21 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. BASIC-VALIDATION.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INCIDENT-FILE ASSIGN TO "SECURITY-INCIDENTS.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-INCIDENT.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  INCIDENT-FILE.
+       01  INCIDENT-RECORD      PIC X(100).
+
        WORKING-STORAGE SECTION.
+       01 WS-FS-INCIDENT        PIC XX.
+       01 WS-INCIDENT-TIMESTAMP PIC X(19).
        01 WS-SEARCH-TYPE       PIC X.
        01 WS-CUSTOMER-ID       PIC X(10).
        01 WS-CUSTOMER-NAME     PIC X(20).
@@ -117,6 +130,30 @@
 
            IF INVALID-CHAR-FLAG = 'Y'
                MOVE 'N' TO WS-VALID-FLAG
+               PERFORM LOG-SECURITY-INCIDENT
            END-IF
            .
 
+      * Records every rejected value, with search type and a
+      * timestamp, so the fraud team can review injection attempts
+      * without having to watch the console live.
+       LOG-SECURITY-INCIDENT.
+           MOVE FUNCTION CURRENT-DATE TO WS-INCIDENT-TIMESTAMP
+
+           OPEN EXTEND INCIDENT-FILE
+           IF WS-FS-INCIDENT = "35"
+               CLOSE INCIDENT-FILE
+               OPEN OUTPUT INCIDENT-FILE
+               CLOSE INCIDENT-FILE
+               OPEN EXTEND INCIDENT-FILE
+           END-IF
+
+           MOVE SPACES TO INCIDENT-RECORD
+           STRING WS-INCIDENT-TIMESTAMP(1:19) " | TYPE: "
+                  WS-SEARCH-TYPE " | FIELD: "
+                  FUNCTION TRIM(WS-FIELD-TO-CHECK)
+                  DELIMITED BY SIZE INTO INCIDENT-RECORD
+           END-STRING
+           WRITE INCIDENT-RECORD
+           CLOSE INCIDENT-FILE.
+
