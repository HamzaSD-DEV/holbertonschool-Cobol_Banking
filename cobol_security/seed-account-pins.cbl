@@ -0,0 +1,40 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SEED-ACCOUNT-PINS.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PIN-FILE
+             ASSIGN TO "ACCOUNT-PINS.DAT"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS FS-PIN.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PIN-FILE.
+       01  PIN-RECORD.
+           05  PIN-ACC-ID    PIC X(12).
+           05  PIN-VALUE     PIC X(4).
+
+       WORKING-STORAGE SECTION.
+       77  FS-PIN          PIC X(2).
+
+       PROCEDURE DIVISION.
+       MAIN.
+           OPEN OUTPUT PIN-FILE
+
+           MOVE "1001"         TO PIN-ACC-ID
+           MOVE "1234"         TO PIN-VALUE
+           WRITE PIN-RECORD
+
+           MOVE "1002"         TO PIN-ACC-ID
+           MOVE "4321"         TO PIN-VALUE
+           WRITE PIN-RECORD
+
+           MOVE "1003"         TO PIN-ACC-ID
+           MOVE "5678"         TO PIN-VALUE
+           WRITE PIN-RECORD
+
+           CLOSE PIN-FILE
+           DISPLAY "ACCOUNT-PINS.DAT seeded successfully."
+           STOP RUN.
