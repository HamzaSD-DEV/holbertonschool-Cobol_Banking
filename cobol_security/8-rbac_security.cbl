@@ -2,8 +2,34 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. RBAC-SECURITY.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT USER-FILE ASSIGN TO "USERS.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-USER.
+           SELECT ACCESS-LOG-FILE ASSIGN TO "ACCESS-LOG.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-LOG.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  USER-FILE.
+       01  USER-RECORD.
+           05  FILE-USER-ID      PIC X(8).
+           05  FILE-USER-NAME    PIC X(20).
+           05  FILE-PASSWORD     PIC X(8).
+           05  FILE-ACCESS-LEVEL PIC 9.
+
+       FD  ACCESS-LOG-FILE.
+       01  ACCESS-LOG-RECORD     PIC X(120).
+
        WORKING-STORAGE SECTION.
+       01 WS-FS-USER              PIC XX.
+       01 WS-FS-LOG                PIC XX.
+       01 WS-USER-FOUND           PIC X VALUE 'N'.
+       01 WS-LOG-TIMESTAMP        PIC X(19).
+       01 WS-LOG-DECISION         PIC X(7).
 
       * Input variables
        01 WS-USER-ID              PIC X(8).
@@ -34,6 +60,7 @@
            IF WS-VALID-FLAG = 'Y'
                PERFORM CHECK-PERMISSIONS
                PERFORM DISPLAY-RESULT
+               PERFORM LOG-ACCESS-DECISION
            ELSE
                PERFORM DISPLAY-ERROR
            END-IF
@@ -44,9 +71,6 @@
            DISPLAY "Enter User ID: " WITH NO ADVANCING
            ACCEPT WS-USER-ID
 
-           DISPLAY "Enter Role Code (A/M/U/G): " WITH NO ADVANCING
-           ACCEPT WS-ROLE-CODE
-
            DISPLAY "Enter Operation (RD/WR/DL/AU): " WITH NO ADVANCING
            ACCEPT WS-OPERATION
 
@@ -55,6 +79,9 @@
 
        VALIDATE-INPUT.
            PERFORM VALIDATE-USER-ID
+           IF WS-VALID-FLAG = 'Y'
+               PERFORM LOOKUP-ROLE-CODE
+           END-IF
            IF WS-VALID-FLAG = 'Y'
                PERFORM VALIDATE-ROLE-CODE
            END-IF
@@ -65,6 +92,41 @@
                PERFORM VALIDATE-RESOURCE-LEVEL
            END-IF.
 
+      * WS-ROLE-CODE now comes from FILE-ACCESS-LEVEL in USERS.DAT
+      * (masked-login.cob's user file) instead of being typed in, so
+      * a user can no longer just claim to be an Admin.
+       LOOKUP-ROLE-CODE.
+           MOVE 'N' TO WS-USER-FOUND
+           OPEN INPUT USER-FILE
+           IF WS-FS-USER NOT = "00"
+               MOVE 'N' TO WS-VALID-FLAG
+               MOVE "VALIDATION ERROR: User file not found!"
+                    TO WS-ERROR-MESSAGE
+           ELSE
+               PERFORM UNTIL WS-USER-FOUND = 'Y' OR WS-FS-USER = "10"
+                   READ USER-FILE
+                       AT END
+                           MOVE "10" TO WS-FS-USER
+                       NOT AT END
+                           IF FUNCTION TRIM(FILE-USER-ID) =
+                              FUNCTION TRIM(WS-USER-ID)
+                               MOVE 'Y' TO WS-USER-FOUND
+                               EVALUATE FILE-ACCESS-LEVEL
+                                   WHEN 1 MOVE 'A' TO WS-ROLE-CODE
+                                   WHEN 2 MOVE 'M' TO WS-ROLE-CODE
+                                   WHEN 3 MOVE 'U' TO WS-ROLE-CODE
+                                   WHEN OTHER MOVE 'G' TO WS-ROLE-CODE
+                               END-EVALUATE
+                       END-READ
+               END-PERFORM
+               CLOSE USER-FILE
+               IF WS-USER-FOUND = 'N'
+                   MOVE 'N' TO WS-VALID-FLAG
+                   MOVE "VALIDATION ERROR: User ID not found!"
+                        TO WS-ERROR-MESSAGE
+               END-IF
+           END-IF.
+
        VALIDATE-USER-ID.
            MOVE SPACES TO WS-INVALID-CHARS
            MOVE ZERO TO WS-CHAR-COUNT
@@ -233,6 +295,34 @@
                        " resources"
            END-IF.
 
+      * Every access decision is appended to ACCESS-LOG.TXT so
+      * security has a permanent record of who tried what.
+       LOG-ACCESS-DECISION.
+           MOVE FUNCTION CURRENT-DATE TO WS-LOG-TIMESTAMP
+           IF WS-ACCESS-GRANTED = 'Y'
+               MOVE "GRANTED" TO WS-LOG-DECISION
+           ELSE
+               MOVE "DENIED " TO WS-LOG-DECISION
+           END-IF
+
+           OPEN EXTEND ACCESS-LOG-FILE
+           IF WS-FS-LOG = "35"
+               CLOSE ACCESS-LOG-FILE
+               OPEN OUTPUT ACCESS-LOG-FILE
+               CLOSE ACCESS-LOG-FILE
+               OPEN EXTEND ACCESS-LOG-FILE
+           END-IF
+
+           MOVE SPACES TO ACCESS-LOG-RECORD
+           STRING WS-LOG-TIMESTAMP(1:19) " | USER: "
+                  FUNCTION TRIM(WS-USER-ID) " | ROLE: " WS-ROLE-DESC
+                  " | OP: " WS-OP-DESC " | LEVEL: " WS-RESOURCE-LEVEL
+                  " | " WS-LOG-DECISION
+                  DELIMITED BY SIZE INTO ACCESS-LOG-RECORD
+           END-STRING
+           WRITE ACCESS-LOG-RECORD
+           CLOSE ACCESS-LOG-FILE.
+
        DISPLAY-ERROR.
            DISPLAY WS-ERROR-MESSAGE
            IF WS-CHAR-COUNT > 0
