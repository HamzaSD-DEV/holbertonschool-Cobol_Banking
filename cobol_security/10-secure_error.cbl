@@ -3,8 +3,18 @@
 
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PIN-FILE ASSIGN TO "ACCOUNT-PINS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PIN-FS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  PIN-FILE.
+       01  PIN-RECORD.
+           05  PIN-ACC-ID    PIC X(12).
+           05  PIN-VALUE     PIC X(4).
+
        WORKING-STORAGE SECTION.
        77  WS-ACCOUNT    PIC X(12).
        77  WS-TYPE       PIC X.
@@ -16,6 +26,9 @@
        77  CNT-D         PIC 9(4).
        77  ND-CNT        PIC 9(4).
        77  I             PIC 9(4).
+       77  WS-PIN-EOF      PIC X VALUE "N".
+       77  WS-PIN-MATCHED  PIC X VALUE "N".
+       77  WS-PIN-FS       PIC XX.
 
        PROCEDURE DIVISION.
        MAIN-PARA.
@@ -85,7 +98,18 @@
               GO TO DISPLAY-VAL-002
            END-IF
 
-           *> 4) Business rule: withdrawal over 1000 ⇒ TXN-001
+           *> 4) Authenticate the PIN against ACCOUNT-PINS.DAT
+           PERFORM VERIFY-PIN
+           IF WS-PIN-FS NOT = "00"
+              MOVE "PIN-002" TO ERR-CODE
+              GO TO DISPLAY-PIN-002
+           END-IF
+           IF WS-PIN-MATCHED NOT = "Y"
+              MOVE "PIN-001" TO ERR-CODE
+              GO TO DISPLAY-PIN-001
+           END-IF
+
+           *> 5) Business rule: withdrawal over 1000 ⇒ TXN-001
            IF WS-TYPE = "W" AND WS-AMT-V > 1000.00
               MOVE "TXN-001" TO ERR-CODE
               GO TO DISPLAY-TXN-001
@@ -95,6 +119,33 @@
            STOP RUN.
 
        *>————————————————————————
+      *> Looks up WS-ACCOUNT in ACCOUNT-PINS.DAT and confirms the PIN
+      *> the caller entered actually matches the one on file. A missing
+      *> or unreadable PIN-FILE is reported through WS-PIN-FS instead
+      *> of letting the OPEN abort the run.
+       VERIFY-PIN.
+           MOVE "N" TO WS-PIN-EOF
+           MOVE "N" TO WS-PIN-MATCHED
+           OPEN INPUT PIN-FILE
+           IF WS-PIN-FS NOT = "00"
+              EXIT PARAGRAPH
+           END-IF
+           PERFORM UNTIL WS-PIN-EOF = "Y"
+              READ PIN-FILE
+                 AT END
+                    MOVE "Y" TO WS-PIN-EOF
+                 NOT AT END
+                    IF FUNCTION TRIM(PIN-ACC-ID) =
+                       FUNCTION TRIM(WS-ACCOUNT)
+                       IF PIN-VALUE = WS-PIN
+                          MOVE "Y" TO WS-PIN-MATCHED
+                       END-IF
+                       MOVE "Y" TO WS-PIN-EOF
+                    END-IF
+              END-READ
+           END-PERFORM
+           CLOSE PIN-FILE.
+
        DISPLAY-VAL-001.
            DISPLAY "ERROR: Required fields missing. Error Code: VAL-001"
            DISPLAY "All fields must be completed."
@@ -105,6 +156,17 @@
            DISPLAY "Please verify your information and try again."
            STOP RUN.
 
+       DISPLAY-PIN-001.
+           DISPLAY "ERROR: PIN verification failed. Error Code: PIN-001"
+           DISPLAY "The PIN entered does not match this account."
+           STOP RUN.
+
+       DISPLAY-PIN-002.
+           DISPLAY "ERROR: PIN file unavailable. Error Code: PIN-002"
+           DISPLAY "Status: " WS-PIN-FS
+           "  Run SEED-ACCOUNT-PINS to create ACCOUNT-PINS.DAT."
+           STOP RUN.
+
        DISPLAY-TXN-001.
            DISPLAY 
            "ERROR: Transaction cannot be completed. Error Code: TXN-001"
