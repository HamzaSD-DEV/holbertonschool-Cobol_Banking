@@ -13,6 +13,10 @@
            SELECT DETAIL-FILE
              ASSIGN TO "users-details.dat"
              ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SETTINGS-FILE
+             ASSIGN TO "token-settings.dat"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-FS-SETTINGS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -33,7 +37,12 @@
            05  D-BAL-TXT      PIC X(12).
            05  D-STATUS       PIC X(9).
 
+       FD  SETTINGS-FILE.
+       01  SETTINGS-REC       PIC X(7).
+
        WORKING-STORAGE SECTION.
+       77  WS-FS-SETTINGS  PIC XX.
+       77  WS-TOKEN-TTL    PIC 9(6) VALUE 5.
        77  WS-FS-LOGIN     PIC XX.
        77  ACCESS-CHOICE   PIC X.
        77  WS-INPUT-USER   PIC X(15).
@@ -64,8 +73,9 @@
 
        PROCEDURE DIVISION.
        MAIN-PARA.
-           DISPLAY "Option (L=Login, T=Access-with-token): " WITH NO 
-           ADVANCING
+           PERFORM LOAD-SETTINGS
+           DISPLAY "Option (L=Login, T=Access-with-token, "
+                   "O=Logout): " WITH NO ADVANCING
            ACCEPT ACCESS-CHOICE
            EVALUATE FUNCTION UPPER-CASE(ACCESS-CHOICE)
              WHEN 'L'
@@ -79,12 +89,34 @@
                OPEN INPUT LOGIN-FILE
                PERFORM ACCESS-PHASE
                CLOSE LOGIN-FILE
+             WHEN 'O'
+               OPEN I-O LOGIN-FILE
+               PERFORM LOGOUT-PHASE
+               CLOSE LOGIN-FILE
              WHEN OTHER
                DISPLAY "Invalid choice"
            END-EVALUATE
            STOP RUN.
 
        *>──────────────────────────────────────────────────────
+      *> The token lifetime, in seconds, comes from token-settings.dat
+      *> (one line holding the number of seconds) so it can be tuned
+      *> per environment without recompiling; 5 seconds is the
+      *> fallback if the file is absent or unreadable.
+       LOAD-SETTINGS.
+           MOVE 5 TO WS-TOKEN-TTL
+           OPEN INPUT SETTINGS-FILE
+           IF WS-FS-SETTINGS = "00"
+             READ SETTINGS-FILE
+               AT END
+                 CONTINUE
+               NOT AT END
+                 MOVE FUNCTION NUMVAL(SETTINGS-REC) TO WS-TOKEN-TTL
+             END-READ
+             CLOSE SETTINGS-FILE
+           END-IF.
+
+       *>──────────────────────────────────────────────────────
        LOGIN-PHASE.
            DISPLAY "Username: " WITH NO ADVANCING
            ACCEPT WS-INPUT-USER
@@ -194,7 +226,7 @@
                          FUNCTION NUMVAL(WS-TIME(5:2))
                   
                   COMPUTE WS-TOK-AGE = CURRENT-SECONDS - TOKEN-SECONDS
-                  IF WS-TOK-AGE < 5
+                  IF WS-TOK-AGE < WS-TOKEN-TTL
                      MOVE L-USERID TO WS-LOGIN-ID
                      IF FUNCTION UPPER-CASE(WS-CMD) = 'U'
                        DISPLAY "shoing user : "
@@ -211,6 +243,27 @@
            END-READ.
 
        *>──────────────────────────────────────────────────────
+      *> Lets a user invalidate their own token early, instead of
+      *> waiting out the expiry window, e.g. on a shared terminal.
+       LOGOUT-PHASE.
+           DISPLAY "Enter token to invalidate: " WITH NO ADVANCING
+           ACCEPT WS-TOK-ENTER
+           MOVE WS-TOK-ENTER(1:8) TO L-USERID
+           READ LOGIN-FILE KEY IS L-USERID
+             INVALID KEY
+               DISPLAY "Security warning: invalid token."
+             NOT INVALID KEY
+               IF WS-TOK-ENTER = SAVED-TOKEN
+                  MOVE SPACES TO SAVED-TOKEN
+                  MOVE SPACES TO TOKEN-CR-TIME
+                  REWRITE LOGIN-REC
+                  DISPLAY "Logged out successfully."
+               ELSE
+                  DISPLAY "Security warning: invalid token."
+               END-IF
+           END-READ.
+
+       *>──────────────────────────────────────────────────────
        SHOW-USER.
            OPEN INPUT DETAIL-FILE
            MOVE 'N' TO EOF-DETAIL
