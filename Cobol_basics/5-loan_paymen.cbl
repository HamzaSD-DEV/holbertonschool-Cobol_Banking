@@ -6,9 +6,16 @@
        01 LOAN-AMOUNT           PIC 9(5)      VALUE ZEROS.
        01 INTEREST-RATE         PIC 9(2)      VALUE 5.
        01 DURATION-YEARS        PIC 9(2)         VALUE ZEROS.
-       01 SIMPLE-INTEREST       PIC 9(5)V99   VALUE ZEROS.
-       01 TOTAL-AMOUNT          PIC 9(5)V99   VALUE ZEROS.
-       01 TEMP1                 PIC 9(7)V99   VALUE ZEROS.
+       01 TOTAL-MONTHS          PIC 9(3)      VALUE ZEROS.
+       01 MONTHLY-RATE          PIC 9V9(9)    VALUE ZEROS.
+       01 GROWTH-FACTOR         PIC 9(4)V9(9) VALUE ZEROS.
+       01 PAYMENT-DENOM         PIC 9V9(9)    VALUE ZEROS.
+       01 MONTHLY-PAYMENT       PIC 9(7)V99   VALUE ZEROS.
+       01 REMAINING-BALANCE     PIC 9(7)V99   VALUE ZEROS.
+       01 INTEREST-PAID         PIC 9(7)V99   VALUE ZEROS.
+       01 PRINCIPAL-PAID        PIC 9(7)V99   VALUE ZEROS.
+       01 WS-MONTH              PIC 9(3)      VALUE ZEROS.
+       01 WS-MONTH-DISP         PIC ZZ9.
 
        PROCEDURE DIVISION.
            DISPLAY "Please enter Loan Amount: "
@@ -16,17 +23,47 @@
            DISPLAY "Please enter Duration in years: "
            ACCEPT DURATION-YEARS
 
-           MULTIPLY LOAN-AMOUNT BY INTEREST-RATE GIVING TEMP1
-           MULTIPLY TEMP1 BY DURATION-YEARS GIVING TEMP1
-           DIVIDE TEMP1 BY 100 GIVING SIMPLE-INTEREST
+           COMPUTE TOTAL-MONTHS = DURATION-YEARS * 12
+           COMPUTE MONTHLY-RATE ROUNDED = (INTEREST-RATE / 100) / 12
+           COMPUTE GROWTH-FACTOR ROUNDED =
+               (1 + MONTHLY-RATE) ** TOTAL-MONTHS
+           COMPUTE PAYMENT-DENOM ROUNDED = 1 - (1 / GROWTH-FACTOR)
+           COMPUTE MONTHLY-PAYMENT ROUNDED =
+               LOAN-AMOUNT * MONTHLY-RATE / PAYMENT-DENOM
 
-           ADD LOAN-AMOUNT TO SIMPLE-INTEREST GIVING TOTAL-AMOUNT
+           MOVE LOAN-AMOUNT TO REMAINING-BALANCE
 
            DISPLAY " "
            DISPLAY "Loan Amount: " LOAN-AMOUNT "$"
            DISPLAY "Interest Rate: " INTEREST-RATE "%"
            DISPLAY "Duration: " DURATION-YEARS " years"
+           DISPLAY "Monthly Payment: " MONTHLY-PAYMENT "$"
            DISPLAY " "
-           DISPLAY "Simple Interest: " SIMPLE-INTEREST "$"
-           DISPLAY "Total Amount to be Repaid: " TOTAL-AMOUNT "$"
+           DISPLAY "Mo.   Principal      Interest      Balance"
+
+           PERFORM VARYING WS-MONTH FROM 1 BY 1
+                   UNTIL WS-MONTH > TOTAL-MONTHS
+               PERFORM CALC-MONTH
+               PERFORM DISPLAY-MONTH
+           END-PERFORM
+
            STOP RUN.
+
+      *> Interest is charged on whatever principal is still
+      *> outstanding, so it shrinks every month even though the
+      *> payment itself stays level. The last month sweeps up any
+      *> rounding difference so the balance lands on exactly zero.
+       CALC-MONTH.
+           COMPUTE INTEREST-PAID ROUNDED =
+               REMAINING-BALANCE * MONTHLY-RATE
+           COMPUTE PRINCIPAL-PAID ROUNDED =
+               MONTHLY-PAYMENT - INTEREST-PAID
+           IF WS-MONTH = TOTAL-MONTHS
+               MOVE REMAINING-BALANCE TO PRINCIPAL-PAID
+           END-IF
+           SUBTRACT PRINCIPAL-PAID FROM REMAINING-BALANCE.
+
+       DISPLAY-MONTH.
+           MOVE WS-MONTH TO WS-MONTH-DISP
+           DISPLAY WS-MONTH-DISP "   " PRINCIPAL-PAID "   "
+                   INTEREST-PAID "   " REMAINING-BALANCE.
