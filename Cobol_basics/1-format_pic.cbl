@@ -1,22 +1,89 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. FORMAT-OUTPUT-PIC.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-
-       01 Customer-ID        PIC X(9)     VALUE "CUST00123".
-       01 Account-Balance    PIC 9(5)V99  VALUE 1234.56.
-       01 Interest-Rate      PIC 9V99     VALUE 5.75.
-       
-       01 Account-Balance-DISPLAY  PIC 9(5).99.
-       01 Interest-Rate-DISPLAY    PIC 9.99.
-
-       PROCEDURE DIVISION.
-       BEGIN.
-           MOVE Account-Balance TO Account-Balance-DISPLAY
-           MOVE Interest-Rate TO Interest-Rate-DISPLAY
-
-           DISPLAY "Customer ID : " Customer-ID
-           DISPLAY "Account Balance : " Account-Balance-DISPLAY
-           DISPLAY "Interest Rate : " Interest-Rate-DISPLAY "%"
-           STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FORMAT-OUTPUT-PIC.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE ASSIGN TO "CUSTOMERS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CUST-STATUS.
+
+           SELECT STATEMENT-FILE ASSIGN TO "STATEMENTS.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STMT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-FILE.
+       01  CUSTOMER-RECORD.
+           05 CUST-ID-TXT      PIC X(9).
+           05 CUST-BAL-TXT     PIC X(8).
+
+       FD  STATEMENT-FILE.
+       01  STATEMENT-RECORD    PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-CUST-STATUS     PIC XX.
+       01 WS-STMT-STATUS     PIC XX.
+       01 WS-EOF-FLAG        PIC X VALUE "N".
+
+       01 Interest-Rate      PIC 9V99     VALUE 5.75.
+       01 Interest-Rate-DISPLAY    PIC 9.99.
+
+       01 Account-Balance    PIC 9(5)V99.
+       01 Account-Balance-DISPLAY  PIC 9(5).99.
+
+       01 Interest-Amount    PIC 9(5)V99.
+       01 Interest-Amount-DISPLAY  PIC 9(5).99.
+
+       PROCEDURE DIVISION.
+       BEGIN.
+           MOVE Interest-Rate TO Interest-Rate-DISPLAY
+
+           OPEN INPUT CUSTOMER-FILE
+           IF WS-CUST-STATUS NOT = "00"
+               DISPLAY "ERROR: Could not open CUSTOMERS.DAT, status "
+                       WS-CUST-STATUS
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT STATEMENT-FILE
+
+           PERFORM UNTIL WS-EOF-FLAG = "Y"
+               READ CUSTOMER-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF-FLAG
+                   NOT AT END
+                       PERFORM FORMAT-STATEMENT-LINE
+               END-READ
+           END-PERFORM
+
+           CLOSE CUSTOMER-FILE
+           CLOSE STATEMENT-FILE
+           STOP RUN.
+
+      *> Builds one statement line per customer - ID, balance, and
+      *> interest computed at the current rate - both to the print
+      *> file and to the screen, the way the original single-record
+      *> demo displayed its one hardcoded customer.
+       FORMAT-STATEMENT-LINE.
+           MOVE FUNCTION NUMVAL(CUST-BAL-TXT) TO Account-Balance
+           MOVE Account-Balance TO Account-Balance-DISPLAY
+           COMPUTE Interest-Amount ROUNDED =
+               Account-Balance * Interest-Rate / 100
+           MOVE Interest-Amount TO Interest-Amount-DISPLAY
+
+           MOVE SPACES TO STATEMENT-RECORD
+           STRING "Customer ID : " CUST-ID-TXT
+                  "  Balance : " Account-Balance-DISPLAY
+                  "  Interest (" Interest-Rate-DISPLAY "%) : "
+                  Interest-Amount-DISPLAY
+                  DELIMITED BY SIZE INTO STATEMENT-RECORD
+           WRITE STATEMENT-RECORD
+
+           DISPLAY "Customer ID : " CUST-ID-TXT
+           DISPLAY "Account Balance : " Account-Balance-DISPLAY
+           DISPLAY "Interest Rate : " Interest-Rate-DISPLAY "%"
+           DISPLAY "Interest Amount : " Interest-Amount-DISPLAY
+           DISPLAY " ".
