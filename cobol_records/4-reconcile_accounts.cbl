@@ -0,0 +1,161 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCILE-ACCOUNTS.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNTS-FILE ASSIGN TO "accounts.idx"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ACCOUNT-KEY
+               FILE STATUS IS ACC-FS.
+
+           SELECT TRANSACTION-FILE ASSIGN TO "transactions.idx"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TR-ID
+               ALTERNATE RECORD KEY IS TR-CUST-ID WITH DUPLICATES
+               FILE STATUS IS TR-FS.
+
+           SELECT REPORT-FILE ASSIGN TO "RECONCILE-REPORT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RPT-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNTS-FILE.
+       01  ACCOUNT-RECORD.
+           05 ACCOUNT-KEY       PIC 9(5).
+           05 FNAME             PIC X(10).
+           05 LNAME             PIC X(10).
+           05 BALANCE           PIC 9(6)V99.
+
+       FD  TRANSACTION-FILE.
+       01  TRANSACTION-RECORD.
+           05  TR-ID           PIC X(8).
+           05  TR-DATE         PIC X(10).
+           05  TR-CUST-ID      PIC 9(5).
+           05  TR-AMOUNT       PIC 9(7)V99.
+           05  TR-STATUS       PIC X(10).
+
+       FD  REPORT-FILE.
+       01  REPORT-REC          PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  ACC-FS               PIC XX.
+       01  TR-FS                PIC XX.
+       01  RPT-FS               PIC XX.
+       01  WS-ACC-EOF           PIC X VALUE "N".
+       01  WS-TXN-EOF           PIC X VALUE "N".
+       01  WS-EXPECTED-BALANCE  PIC 9(9)V99.
+       01  WS-ACCOUNT-COUNT     PIC 9(5) COMP VALUE 0.
+       01  WS-MISMATCH-COUNT    PIC 9(5) COMP VALUE 0.
+
+       01  WS-DISP-KEY          PIC ZZZZ9.
+       01  WS-DISP-ACTUAL       PIC Z(7).99.
+       01  WS-DISP-EXPECTED     PIC Z(7).99.
+       01  WS-DISP-ACCOUNTS     PIC ZZZZ9.
+       01  WS-DISP-MISMATCHES   PIC ZZZZ9.
+
+       01  WS-DIVIDER           PIC X(50) VALUE ALL "-".
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           OPEN INPUT ACCOUNTS-FILE
+           IF ACC-FS = "35"
+               DISPLAY "accounts.idx not found - run "
+                       "generate_accounts.cbl first."
+               GO TO END-PARA
+           END-IF
+
+           OPEN INPUT TRANSACTION-FILE
+           IF TR-FS = "35"
+               DISPLAY "transactions.idx not found - run "
+                       "generate_transactions.cbl first."
+               CLOSE ACCOUNTS-FILE
+               GO TO END-PARA
+           END-IF
+
+           OPEN OUTPUT REPORT-FILE
+           MOVE "Account Balance Reconciliation" TO REPORT-REC
+           WRITE REPORT-REC
+           MOVE WS-DIVIDER TO REPORT-REC
+           WRITE REPORT-REC
+
+           PERFORM UNTIL WS-ACC-EOF = "Y"
+               READ ACCOUNTS-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO WS-ACC-EOF
+                   NOT AT END
+                       PERFORM RECONCILE-ONE-ACCOUNT
+               END-READ
+           END-PERFORM
+
+           MOVE WS-DIVIDER TO REPORT-REC
+           WRITE REPORT-REC
+           MOVE WS-ACCOUNT-COUNT TO WS-DISP-ACCOUNTS
+           MOVE WS-MISMATCH-COUNT TO WS-DISP-MISMATCHES
+           STRING "Accounts checked: " WS-DISP-ACCOUNTS
+                  "   Mismatches found: " WS-DISP-MISMATCHES
+               DELIMITED BY SIZE INTO REPORT-REC
+           WRITE REPORT-REC
+
+           CLOSE ACCOUNTS-FILE
+           CLOSE TRANSACTION-FILE
+           CLOSE REPORT-FILE
+
+           DISPLAY "Reconciliation complete - see RECONCILE-REPORT.TXT"
+           DISPLAY "Accounts checked: " WS-DISP-ACCOUNTS
+           DISPLAY "Mismatches found: " WS-DISP-MISMATCHES.
+
+       END-PARA.
+           STOP RUN.
+
+      *> Sums every "Completed" transaction posted to this account's
+      *> customer ID and compares that running total to the account's
+      *> stored BALANCE.
+       RECONCILE-ONE-ACCOUNT.
+           ADD 1 TO WS-ACCOUNT-COUNT
+           MOVE 0 TO WS-EXPECTED-BALANCE
+           MOVE ACCOUNT-KEY TO TR-CUST-ID
+           MOVE "N" TO WS-TXN-EOF
+
+           START TRANSACTION-FILE KEY IS = TR-CUST-ID
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   PERFORM SUM-CUSTOMER-TRANSACTIONS
+           END-START
+
+           MOVE ACCOUNT-KEY TO WS-DISP-KEY
+           MOVE BALANCE TO WS-DISP-ACTUAL
+           MOVE WS-EXPECTED-BALANCE TO WS-DISP-EXPECTED
+
+           IF BALANCE = WS-EXPECTED-BALANCE
+               STRING "OK       Account " WS-DISP-KEY
+                      "  balance " WS-DISP-ACTUAL
+                   DELIMITED BY SIZE INTO REPORT-REC
+           ELSE
+               ADD 1 TO WS-MISMATCH-COUNT
+               STRING "MISMATCH Account " WS-DISP-KEY
+                      "  balance " WS-DISP-ACTUAL
+                      "  transactions imply " WS-DISP-EXPECTED
+                   DELIMITED BY SIZE INTO REPORT-REC
+           END-IF
+           WRITE REPORT-REC.
+
+       SUM-CUSTOMER-TRANSACTIONS.
+           PERFORM UNTIL WS-TXN-EOF = "Y"
+               READ TRANSACTION-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO WS-TXN-EOF
+                   NOT AT END
+                       IF TR-CUST-ID NOT = ACCOUNT-KEY
+                           MOVE "Y" TO WS-TXN-EOF
+                       ELSE
+                           IF FUNCTION TRIM(TR-STATUS) = "Completed"
+                               ADD TR-AMOUNT TO WS-EXPECTED-BALANCE
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM.
