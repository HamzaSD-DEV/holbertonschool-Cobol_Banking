@@ -10,6 +10,10 @@
                ACCESS MODE IS SEQUENTIAL
                RECORD KEY IS TRANS-ID.
 
+           SELECT QUARANTINE-FILE ASSIGN TO "QUARANTINE.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-QUARANTINE.
+
        DATA DIVISION.
        FILE SECTION.
        FD TRANSACTION-FILE.
@@ -18,7 +22,11 @@
            05 CUSTOMER-NAME    PIC X(20).
            05 AMOUNT           PIC S9(5)V99 SIGN LEADING SEPARATE.
 
+       FD QUARANTINE-FILE.
+       01 QUARANTINE-RECORD    PIC X(120).
+
        WORKING-STORAGE SECTION.
+       01 WS-FS-QUARANTINE     PIC XX.
        01 WS-EOF-FLAG          PIC X VALUE 'N'.
            88 WS-EOF           VALUE 'Y'.
            88 WS-NOT-EOF       VALUE 'N'.
@@ -29,11 +37,14 @@
        01 INVALID-COUNT        PIC 9(3) VALUE 0.
        01 TOTAL-COUNT          PIC 9(3) VALUE 0.
        01 DISPLAY-AMOUNT       PIC +ZZZZ9.99.
+       01 WS-REJECT-REASON     PIC X(40) VALUE SPACES.
+       01 WS-MAX-DEBIT         PIC S9(5)V99 VALUE -10000.00.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            DISPLAY "Reading transactions...".
            OPEN INPUT TRANSACTION-FILE.
+           OPEN OUTPUT QUARANTINE-FILE.
            PERFORM UNTIL WS-EOF
                READ TRANSACTION-FILE NEXT RECORD
                    AT END SET WS-EOF TO TRUE
@@ -49,21 +60,25 @@
                                    " | Amount: " DISPLAY-AMOUNT
                        ELSE
                            ADD 1 TO INVALID-COUNT
+                           PERFORM WRITE-QUARANTINE-RECORD
                        END-IF
                END-READ
            END-PERFORM.
            CLOSE TRANSACTION-FILE.
-           DISPLAY "Done. Processed " TOTAL-COUNT " records, " 
+           CLOSE QUARANTINE-FILE.
+           DISPLAY "Done. Processed " TOTAL-COUNT " records, "
                    INVALID-COUNT " invalid.".
            STOP RUN.
 
        VALIDATE-RECORD.
            SET VALID-RECORD TO TRUE.
+           MOVE SPACES TO WS-REJECT-REASON.
 
            *> Validate Transaction ID
            IF TRANS-ID = ZERO
                DISPLAY "Invalid record: Invalid Transaction ID. Skipping
       -         "..."
+               MOVE "Invalid transaction ID" TO WS-REJECT-REASON
                SET INVALID-RECORD TO TRUE
            END-IF.
 
@@ -71,16 +86,40 @@
            IF VALID-RECORD AND CUSTOMER-NAME = SPACES
                DISPLAY "Invalid record: Invalid customer name. Skipping.
       -         ".."
+               MOVE "Missing customer name" TO WS-REJECT-REASON
                SET INVALID-RECORD TO TRUE
            END-IF.
 
-           *> Validate Amount
-           IF VALID-RECORD 
+      *> A negative AMOUNT is a legitimate debit (SIGN LEADING SEPARATE
+      *> exists to carry it) and is not rejected on sign alone. Only a
+      *> zero amount or a debit deeper than WS-MAX-DEBIT - which would
+      *> drive the account to an impossible negative balance rather
+      *> than reflect a real transaction - is flagged invalid.
+           IF VALID-RECORD
                IF AMOUNT NOT NUMERIC
                    DISPLAY "Invalid record: Invalid amount. Skipping..."
+                   MOVE "Non-numeric amount" TO WS-REJECT-REASON
                    SET INVALID-RECORD TO TRUE
-               ELSE IF AMOUNT <= 0
+               ELSE IF AMOUNT = 0
                    DISPLAY "Invalid record: Invalid amount. Skipping..."
+                   MOVE "Amount cannot be zero" TO WS-REJECT-REASON
+                   SET INVALID-RECORD TO TRUE
+               ELSE IF AMOUNT < WS-MAX-DEBIT
+                   DISPLAY "Invalid record: Invalid amount. Skipping..."
+                   MOVE "Amount reflects impossible neg balance"
+                       TO WS-REJECT-REASON
                    SET INVALID-RECORD TO TRUE
                END-IF
            END-IF.
+
+      *> Preserves TRANS-ID, CUSTOMER-NAME and AMOUNT exactly as read so
+      *> a rejected transaction can be corrected and resubmitted later.
+       WRITE-QUARANTINE-RECORD.
+           MOVE SPACES TO QUARANTINE-RECORD
+           MOVE AMOUNT TO DISPLAY-AMOUNT
+           STRING "TRANS-ID: " TRANS-ID
+                  " | CUSTOMER: " CUSTOMER-NAME
+                  " | AMOUNT: " DISPLAY-AMOUNT
+                  " | REASON: " WS-REJECT-REASON
+                  DELIMITED BY SIZE INTO QUARANTINE-RECORD
+           WRITE QUARANTINE-RECORD.
