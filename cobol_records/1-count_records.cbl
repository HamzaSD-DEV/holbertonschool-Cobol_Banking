@@ -25,6 +25,12 @@
        01  RECORD-COUNT-DISP        PIC ZZZ9.
        01  EOF-FLAG            PIC X VALUE "N".
 
+       01  BUCKET-UNDER-100     PIC 9(4) VALUE ZERO.
+       01  BUCKET-100-1000      PIC 9(4) VALUE ZERO.
+       01  BUCKET-1000-10000    PIC 9(4) VALUE ZERO.
+       01  BUCKET-OVER-10000    PIC 9(4) VALUE ZERO.
+       01  BUCKET-DISP          PIC ZZZ9.
+
        PROCEDURE DIVISION.
        MAIN-PARA.
            OPEN INPUT ACCOUNTS-FILE
@@ -35,13 +41,39 @@
                        MOVE "Y" TO EOF-FLAG
                    NOT AT END
                        ADD 1 TO RECORD-COUNT
+                       PERFORM BUCKET-BALANCE
                END-READ
            END-PERFORM
 
            CLOSE ACCOUNTS-FILE
            MOVE RECORD-COUNT TO RECORD-COUNT-DISP
 
-           DISPLAY "Total number of customer records: " 
+           DISPLAY "Total number of customer records: "
            RECORD-COUNT-DISP
 
+           PERFORM DISPLAY-BUCKETS
+
            STOP RUN.
+
+       BUCKET-BALANCE.
+           EVALUATE TRUE
+               WHEN BALANCE < 100
+                   ADD 1 TO BUCKET-UNDER-100
+               WHEN BALANCE < 1000
+                   ADD 1 TO BUCKET-100-1000
+               WHEN BALANCE < 10000
+                   ADD 1 TO BUCKET-1000-10000
+               WHEN OTHER
+                   ADD 1 TO BUCKET-OVER-10000
+           END-EVALUATE.
+
+       DISPLAY-BUCKETS.
+           DISPLAY "Balance distribution:"
+           MOVE BUCKET-UNDER-100 TO BUCKET-DISP
+           DISPLAY "  Under $100:        " BUCKET-DISP
+           MOVE BUCKET-100-1000 TO BUCKET-DISP
+           DISPLAY "  $100 - $1000:      " BUCKET-DISP
+           MOVE BUCKET-1000-10000 TO BUCKET-DISP
+           DISPLAY "  $1000 - $10000:    " BUCKET-DISP
+           MOVE BUCKET-OVER-10000 TO BUCKET-DISP
+           DISPLAY "  Over $10000:       " BUCKET-DISP.
