@@ -47,6 +47,12 @@
        77  DISP-ACC             PIC 9(5).
        77  DISP-BAL             PIC Z(5).99.
 
+       *> Sort-mode selection: "BALANCE" on the command line ranks the
+       *> table by C-BALANCE descending instead of the default by-name
+       *> sort.
+       77  WS-ARG-COUNT         PIC 9(2).
+       77  WS-SORT-MODE         PIC X(10) VALUE "NAME".
+
        PROCEDURE DIVISION.
        MAIN.
            OPEN INPUT CUSTOMER-FILE
@@ -75,7 +81,33 @@
 
            CLOSE CUSTOMER-FILE
 
-           *> sort by full name
+           ACCEPT WS-ARG-COUNT FROM ARGUMENT-NUMBER
+           IF WS-ARG-COUNT > 0
+               DISPLAY 1 UPON ARGUMENT-NUMBER
+               ACCEPT WS-SORT-MODE FROM ARGUMENT-VALUE
+           END-IF
+
+           EVALUATE FUNCTION UPPER-CASE(WS-SORT-MODE)
+               WHEN "BALANCE"
+                   PERFORM SORT-BY-BALANCE
+               WHEN OTHER
+                   PERFORM SORT-BY-NAME
+           END-EVALUATE
+
+           *> display sorted
+           DISPLAY "Sorted Customer List:"
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > CUSTOMER-COUNT
+               MOVE C-ACC-NUM(I) TO DISP-ACC
+               MOVE C-BALANCE(I) TO DISP-BAL
+               DISPLAY "Account " DISP-ACC
+                       " - " C-FIRST(I) " " C-LAST(I)
+                       " - Balance: " DISP-BAL
+           END-PERFORM
+
+           STOP RUN.
+
+       *> sort by full name (original behavior, default mode)
+       SORT-BY-NAME.
            PERFORM VARYING I FROM 1 BY 1 UNTIL I >= CUSTOMER-COUNT
                COMPUTE TEMP-INDEX = I + 1
                PERFORM VARYING J FROM TEMP-INDEX BY 1
@@ -91,19 +123,19 @@
                        PERFORM SWAP
                    END-IF
                END-PERFORM
-           END-PERFORM
-
-           *> display sorted
-           DISPLAY "Sorted Customer List:"
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > CUSTOMER-COUNT
-               MOVE C-ACC-NUM(I) TO DISP-ACC
-               MOVE C-BALANCE(I) TO DISP-BAL
-               DISPLAY "Account " DISP-ACC
-                       " - " C-FIRST(I) " " C-LAST(I)
-                       " - Balance: " DISP-BAL
-           END-PERFORM
+           END-PERFORM.
 
-           STOP RUN.
+       *> sort by balance, largest first
+       SORT-BY-BALANCE.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I >= CUSTOMER-COUNT
+               COMPUTE TEMP-INDEX = I + 1
+               PERFORM VARYING J FROM TEMP-INDEX BY 1
+                       UNTIL J > CUSTOMER-COUNT
+                   IF C-BALANCE(I) < C-BALANCE(J)
+                       PERFORM SWAP
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
 
        SWAP.
            MOVE C-ACC-NUM(I) TO TEMP-ACC-NUM
