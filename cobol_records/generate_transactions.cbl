@@ -8,8 +8,13 @@
                ORGANIZATION IS INDEXED
                ACCESS MODE IS SEQUENTIAL
                RECORD KEY IS TR-ID
+               ALTERNATE RECORD KEY IS TR-CUST-ID WITH DUPLICATES
                FILE STATUS IS FS.
 
+           SELECT SEED-FILE ASSIGN TO "TRANSACTIONS-SEED.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SEED-FS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  TRANSACTION-FILE.
@@ -20,61 +25,53 @@
            05  TR-AMOUNT       PIC 9(7)V99.
            05  TR-STATUS       PIC X(10).
 
+       FD  SEED-FILE.
+      *> 8 + 10 + 5 + 10 + 10 = 43 chars
+       01  SEED-RECORD         PIC X(43).
+
        WORKING-STORAGE SECTION.
        77  FS                  PIC XX.
+       77  SEED-FS             PIC XX.
+       77  SEED-EOF            PIC X VALUE "N".
+       77  WS-REC-COUNT        PIC 9(3) VALUE 0.
+       77  WS-CUST-ID-TXT      PIC X(5).
+       77  WS-AMOUNT-TXT       PIC X(10).
 
        PROCEDURE DIVISION.
        MAIN-PARA.
            OPEN OUTPUT TRANSACTION-FILE
+           OPEN INPUT SEED-FILE
 
-           *> Record 1
-           MOVE "TXN1001" TO TR-ID
-           MOVE "2025-04-10" TO TR-DATE
-           MOVE 00001       TO TR-CUST-ID
-           MOVE  001250.00  TO TR-AMOUNT
-           MOVE "Completed" TO TR-STATUS
-           WRITE TRANSACTION-RECORD
+           PERFORM UNTIL SEED-EOF = "Y"
+               READ SEED-FILE
+                   AT END
+                       MOVE "Y" TO SEED-EOF
+                   NOT AT END
+                       PERFORM BUILD-TRANSACTION-FROM-SEED
+               END-READ
+           END-PERFORM
 
-           *> Record 2
-           MOVE "TXN1002" TO TR-ID
-           MOVE "2025-04-11" TO TR-DATE
-           MOVE 00002       TO TR-CUST-ID
-           MOVE  000850.25  TO TR-AMOUNT
-           MOVE "Pending"   TO TR-STATUS
-           WRITE TRANSACTION-RECORD
-
-           *> Record 3
-           MOVE "TXN1003" TO TR-ID
-           MOVE "2025-04-12" TO TR-DATE
-           MOVE 00003       TO TR-CUST-ID
-           MOVE  000625.50  TO TR-AMOUNT
-           MOVE "Completed" TO TR-STATUS
-           WRITE TRANSACTION-RECORD
+           CLOSE SEED-FILE
+           CLOSE TRANSACTION-FILE
+           DISPLAY "transactions.idx with " WS-REC-COUNT
+                   " records created from TRANSACTIONS-SEED.TXT."
+           STOP RUN.
 
-           *> Record 4
-           MOVE "TXN1025" TO TR-ID
-           MOVE "2025-04-20" TO TR-DATE
-           MOVE 00042       TO TR-CUST-ID
-           MOVE  000350.75  TO TR-AMOUNT
-           MOVE "Completed" TO TR-STATUS
-           WRITE TRANSACTION-RECORD
+      *> Fixed columns in each seed line: TR-ID(8) TR-DATE(10)
+      *> TR-CUST-ID(5) TR-AMOUNT(10, "9999999.99" text) TR-STATUS(10)
+       BUILD-TRANSACTION-FROM-SEED.
+           MOVE SEED-RECORD(1:8)   TO TR-ID
+           MOVE SEED-RECORD(9:10)  TO TR-DATE
+           MOVE SEED-RECORD(19:5)  TO WS-CUST-ID-TXT
+           MOVE SEED-RECORD(24:10) TO WS-AMOUNT-TXT
+           MOVE SEED-RECORD(34:10) TO TR-STATUS
 
-           *> Record 5
-           MOVE "TXN1044" TO TR-ID
-           MOVE "2025-04-22" TO TR-DATE
-           MOVE 00021       TO TR-CUST-ID
-           MOVE  000100.00  TO TR-AMOUNT
-           MOVE "Failed"    TO TR-STATUS
-           WRITE TRANSACTION-RECORD
+           MOVE FUNCTION NUMVAL(WS-CUST-ID-TXT) TO TR-CUST-ID
+           MOVE FUNCTION NUMVAL(WS-AMOUNT-TXT)  TO TR-AMOUNT
 
-                      *> Record 6
-           MOVE "TXN1916" TO TR-ID
-           MOVE "2025-05-13" TO TR-DATE
-           MOVE 10101       TO TR-CUST-ID
-           MOVE  000101.10  TO TR-AMOUNT
-           MOVE "Failed"    TO TR-STATUS
            WRITE TRANSACTION-RECORD
-
-           CLOSE TRANSACTION-FILE
-           DISPLAY "âœ… transactions.idx with 6 records created."
-           STOP RUN.
+               INVALID KEY
+                   DISPLAY "ERROR: Duplicate or invalid key: " TR-ID
+               NOT INVALID KEY
+                   ADD 1 TO WS-REC-COUNT
+           END-WRITE.
