@@ -8,6 +8,7 @@
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
                RECORD KEY IS TR-ID
+               ALTERNATE RECORD KEY IS TR-CUST-ID WITH DUPLICATES
                FILE STATUS IS FS.
 
        DATA DIVISION.
@@ -22,20 +23,44 @@
 
        WORKING-STORAGE SECTION.
        01  USER-INPUT-ID       PIC X(8).
+       01  USER-INPUT-CUST-ID  PIC 9(5).
+       01  WS-SEARCH-MODE      PIC X.
+       01  WS-CUST-DONE        PIC X VALUE "N".
+       01  WS-CUST-FOUND       PIC X VALUE "N".
+       01  WS-LIST-DONE        PIC X VALUE "N".
        01  FS                  PIC XX.
        01  DISPLAY-AMOUNT      PIC 999.99.
        01  WS-DIVIDER          PIC X(26) VALUE ALL "-".
 
        01  PROMPT-MSG          PIC X(30) VALUE "Enter transaction ID: ".
        01  NOT-FOUND-MSG       PIC X(25) VALUE "Transaction not found.".
+       01  MODE-PROMPT-MSG.
+           05 FILLER PIC X(48) VALUE
+              "Search (T)xn ID, (C)ust ID, or (L)ist all: ".
 
        PROCEDURE DIVISION.
        BEGIN.
-           DISPLAY PROMPT-MSG WITH NO ADVANCING
-           ACCEPT USER-INPUT-ID
+           DISPLAY MODE-PROMPT-MSG WITH NO ADVANCING
+           ACCEPT WS-SEARCH-MODE
 
            OPEN INPUT TRANSACTION-FILE
 
+           EVALUATE FUNCTION UPPER-CASE(WS-SEARCH-MODE)
+               WHEN "C"
+                   PERFORM SEARCH-BY-CUSTOMER
+               WHEN "L"
+                   PERFORM LIST-ALL-TRANSACTIONS
+               WHEN OTHER
+                   PERFORM SEARCH-BY-TRANSACTION-ID
+           END-EVALUATE
+
+           CLOSE TRANSACTION-FILE
+           STOP RUN.
+
+       SEARCH-BY-TRANSACTION-ID.
+           DISPLAY PROMPT-MSG WITH NO ADVANCING
+           ACCEPT USER-INPUT-ID
+
            MOVE USER-INPUT-ID TO TR-ID
 
            READ TRANSACTION-FILE
@@ -43,15 +68,70 @@
                INVALID KEY
                    DISPLAY NOT-FOUND-MSG
                NOT INVALID KEY
-                   DISPLAY "Transaction Found:"
-                   DISPLAY WS-DIVIDER
-                   DISPLAY "Transaction ID   : " TR-ID
-                   DISPLAY "Date             : " TR-DATE
-                   DISPLAY "Customer ID      : " TR-CUST-ID
-                   MOVE TR-AMOUNT TO DISPLAY-AMOUNT
-                   DISPLAY "Amount           : " DISPLAY-AMOUNT
-                   DISPLAY "Status           : " TR-STATUS
-           END-READ
+                   PERFORM DISPLAY-TRANSACTION
+           END-READ.
 
-           CLOSE TRANSACTION-FILE
-           STOP RUN.
+      *> --- Lists every transaction for one customer, using the
+      *> TR-CUST-ID alternate key instead of a full sequential scan. ---
+       SEARCH-BY-CUSTOMER.
+           DISPLAY "Enter customer ID: " WITH NO ADVANCING
+           ACCEPT USER-INPUT-CUST-ID
+
+           MOVE USER-INPUT-CUST-ID TO TR-CUST-ID
+           MOVE "N" TO WS-CUST-FOUND
+           START TRANSACTION-FILE KEY IS = TR-CUST-ID
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   PERFORM DISPLAY-CUSTOMER-MATCHES
+           END-START
+
+           IF WS-CUST-FOUND = "N"
+               DISPLAY NOT-FOUND-MSG
+           END-IF.
+
+       DISPLAY-CUSTOMER-MATCHES.
+           MOVE "N" TO WS-CUST-DONE
+           PERFORM UNTIL WS-CUST-DONE = "Y"
+               READ TRANSACTION-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO WS-CUST-DONE
+                   NOT AT END
+                       IF TR-CUST-ID NOT = USER-INPUT-CUST-ID
+                           MOVE "Y" TO WS-CUST-DONE
+                       ELSE
+                           MOVE "Y" TO WS-CUST-FOUND
+                           PERFORM DISPLAY-TRANSACTION
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+      *> Browses the whole file in TR-ID order without requiring a
+      *> TR-ID or customer ID up front.
+       LIST-ALL-TRANSACTIONS.
+           MOVE "N" TO WS-LIST-DONE
+           MOVE LOW-VALUES TO TR-ID
+           START TRANSACTION-FILE KEY IS NOT LESS THAN TR-ID
+               INVALID KEY
+                   MOVE "Y" TO WS-LIST-DONE
+                   DISPLAY NOT-FOUND-MSG
+           END-START
+
+           PERFORM UNTIL WS-LIST-DONE = "Y"
+               READ TRANSACTION-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO WS-LIST-DONE
+                   NOT AT END
+                       PERFORM DISPLAY-TRANSACTION
+               END-READ
+           END-PERFORM.
+
+       DISPLAY-TRANSACTION.
+           DISPLAY "Transaction Found:"
+           DISPLAY WS-DIVIDER
+           DISPLAY "Transaction ID   : " TR-ID
+           DISPLAY "Date             : " TR-DATE
+           DISPLAY "Customer ID      : " TR-CUST-ID
+           MOVE TR-AMOUNT TO DISPLAY-AMOUNT
+           DISPLAY "Amount           : " DISPLAY-AMOUNT
+           DISPLAY "Status           : " TR-STATUS.
