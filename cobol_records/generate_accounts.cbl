@@ -10,6 +10,10 @@
                RECORD KEY IS ACCOUNT-KEY
                FILE STATUS IS FILE-STATUS.
 
+           SELECT SEED-FILE ASSIGN TO "ACCOUNTS-SEED.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SEED-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  ACCOUNTS-FILE.
@@ -19,14 +23,19 @@
            05 LNAME             PIC X(10).
            05 BALANCE           PIC 9(6)V99.
 
+       FD  SEED-FILE.
+       01  SEED-RECORD          PIC X(10).
+
        WORKING-STORAGE SECTION.
        01  I                   PIC 99 VALUE 1.
        01  FILE-STATUS         PIC XX.
+       01  SEED-STATUS         PIC XX.
        01  FNAME-IDX           PIC 99.
        01  LNAME-IDX           PIC 99.
        01  BAL-INT             PIC 9(4) VALUE 500.
        01  BAL-FRAC            PIC 99 VALUE 00.
        01  DISP-BALANCE        PIC Z(6).99.
+       01  WS-RECORD-COUNT     PIC 99 VALUE 76.
 
        01  FIRST-NAME-TBL.
            05 FNAMES OCCURS 10 TIMES PIC X(10) VALUE SPACES.
@@ -35,31 +44,32 @@
 
        PROCEDURE DIVISION.
        MAIN-PARA.
-           MOVE "Alice" TO FNAMES(1)
-           MOVE "Bob"   TO FNAMES(2)
-           MOVE "Clara" TO FNAMES(3)
-           MOVE "David" TO FNAMES(4)
-           MOVE "Emma"  TO FNAMES(5)
-           MOVE "Frank" TO FNAMES(6)
-           MOVE "Grace" TO FNAMES(7)
-           MOVE "Henry" TO FNAMES(8)
-           MOVE "Irene" TO FNAMES(9)
-           MOVE "Jack"  TO FNAMES(10)
-
-           MOVE "Smith" TO LNAMES(1)
-           MOVE "White" TO LNAMES(2)
-           MOVE "Jones" TO LNAMES(3)
-           MOVE "Brown" TO LNAMES(4)
-           MOVE "Clark" TO LNAMES(5)
-           MOVE "Young" TO LNAMES(6)
-           MOVE "Stone" TO LNAMES(7)
-           MOVE "King"  TO LNAMES(8)
-           MOVE "Scott" TO LNAMES(9)
-           MOVE "Black" TO LNAMES(10)
+           OPEN INPUT SEED-FILE
+
+           READ SEED-FILE
+               AT END DISPLAY "ERROR: ACCOUNTS-SEED.TXT is empty."
+           END-READ
+           MOVE FUNCTION NUMVAL(SEED-RECORD(1:5)) TO WS-RECORD-COUNT
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 10
+               READ SEED-FILE
+                   AT END DISPLAY "ERROR: missing first-name records."
+               END-READ
+               MOVE SEED-RECORD TO FNAMES(I)
+           END-PERFORM
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 10
+               READ SEED-FILE
+                   AT END DISPLAY "ERROR: missing last-name records."
+               END-READ
+               MOVE SEED-RECORD TO LNAMES(I)
+           END-PERFORM
+
+           CLOSE SEED-FILE
 
            OPEN OUTPUT ACCOUNTS-FILE
 
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 76
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-RECORD-COUNT
                MOVE I TO ACCOUNT-KEY
 
                COMPUTE FNAME-IDX = FUNCTION MOD(I, 10) + 1
@@ -81,6 +91,7 @@
 
            CLOSE ACCOUNTS-FILE
 
-           DISPLAY 
-           "Indexed file accounts.idx generated with 76 records."
+           DISPLAY
+           "Indexed file accounts.idx generated with "
+           WS-RECORD-COUNT " records."
            STOP RUN.
