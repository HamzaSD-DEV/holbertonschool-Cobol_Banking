@@ -0,0 +1,74 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CALC-GRADE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-FILE ASSIGN TO "STUDENTS.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STUDENT-FILE.
+       01  STUDENT-RECORD          PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FS                   PIC XX.
+       01  WS-IDX                  PIC 9 VALUE 1.
+       01  WS-TOTAL                PIC 9(5) VALUE 0.
+       01  WS-DISP-AVERAGE         PIC ZZ9.99.
+
+       LINKAGE SECTION.
+       01  L-NAME.
+           05  L-NAME-TEXT         PIC X(20).
+       01  L-SCORES.
+           05  L-SCORE OCCURS 3 TIMES PIC 9(3).
+       01  L-AVERAGE                PIC 9(3)V99.
+       01  L-GRADE                  PIC X.
+
+       PROCEDURE DIVISION USING L-NAME, L-SCORES, L-AVERAGE, L-GRADE.
+       CALC-GRADE-PARA.
+           MOVE 0 TO WS-TOTAL
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 3
+               ADD L-SCORE(WS-IDX) TO WS-TOTAL
+           END-PERFORM
+
+           COMPUTE L-AVERAGE ROUNDED = WS-TOTAL / 3
+
+           EVALUATE TRUE
+               WHEN L-AVERAGE >= 90
+                   MOVE "A" TO L-GRADE
+               WHEN L-AVERAGE >= 80
+                   MOVE "B" TO L-GRADE
+               WHEN L-AVERAGE >= 70
+                   MOVE "C" TO L-GRADE
+               WHEN L-AVERAGE >= 60
+                   MOVE "D" TO L-GRADE
+               WHEN OTHER
+                   MOVE "F" TO L-GRADE
+           END-EVALUATE
+
+           PERFORM WRITE-STUDENT-RECORD
+
+           EXIT PROGRAM.
+
+       WRITE-STUDENT-RECORD.
+           MOVE L-AVERAGE TO WS-DISP-AVERAGE
+
+           OPEN EXTEND STUDENT-FILE
+           IF WS-FS = "35"
+               CLOSE STUDENT-FILE
+               OPEN OUTPUT STUDENT-FILE
+               CLOSE STUDENT-FILE
+               OPEN EXTEND STUDENT-FILE
+           END-IF
+
+           MOVE SPACES TO STUDENT-RECORD
+           STRING L-NAME-TEXT
+                  "  Average: " WS-DISP-AVERAGE
+                  "  Grade: " L-GRADE
+               DELIMITED BY SIZE INTO STUDENT-RECORD
+
+           WRITE STUDENT-RECORD
+           CLOSE STUDENT-FILE.
