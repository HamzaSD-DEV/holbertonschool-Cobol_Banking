@@ -0,0 +1,167 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BATCH-RUN.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ORDERS-FILE ASSIGN TO "ORDERS.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ORD-FS.
+
+           SELECT RECEIPTS-FILE ASSIGN TO "RECEIPTS.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RCPT-FS.
+
+           SELECT EMPLOYEES-FILE ASSIGN TO "EMPLOYEES.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EMP-FS.
+
+           SELECT SLIPS-FILE ASSIGN TO "SLIPS.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SLIP-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ORDERS-FILE.
+       01  ORDER-RECORD.
+           05  OR-PRICE-TEXT    PIC X(7).
+           05  OR-CODE          PIC X(1).
+
+       FD  RECEIPTS-FILE.
+       01  RECEIPT-RECORD       PIC X(80).
+
+       FD  EMPLOYEES-FILE.
+       01  EMPLOYEE-RECORD.
+           05  EMP-NAME-TEXT    PIC X(20).
+           05  EMP-BASIC-TEXT   PIC X(8).
+           05  EMP-ALLOW-TEXT   PIC X(7).
+           05  EMP-DEDUCT-TEXT  PIC X(7).
+
+       FD  SLIPS-FILE.
+       01  SLIP-RECORD          PIC X(120).
+
+       WORKING-STORAGE SECTION.
+       01  WS-ORD-FS            PIC XX.
+       01  WS-RCPT-FS           PIC XX.
+       01  WS-EMP-FS            PIC XX.
+       01  WS-SLIP-FS           PIC XX.
+       01  WS-ORD-EOF           PIC X VALUE "N".
+       01  WS-EMP-EOF           PIC X VALUE "N".
+
+       01  WS-PRICE             PIC 9(4)V99.
+       01  WS-DISC-PRICE        PIC 9(4)V99.
+       01  WS-DISP-PRICE        PIC ZZZ9.99.
+       01  WS-DISP-DISC-PRICE   PIC ZZZ9.99.
+
+       01  WS-EMP-NAME.
+           05  WS-EMP-NAME-TEXT PIC X(20).
+       01  WS-BASIC             PIC 9(5)V99.
+       01  WS-ALLOW             PIC 9(4)V99.
+       01  WS-DEDUCT            PIC 9(4)V99.
+       01  WS-GROSS             PIC 9(6)V99.
+       01  WS-NET               PIC 9(6)V99.
+       01  WS-DISP-BASIC        PIC ZZZZ9.99.
+       01  WS-DISP-ALLOW        PIC ZZZ9.99.
+       01  WS-DISP-DEDUCT       PIC ZZZ9.99.
+       01  WS-DISP-GROSS        PIC ZZZZZ9.99.
+       01  WS-DISP-NET          PIC ZZZZZ9.99.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           DISPLAY "===== BATCH ORDER / PAYROLL RUN ====="
+           PERFORM RUN-ORDER-BATCH
+           PERFORM RUN-PAYROLL-BATCH
+           STOP RUN.
+
+      *> Reads one price/discount-code pair per ORDERS.TXT line, runs
+      *> each through the same CALC-DISCOUNT engine PROCESS-ORDER
+      *> calls interactively, and writes one receipt line per order.
+       RUN-ORDER-BATCH.
+           OPEN INPUT ORDERS-FILE
+           IF WS-ORD-FS = "35"
+               DISPLAY "No ORDERS.TXT found - skipping order batch."
+           ELSE
+               OPEN OUTPUT RECEIPTS-FILE
+               PERFORM UNTIL WS-ORD-EOF = "Y"
+                   READ ORDERS-FILE
+                       AT END
+                           MOVE "Y" TO WS-ORD-EOF
+                       NOT AT END
+                           PERFORM PROCESS-ONE-ORDER
+                   END-READ
+               END-PERFORM
+               CLOSE ORDERS-FILE
+               CLOSE RECEIPTS-FILE
+               DISPLAY "Order batch complete - see RECEIPTS.TXT"
+           END-IF.
+
+       PROCESS-ONE-ORDER.
+           COMPUTE WS-PRICE = FUNCTION NUMVAL(OR-PRICE-TEXT)
+
+           CALL 'CALC-DISCOUNT' USING
+                 WS-PRICE
+                 OR-CODE
+                 WS-DISC-PRICE
+
+           MOVE WS-PRICE TO WS-DISP-PRICE
+           MOVE WS-DISC-PRICE TO WS-DISP-DISC-PRICE
+
+           MOVE SPACES TO RECEIPT-RECORD
+           STRING "Price: " WS-DISP-PRICE
+                  "  Code: " OR-CODE
+                  "  Discounted: " WS-DISP-DISC-PRICE
+               DELIMITED BY SIZE INTO RECEIPT-RECORD
+           WRITE RECEIPT-RECORD.
+
+      *> Reads one employee record per EMPLOYEES.TXT line, computes
+      *> gross/net the way READ-EMPLOYEE/CALC-GROSS/CALC-NET would
+      *> feed DISPLAY-SLIP in the interactive salary-slip flow, calls
+      *> DISPLAY-SLIP for the console copy, and appends the same
+      *> figures to SLIPS.TXT as the batch output.
+       RUN-PAYROLL-BATCH.
+           OPEN INPUT EMPLOYEES-FILE
+           IF WS-EMP-FS = "35"
+               DISPLAY "No EMPLOYEES.TXT found - skipping payroll run."
+           ELSE
+               OPEN OUTPUT SLIPS-FILE
+               PERFORM UNTIL WS-EMP-EOF = "Y"
+                   READ EMPLOYEES-FILE
+                       AT END
+                           MOVE "Y" TO WS-EMP-EOF
+                       NOT AT END
+                           PERFORM PROCESS-ONE-EMPLOYEE
+                   END-READ
+               END-PERFORM
+               CLOSE EMPLOYEES-FILE
+               CLOSE SLIPS-FILE
+               DISPLAY "Payroll batch complete - see SLIPS.TXT"
+           END-IF.
+
+       PROCESS-ONE-EMPLOYEE.
+           MOVE EMP-NAME-TEXT TO WS-EMP-NAME-TEXT
+           COMPUTE WS-BASIC = FUNCTION NUMVAL(EMP-BASIC-TEXT)
+           COMPUTE WS-ALLOW = FUNCTION NUMVAL(EMP-ALLOW-TEXT)
+           COMPUTE WS-DEDUCT = FUNCTION NUMVAL(EMP-DEDUCT-TEXT)
+
+           COMPUTE WS-GROSS = WS-BASIC + WS-ALLOW
+           COMPUTE WS-NET = WS-GROSS - WS-DEDUCT
+
+           CALL 'DISPLAY-SLIP' USING
+                 WS-EMP-NAME, WS-BASIC, WS-ALLOW, WS-DEDUCT,
+                 WS-GROSS, WS-NET
+
+           MOVE WS-BASIC TO WS-DISP-BASIC
+           MOVE WS-ALLOW TO WS-DISP-ALLOW
+           MOVE WS-DEDUCT TO WS-DISP-DEDUCT
+           MOVE WS-GROSS TO WS-DISP-GROSS
+           MOVE WS-NET TO WS-DISP-NET
+
+           MOVE SPACES TO SLIP-RECORD
+           STRING "Employee: " WS-EMP-NAME-TEXT
+                  "  Basic: " WS-DISP-BASIC
+                  "  Allow: " WS-DISP-ALLOW
+                  "  Deduct: " WS-DISP-DEDUCT
+                  "  Gross: " WS-DISP-GROSS
+                  "  Net: " WS-DISP-NET
+               DELIMITED BY SIZE INTO SLIP-RECORD
+           WRITE SLIP-RECORD.
