@@ -0,0 +1,31 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MAIN.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-NAME.
+           05  WS-NAME-TEXT     PIC X(20).
+       01  WS-SCORES.
+           05  WS-SCORE OCCURS 3 TIMES PIC 9(3).
+       01  WS-AVERAGE           PIC 9(3)V99.
+       01  WS-DISP-AVERAGE      PIC ZZ9.99.
+       01  WS-GRADE             PIC X.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           DISPLAY "===== GRADEBOOK ====="
+           DISPLAY "Enter student name: " WITH NO ADVANCING
+           ACCEPT WS-NAME-TEXT
+
+           CALL 'READ-SCORES' USING WS-SCORES
+
+           CALL 'CALC-GRADE'
+               USING WS-NAME, WS-SCORES, WS-AVERAGE, WS-GRADE
+
+           MOVE WS-AVERAGE TO WS-DISP-AVERAGE
+           DISPLAY " "
+           DISPLAY "Student : " WS-NAME-TEXT
+           DISPLAY "Average : " WS-DISP-AVERAGE
+           DISPLAY "Grade   : " WS-GRADE
+
+           STOP RUN.
