@@ -14,6 +14,7 @@ WORKING-STORAGE SECTION.
 COPY "dbapi.cpy".
 01  CONN-LIT PIC X(200)
     VALUE "host=localhost dbname=schooldb user=postgres password=postgres".
+01  DB-CONN-OVERRIDE PIC X(200).
 01  L PIC 9(4) VALUE 0.
 01  TX-FILE-STATUS PIC XX.
 01  TX-FIELDS.
@@ -30,6 +31,11 @@ COPY "dbapi.cpy".
 PROCEDURE DIVISION.
 MAIN-PROCEDURE.
     MOVE SPACES TO DB-CONNSTR.
+    MOVE SPACES TO DB-CONN-OVERRIDE.
+    ACCEPT DB-CONN-OVERRIDE FROM ENVIRONMENT "DB_CONNSTR".
+    IF DB-CONN-OVERRIDE NOT = SPACES
+        MOVE DB-CONN-OVERRIDE TO CONN-LIT
+    END-IF.
     COMPUTE L = FUNCTION LENGTH(FUNCTION TRIM(CONN-LIT)).
     MOVE CONN-LIT(1:L) TO DB-CONNSTR(1:L).
     MOVE X"00" TO DB-CONNSTR(L + 1:1).
@@ -56,6 +62,7 @@ PROCESS-TRANSACTIONS.
         EVALUATE FUNCTION UPPER-CASE(FUNCTION TRIM(TX-ACTION))
             WHEN "INSERT"   PERFORM HANDLE-INSERT
             WHEN "UPDATE"   PERFORM HANDLE-UPDATE
+            WHEN "DELETE"   PERFORM HANDLE-DELETE
         END-EVALUATE
     END-IF.
 
@@ -97,6 +104,41 @@ HANDLE-INSERT.
                 FUNCTION TRIM(TX-FIELD-3)
     END-IF.
 
+HANDLE-DELETE.
+    *> Retire a customer and its accounts in one pass:
+    *> "DELETE,<customer_id>"
+    MOVE SPACES TO SQL-COMMAND.
+    STRING
+        "DELETE FROM accounts WHERE customer_id = "
+        FUNCTION TRIM(TX-FIELD-2)
+        DELIMITED BY SIZE INTO SQL-COMMAND
+    END-STRING.
+    MOVE X"00" TO SQL-COMMAND(100:1).
+
+    CALL STATIC "DB_EXEC"
+        USING BY VALUE DBH, BY REFERENCE SQL-COMMAND RETURNING RC.
+    IF RC <> 0 THEN
+        DISPLAY "DB_EXEC failed for accounts delete: " RC
+        EXIT PARAGRAPH
+    END-IF.
+
+    MOVE SPACES TO SQL-COMMAND.
+    STRING
+        "DELETE FROM customers WHERE customer_id = "
+        FUNCTION TRIM(TX-FIELD-2)
+        DELIMITED BY SIZE INTO SQL-COMMAND
+    END-STRING.
+    MOVE X"00" TO SQL-COMMAND(100:1).
+
+    CALL STATIC "DB_EXEC"
+        USING BY VALUE DBH, BY REFERENCE SQL-COMMAND RETURNING RC.
+    IF RC <> 0 THEN
+        DISPLAY "DB_EXEC failed for customers delete: " RC
+    ELSE
+        DISPLAY "Processed DELETE for customer "
+                FUNCTION TRIM(TX-FIELD-2)
+    END-IF.
+
 HANDLE-UPDATE.
     IF FUNCTION UPPER-CASE(FUNCTION TRIM(TX-FIELD-3)) = "DEPOSIT"
         *> Update account balance for deposit
