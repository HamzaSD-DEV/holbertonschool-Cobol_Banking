@@ -14,6 +14,7 @@ IDENTIFICATION DIVISION.
        COPY "dbapi.cpy".
        01  CONN-LIT PIC X(200)
            VALUE "host=localhost dbname=schooldb user=postgres password=postgres".
+       01  DB-CONN-OVERRIDE PIC X(200).
        01  L PIC 9(4) VALUE 0.
        01  TX-FILE-STATUS PIC XX.
        01  TX-DATA.
@@ -30,6 +31,11 @@ IDENTIFICATION DIVISION.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            MOVE SPACES TO DB-CONNSTR.
+           MOVE SPACES TO DB-CONN-OVERRIDE.
+           ACCEPT DB-CONN-OVERRIDE FROM ENVIRONMENT "DB_CONNSTR".
+           IF DB-CONN-OVERRIDE NOT = SPACES
+               MOVE DB-CONN-OVERRIDE TO CONN-LIT
+           END-IF.
            COMPUTE L = FUNCTION LENGTH(FUNCTION TRIM(CONN-LIT)).
            MOVE CONN-LIT(1:L) TO DB-CONNSTR(1:L).
            MOVE X"00" TO DB-CONNSTR(L + 1:1).
@@ -89,9 +95,12 @@ IDENTIFICATION DIVISION.
                    DISPLAY "Parsed balance: " CURRENT-BALANCE 
                            " from '" BALANCE-STR "'"
                    
-                   IF CURRENT-BALANCE > 0 THEN
-                       DISPLAY "SKIPPED: Cannot close account for customer "
-                               FUNCTION TRIM(TX-ID) ", balance is not zero."
+                   IF CURRENT-BALANCE NOT = 0 THEN
+                       DISPLAY "REJECTED: Cannot close account for customer "
+                               FUNCTION TRIM(TX-ID)
+                               " - balance is " CURRENT-BALANCE
+                               ", not zero. Sweep out the balance before "
+                               "closing this account."
                    ELSE
                        PERFORM DELETE-RECORDS
                    END-IF
