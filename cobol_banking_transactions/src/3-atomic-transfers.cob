@@ -14,6 +14,7 @@ IDENTIFICATION DIVISION.
        COPY "dbapi.cpy".
        01  CONN-LIT PIC X(200)
            VALUE "host=localhost dbname=schooldb user=postgres password=postgres".
+       01  DB-CONN-OVERRIDE PIC X(200).
        01  L PIC 9(4) VALUE 0.
        01  TX-FILE-STATUS PIC XX.
        01  TX-DATA.
@@ -21,12 +22,29 @@ IDENTIFICATION DIVISION.
            05 TX-FROM-ACCT      PIC X(4).
            05 TX-TO-ACCT        PIC X(4).
            05 TX-AMOUNT         PIC X(10).
+           05 TX-CURRENCY       PIC X(3).
        01  RC-WITHDRAW          PIC S9(9) COMP-5.
        01  RC-DEPOSIT           PIC S9(9) COMP-5.
+       01  SQL-LIT              PIC X(200).
+       01  SOURCE-BALANCE       PIC S9(9)V99 VALUE 0.
+       01  TRANSFER-AMOUNT      PIC S9(9)V99 VALUE 0.
+       01  FROM-CURRENCY        PIC X(3) VALUE SPACES.
+       01  TO-CURRENCY          PIC X(3) VALUE SPACES.
+       01  EXCHANGE-RATE        PIC S9(3)V9(6) VALUE 0.
+       01  EXCHANGE-RATE-DISP   PIC Z(3)9.999999.
+       01  CONVERTED-AMOUNT     PIC S9(9)V99 VALUE 0.
+       01  CONVERTED-AMOUNT-DISP PIC Z(8)9.99.
+       01  RATE-FOUND            PIC X VALUE "Y".
+       01  ACCOUNTS-VALID        PIC X VALUE "Y".
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            MOVE SPACES TO DB-CONNSTR.
+           MOVE SPACES TO DB-CONN-OVERRIDE.
+           ACCEPT DB-CONN-OVERRIDE FROM ENVIRONMENT "DB_CONNSTR".
+           IF DB-CONN-OVERRIDE NOT = SPACES
+               MOVE DB-CONN-OVERRIDE TO CONN-LIT
+           END-IF.
            COMPUTE L = FUNCTION LENGTH(FUNCTION TRIM(CONN-LIT)).
            MOVE CONN-LIT(1:L) TO DB-CONNSTR(1:L).
            MOVE X"00" TO DB-CONNSTR(L + 1:1).
@@ -44,8 +62,10 @@ IDENTIFICATION DIVISION.
        PROCESS-TRANSFERS.
            READ TX-FILE AT END SET TX-FILE-STATUS TO "10".
            IF TX-FILE-STATUS = "00" THEN
+               MOVE SPACES TO TX-CURRENCY
                UNSTRING TX-RECORD DELIMITED BY ","
-                   INTO TX-ACTION, TX-FROM-ACCT, TX-TO-ACCT, TX-AMOUNT
+                   INTO TX-ACTION, TX-FROM-ACCT, TX-TO-ACCT, TX-AMOUNT,
+                        TX-CURRENCY
                IF FUNCTION UPPER-CASE(FUNCTION TRIM(TX-ACTION)) = "TRANSFER"
                    PERFORM HANDLE-TRANSFER
                END-IF
@@ -58,6 +78,40 @@ IDENTIFICATION DIVISION.
                EXIT PARAGRAPH
            END-IF.
 
+           MOVE "Y" TO ACCOUNTS-VALID.
+           PERFORM CHECK-SOURCE-BALANCE.
+           IF ACCOUNTS-VALID NOT = "Y" THEN
+               CALL STATIC "DB_ROLLBACK" USING BY VALUE DBH RETURNING RC
+               DISPLAY "REJECTED: Could not look up source account "
+                       FUNCTION TRIM(TX-FROM-ACCT) " for transfer."
+               EXIT PARAGRAPH
+           END-IF.
+
+           IF SOURCE-BALANCE < TRANSFER-AMOUNT THEN
+               CALL STATIC "DB_ROLLBACK" USING BY VALUE DBH RETURNING RC
+               DISPLAY "REJECTED: Transfer of " FUNCTION TRIM(TX-AMOUNT)
+                       " from " FUNCTION TRIM(TX-FROM-ACCT)
+                       " would overdraw the account."
+               EXIT PARAGRAPH
+           END-IF.
+
+           PERFORM CHECK-ACCOUNT-CURRENCIES.
+           IF ACCOUNTS-VALID NOT = "Y" THEN
+               CALL STATIC "DB_ROLLBACK" USING BY VALUE DBH RETURNING RC
+               DISPLAY "REJECTED: Could not look up currency for "
+                       FUNCTION TRIM(TX-FROM-ACCT) " or "
+                       FUNCTION TRIM(TX-TO-ACCT) "."
+               EXIT PARAGRAPH
+           END-IF.
+
+           PERFORM APPLY-EXCHANGE-RATE.
+           IF RATE-FOUND NOT = "Y" THEN
+               CALL STATIC "DB_ROLLBACK" USING BY VALUE DBH RETURNING RC
+               DISPLAY "REJECTED: No exchange rate on file for "
+                       FROM-CURRENCY " to " TO-CURRENCY "."
+               EXIT PARAGRAPH
+           END-IF.
+
            MOVE SPACES TO SQL-COMMAND.
            STRING "UPDATE accounts SET balance = balance - "
                FUNCTION TRIM(TX-AMOUNT) " WHERE account_id = "
@@ -68,7 +122,7 @@ IDENTIFICATION DIVISION.
 
            MOVE SPACES TO SQL-COMMAND.
            STRING "UPDATE accounts SET balance = balance + "
-               FUNCTION TRIM(TX-AMOUNT) " WHERE account_id = "
+               FUNCTION TRIM(CONVERTED-AMOUNT-DISP) " WHERE account_id = "
                FUNCTION TRIM(TX-TO-ACCT) ";"
                DELIMITED BY SIZE INTO SQL-COMMAND.
            CALL STATIC "DB_EXEC" USING BY VALUE DBH, BY REFERENCE SQL-COMMAND
@@ -79,7 +133,134 @@ IDENTIFICATION DIVISION.
                DISPLAY "SUCCESS: Transfer of " FUNCTION TRIM(TX-AMOUNT)
                        " from " FUNCTION TRIM(TX-FROM-ACCT)
                        " to " FUNCTION TRIM(TX-TO-ACCT) " committed."
+               IF FROM-CURRENCY NOT = TO-CURRENCY
+                       AND TO-CURRENCY NOT = SPACES THEN
+                   DISPLAY "  Converted " FROM-CURRENCY " to " TO-CURRENCY
+                           " at rate " FUNCTION TRIM(EXCHANGE-RATE-DISP)
+                           ": credited "
+                           FUNCTION TRIM(CONVERTED-AMOUNT-DISP)
+               END-IF
            ELSE
                CALL STATIC "DB_ROLLBACK" USING BY VALUE DBH RETURNING RC
                DISPLAY "FAILURE: Transfer rolled back."
            END-IF.
+
+       CHECK-ACCOUNT-CURRENCIES.
+           MOVE SPACES TO SQL-COMMAND.
+           MOVE SPACES TO SQL-LIT.
+           STRING "SELECT currency FROM accounts WHERE account_id = "
+               FUNCTION TRIM(TX-FROM-ACCT)
+               INTO SQL-LIT
+           END-STRING.
+           COMPUTE L = FUNCTION LENGTH(FUNCTION TRIM(SQL-LIT)).
+           MOVE SQL-LIT(1:L) TO SQL-COMMAND(1:L).
+           MOVE X"00" TO SQL-COMMAND(L + 1:1).
+
+           CALL "DB_QUERY_SINGLE"
+                USING BY VALUE DBH
+                      BY REFERENCE SQL-COMMAND
+                      BY REFERENCE SINGLE-RESULT-BUFFER
+                RETURNING RC
+           END-CALL.
+           IF RC NOT = 0 THEN
+               MOVE "N" TO ACCOUNTS-VALID
+               EXIT PARAGRAPH
+           END-IF.
+           MOVE FUNCTION TRIM(SINGLE-RESULT-BUFFER) TO FROM-CURRENCY.
+
+           MOVE SPACES TO SQL-COMMAND.
+           MOVE SPACES TO SQL-LIT.
+           STRING "SELECT currency FROM accounts WHERE account_id = "
+               FUNCTION TRIM(TX-TO-ACCT)
+               INTO SQL-LIT
+           END-STRING.
+           COMPUTE L = FUNCTION LENGTH(FUNCTION TRIM(SQL-LIT)).
+           MOVE SQL-LIT(1:L) TO SQL-COMMAND(1:L).
+           MOVE X"00" TO SQL-COMMAND(L + 1:1).
+
+           CALL "DB_QUERY_SINGLE"
+                USING BY VALUE DBH
+                      BY REFERENCE SQL-COMMAND
+                      BY REFERENCE SINGLE-RESULT-BUFFER
+                RETURNING RC
+           END-CALL.
+           IF RC NOT = 0 THEN
+               MOVE "N" TO ACCOUNTS-VALID
+               EXIT PARAGRAPH
+           END-IF.
+           MOVE FUNCTION TRIM(SINGLE-RESULT-BUFFER) TO TO-CURRENCY.
+
+      *> TX-CURRENCY, when the incoming batch record supplies one,
+      *> is the currency the transaction feed says TX-AMOUNT is
+      *> denominated in - it overrides the source account's own
+      *> currency on file, which is what APPLY-EXCHANGE-RATE and the
+      *> success message key off of from here on. When the record
+      *> leaves it blank, the source account's own currency is used
+      *> and backfilled into TX-CURRENCY so both cases look the same
+      *> downstream.
+           IF TX-CURRENCY = SPACES
+               MOVE FROM-CURRENCY TO TX-CURRENCY
+           ELSE
+               MOVE TX-CURRENCY TO FROM-CURRENCY
+           END-IF.
+
+       APPLY-EXCHANGE-RATE.
+           MOVE "Y" TO RATE-FOUND.
+           IF TO-CURRENCY = SPACES OR FROM-CURRENCY = TO-CURRENCY THEN
+               MOVE 1 TO EXCHANGE-RATE
+               MOVE TRANSFER-AMOUNT TO CONVERTED-AMOUNT
+           ELSE
+               MOVE SPACES TO SQL-COMMAND
+               MOVE SPACES TO SQL-LIT
+               STRING "SELECT rate FROM exchange_rates WHERE"
+                   " from_currency = '" FROM-CURRENCY "'"
+                   " AND to_currency = '" TO-CURRENCY "'"
+                   INTO SQL-LIT
+               END-STRING
+               COMPUTE L = FUNCTION LENGTH(FUNCTION TRIM(SQL-LIT))
+               MOVE SQL-LIT(1:L) TO SQL-COMMAND(1:L)
+               MOVE X"00" TO SQL-COMMAND(L + 1:1)
+
+               CALL "DB_QUERY_SINGLE"
+                    USING BY VALUE DBH
+                          BY REFERENCE SQL-COMMAND
+                          BY REFERENCE SINGLE-RESULT-BUFFER
+                    RETURNING RC
+               END-CALL
+
+               IF RC NOT = 0 OR SINGLE-RESULT-BUFFER = SPACES THEN
+                   MOVE "N" TO RATE-FOUND
+               ELSE
+                   MOVE FUNCTION NUMVAL(SINGLE-RESULT-BUFFER)
+                       TO EXCHANGE-RATE
+                   COMPUTE CONVERTED-AMOUNT ROUNDED =
+                       TRANSFER-AMOUNT * EXCHANGE-RATE
+               END-IF
+           END-IF.
+           MOVE EXCHANGE-RATE TO EXCHANGE-RATE-DISP.
+           MOVE CONVERTED-AMOUNT TO CONVERTED-AMOUNT-DISP.
+
+       CHECK-SOURCE-BALANCE.
+           MOVE SPACES TO SQL-COMMAND.
+           MOVE SPACES TO SQL-LIT.
+           STRING "SELECT balance FROM accounts WHERE account_id = "
+               FUNCTION TRIM(TX-FROM-ACCT)
+               INTO SQL-LIT
+           END-STRING.
+           COMPUTE L = FUNCTION LENGTH(FUNCTION TRIM(SQL-LIT)).
+           MOVE SQL-LIT(1:L) TO SQL-COMMAND(1:L).
+           MOVE X"00" TO SQL-COMMAND(L + 1:1).
+
+           CALL "DB_QUERY_SINGLE"
+                USING BY VALUE DBH
+                      BY REFERENCE SQL-COMMAND
+                      BY REFERENCE SINGLE-RESULT-BUFFER
+                RETURNING RC
+           END-CALL.
+           IF RC NOT = 0 THEN
+               MOVE "N" TO ACCOUNTS-VALID
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE FUNCTION NUMVAL(SINGLE-RESULT-BUFFER) TO SOURCE-BALANCE.
+           MOVE FUNCTION NUMVAL(TX-AMOUNT) TO TRANSFER-AMOUNT.
