@@ -8,6 +8,7 @@
                ORGANIZATION IS INDEXED
                ACCESS MODE IS SEQUENTIAL
                RECORD KEY IS CUST-ID
+               ALTERNATE RECORD KEY IS CUST-LNAME WITH DUPLICATES
                FILE STATUS IS WS-FILE-STATUS.
 
        DATA DIVISION.
