@@ -9,6 +9,7 @@
              ORGANIZATION IS INDEXED
              ACCESS MODE IS DYNAMIC
              RECORD KEY IS CUST-ID
+             ALTERNATE RECORD KEY IS CUST-LNAME WITH DUPLICATES
              FILE STATUS IS WS-STATUS.
 
        DATA DIVISION.
@@ -24,8 +25,10 @@
        01  WS-STATUS            PIC XX.
        01  WS-ACC-ID            PIC X(6).
        01  WS-ACC-ID-NUM            PIC 9(6).
-       01  WS-FNAME-IN          PIC X(20).
-       01  WS-LNAME-IN          PIC X(20).
+       01  WS-FULL-NAME-IN      PIC X(50).
+       01  WS-EXTRACT-FIRST     PIC X(20).
+       01  WS-EXTRACT-MIDDLE    PIC X(20).
+       01  WS-EXTRACT-LAST      PIC X(20).
        01  WS-BAL-TEXT          PIC X(9).
        01  WS-BAL-NUM          PIC 9(8).
        01  BEFORE-DECIMAL      PIC X(8).
@@ -41,91 +44,193 @@
        77  CHARC            PIC X.
        77  IS-NUMERIC      PIC X VALUE "Y".
        77  CHAR-CODE       PIC 9(3).
-       
-       
-      * Helpers for trimming/padding
-       01  WS-FNAME-TMP         PIC X(10).
-       01  WS-LNAME-TMP         PIC X(10).
+
+       01  WS-MENU-CHOICE       PIC X VALUE SPACE.
+       01  WS-REQUIRE-EXISTING  PIC X VALUE "N".
+       01  WS-CONFIRM-CHOICE    PIC X VALUE SPACE.
+       01  WS-CONFIRM-FLAG      PIC X VALUE "N".
+       01  WS-CONFIRM-BAL-DISP  PIC ZZZZ9.99.
 
        PROCEDURE DIVISION.
        MAIN.
            OPEN I-O CUSTOMER-FILE
 
-           *> --- Prompt & validate Account ID ---
-           PERFORM UNTIL WS-RETRY-FLAG = "N" AND 
-           WS-ACC-ID  NOT = SPACE AND LOW-VALUE
+           PERFORM PROMPT-MENU-CHOICE
+
+           EVALUATE WS-MENU-CHOICE
+               WHEN "I"
+                   PERFORM INSERT-CUSTOMER
+               WHEN "U"
+                   PERFORM UPDATE-CUSTOMER
+               WHEN "D"
+                   PERFORM DELETE-CUSTOMER
+           END-EVALUATE
+
+           CLOSE CUSTOMER-FILE
+           STOP RUN.
+
+       PROMPT-MENU-CHOICE.
+           MOVE "Y" TO WS-RETRY-FLAG
+           PERFORM UNTIL WS-RETRY-FLAG = "N"
+               DISPLAY "Select an action: (I)nsert, (U)pdate, (D)elete"
+               ACCEPT WS-MENU-CHOICE
+               MOVE FUNCTION UPPER-CASE(WS-MENU-CHOICE)
+                   TO WS-MENU-CHOICE
+               IF WS-MENU-CHOICE = "I" OR WS-MENU-CHOICE = "U" OR
+                  WS-MENU-CHOICE = "D"
+                   MOVE "N" TO WS-RETRY-FLAG
+               ELSE
+                   DISPLAY "  >> Invalid selection."
+               END-IF
+           END-PERFORM.
+
+       INSERT-CUSTOMER.
+           MOVE "N" TO WS-REQUIRE-EXISTING
+           PERFORM PROMPT-ACCOUNT-ID
+           MOVE "N" TO WS-CONFIRM-FLAG
+           PERFORM UNTIL WS-CONFIRM-FLAG = "Y"
+               PERFORM PROMPT-FULL-NAME
+               PERFORM PROMPT-BALANCE
+               PERFORM CONFIRM-DETAILS
+           END-PERFORM
+           WRITE CUSTOMER-RECORD
+               INVALID KEY
+                   DISPLAY "  >> File error: Unable to add record."
+                   CLOSE CUSTOMER-FILE
+                   STOP RUN
+           END-WRITE
+           DISPLAY "Account " CUST-ID " has been successfully added.".
+
+       UPDATE-CUSTOMER.
+           MOVE "Y" TO WS-REQUIRE-EXISTING
+           PERFORM PROMPT-ACCOUNT-ID
+           MOVE "N" TO WS-CONFIRM-FLAG
+           PERFORM UNTIL WS-CONFIRM-FLAG = "Y"
+               PERFORM PROMPT-FULL-NAME
+               PERFORM PROMPT-BALANCE
+               PERFORM CONFIRM-DETAILS
+           END-PERFORM
+           REWRITE CUSTOMER-RECORD
+               INVALID KEY
+                   DISPLAY "  >> File error: Unable to update record."
+                   CLOSE CUSTOMER-FILE
+                   STOP RUN
+           END-REWRITE
+           DISPLAY "Account " CUST-ID " has been successfully updated.".
+
+       DELETE-CUSTOMER.
+           MOVE "Y" TO WS-REQUIRE-EXISTING
+           PERFORM PROMPT-ACCOUNT-ID
+           DELETE CUSTOMER-FILE
+               INVALID KEY
+                   DISPLAY "  >> File error: Unable to delete record."
+                   CLOSE CUSTOMER-FILE
+                   STOP RUN
+           END-DELETE
+           DISPLAY "Account " CUST-ID " has been successfully deleted.".
+
+      *> --- Prompt & validate Account ID ---
+      *> WS-REQUIRE-EXISTING = "N" rejects a number already on file
+      *> (insert path); "Y" requires the record to already exist and
+      *> reads it into CUSTOMER-RECORD (update/delete path).
+       PROMPT-ACCOUNT-ID.
+           MOVE "Y" TO WS-RETRY-FLAG
+           PERFORM UNTIL WS-RETRY-FLAG = "N"
                DISPLAY "Enter Account Number (5 digits):"
                ACCEPT WS-ACC-ID
                MOVE WS-ACC-ID TO WS-ACC-ID-NUM
                MOVE 0 to WS-DECIMAL-POS
                INSPECT WS-ACC-ID TALLYING WS-DECIMAL-POS FOR ALL "."
-               IF WS-ACC-ID-NUM  > 0 AND WS-ACC-ID-NUM  < 100000 
+               IF WS-ACC-ID-NUM  > 0 AND WS-ACC-ID-NUM  < 100000
                AND WS-DECIMAL-POS= 0
-                   *> Check for duplicates
-                   MOVE WS-ACC-ID TO  CUST-ID 
+                   MOVE WS-ACC-ID TO CUST-ID
                    READ CUSTOMER-FILE
                        INVALID KEY
-                           MOVE "N" TO WS-RETRY-FLAG
+                           IF WS-REQUIRE-EXISTING = "Y"
+                               DISPLAY "  >> Account " CUST-ID
+                                       " does not exist."
+                           ELSE
+                               MOVE "N" TO WS-RETRY-FLAG
+                           END-IF
                        NOT INVALID KEY
-                           DISPLAY "  >> Account " CUST-ID 
-                           " already exists."
+                           IF WS-REQUIRE-EXISTING = "Y"
+                               MOVE "N" TO WS-RETRY-FLAG
+                           ELSE
+                               DISPLAY "  >> Account " CUST-ID
+                                       " already exists."
+                           END-IF
                    END-READ
                ELSE
                    DISPLAY
                    "  >> Invalid account number."
                END-IF
-           END-PERFORM
-
-
-           *> --- Prompt & validate First Name ---
-           MOVE "Y" TO WS-RETRY-FLAG
-           PERFORM UNTIL 
-           WS-RETRY-FLAG = "N" AND 
-           (CUST-FNAME  NOT = SPACE AND LOW-VALUE)
-               DISPLAY "Enter First Name (1-10 letters):"
-               ACCEPT WS-FNAME-IN
-               MOVE 0 TO WS-COUNT
-               MOVE 0 TO WS-ACTUAL-LENGTH
-               INSPECT FUNCTION REVERSE(WS-FNAME-IN) TALLYING WS-COUNT 
-               FOR LEADING SPACE   
-               COMPUTE WS-ACTUAL-LENGTH = 20 - WS-COUNT 
-               IF WS-ACTUAL-LENGTH > 0 AND
-                  WS-ACTUAL-LENGTH <= 10 AND WS-FNAME-IN IS
-                  ALPHABETIC AND WS-FNAME-IN NOT = SPACE AND LOW-VALUE
-                   MOVE "N" TO WS-RETRY-FLAG
-                   MOVE WS-FNAME-IN TO CUST-FNAME (1:10)
-               ELSE
-                   DISPLAY "  >> Invalid First Name."
-               END-IF
-           END-PERFORM
+           END-PERFORM.
 
-           *> --- Prompt & validate Last Name ---
+      *> Takes one "Full Name" entry, the way a customer gives their
+      *> name at the counter, and calls EXTRACTNAMES to split it into
+      *> first/middle/last instead of prompting for each part
+      *> separately. Only first and last are kept - CUSTOMER-RECORD
+      *> has no field for a middle name.
+       PROMPT-FULL-NAME.
            MOVE "Y" TO WS-RETRY-FLAG
-           PERFORM UNTIL 
-           WS-RETRY-FLAG = "N" AND 
-           WS-LNAME-IN NOT = SPACE AND LOW-VALUE
-               DISPLAY "Enter Last Name (1-10 letters): "
-               ACCEPT WS-LNAME-IN
-               MOVE 0 TO WS-COUNT
-               MOVE 0 TO WS-ACTUAL-LENGTH
+           PERFORM UNTIL WS-RETRY-FLAG = "N"
+               DISPLAY "Enter Full Name (First [Middle] Last):"
+               MOVE SPACES TO WS-FULL-NAME-IN
+               ACCEPT WS-FULL-NAME-IN
 
-               INSPECT FUNCTION REVERSE(WS-LNAME-IN) TALLYING WS-COUNT 
-               FOR LEADING SPACE   
-               COMPUTE WS-ACTUAL-LENGTH = 20 - WS-COUNT 
+               MOVE SPACES TO WS-EXTRACT-FIRST
+               MOVE SPACES TO WS-EXTRACT-MIDDLE
+               MOVE SPACES TO WS-EXTRACT-LAST
+               CALL 'EXTRACTNAMES' USING WS-FULL-NAME-IN
+                                          WS-EXTRACT-FIRST
+                                          WS-EXTRACT-MIDDLE
+                                          WS-EXTRACT-LAST
 
-               IF WS-ACTUAL-LENGTH > 0 AND
-                  WS-ACTUAL-LENGTH <= 10 AND WS-LNAME-IN IS
-                  ALPHABETIC AND WS-LNAME-IN NOT = SPACE AND LOW-VALUE
-                   MOVE WS-LNAME-IN  TO CUST-LNAME (1:10)
-                   MOVE "N" TO WS-RETRY-FLAG
+               IF WS-EXTRACT-FIRST NOT = SPACES AND WS-EXTRACT-FIRST
+                  IS ALPHABETIC AND WS-EXTRACT-LAST NOT = SPACES AND
+                  WS-EXTRACT-LAST IS ALPHABETIC
+                   IF FUNCTION LENGTH(FUNCTION TRIM(WS-EXTRACT-FIRST))
+                      > 10 OR
+                      FUNCTION LENGTH(FUNCTION TRIM(WS-EXTRACT-LAST))
+                      > 10
+                       DISPLAY "  >> Invalid Full Name. First and "
+                               "last name must each be 10 characters "
+                               "or fewer."
+                   ELSE
+                       MOVE WS-EXTRACT-FIRST TO CUST-FNAME
+                       MOVE WS-EXTRACT-LAST TO CUST-LNAME
+                       MOVE "N" TO WS-RETRY-FLAG
+                   END-IF
                ELSE
-                   DISPLAY "  >> Invalid Last Name."
+                   DISPLAY "  >> Invalid Full Name. Enter at least a "
+                           "first and last name."
                END-IF
-           END-PERFORM
+           END-PERFORM.
 
-           *> --- Prompt & validate Balance ---
+      *> Final review before WRITE/REWRITE - a chance to catch a field
+      *> that passed its own validation but still isn't what the
+      *> teller meant to key in (e.g. transposed digits in a
+      *> valid-looking balance). Answering anything but Y sends the
+      *> caller back through PROMPT-FULL-NAME/PROMPT-BALANCE.
+       CONFIRM-DETAILS.
+           MOVE CUST-BALANCE TO WS-CONFIRM-BAL-DISP
+           DISPLAY "Account " CUST-ID ", Name "
+                   FUNCTION TRIM(CUST-FNAME) " "
+                   FUNCTION TRIM(CUST-LNAME) ", Balance "
+                   WS-CONFIRM-BAL-DISP " -- confirm? (Y/N)"
+           ACCEPT WS-CONFIRM-CHOICE
+           MOVE FUNCTION UPPER-CASE(WS-CONFIRM-CHOICE)
+               TO WS-CONFIRM-CHOICE
+           IF WS-CONFIRM-CHOICE = "Y"
+               MOVE "Y" TO WS-CONFIRM-FLAG
+           ELSE
+               MOVE "N" TO WS-CONFIRM-FLAG
+               DISPLAY "  >> Re-entering name and balance."
+           END-IF.
+
+       PROMPT-BALANCE.
            MOVE "Y" TO WS-RETRY-FLAG
-           PERFORM UNTIL 
+           PERFORM UNTIL
            WS-RETRY-FLAG = "N"
                MOVE 0 to WS-DECIMAL-POS
                MOVE "Y" to IS-NUMERIC
@@ -133,7 +238,7 @@
                ACCEPT WS-BAL-TEXT
                MOVE 0 TO WS-COUNT
                INSPECT WS-BAL-TEXT TALLYING WS-DECIMAL-POS FOR ALL "."
-               IF WS-DECIMAL-POS NOT = 1 AND WS-DECIMAL-POS NOT = 0 
+               IF WS-DECIMAL-POS NOT = 1 AND WS-DECIMAL-POS NOT = 0
                    MOVE "Y" TO INVALID-FLOAT
                ELSE
                    *> Split string into parts before and after decimal
@@ -142,7 +247,7 @@
                            INTO BEFORE-DECIMAL, AFTER-DECIMAL
                    ELSE
                        MOVE WS-BAL-TEXT TO WS-BAL-NUM
-                       IF WS-BAL-NUM < 100000 
+                       IF WS-BAL-NUM < 100000
                            MOVE WS-BAL-TEXT TO BEFORE-DECIMAL
                            MOVE "0" TO AFTER-DECIMAL
                        ELSE
@@ -177,7 +282,7 @@
 
                    MOVE BEFORE-DECIMAL TO BEFORE-DECIMAL-NUM
                    MOVE AFTER-DECIMAL TO AFTER-DECIMAL-NUM
-                   IF BEFORE-DECIMAL-NUM < 100000 AND 
+                   IF BEFORE-DECIMAL-NUM < 100000 AND
                    AFTER-DECIMAL-NUM < 100 AND IS-NUMERIC = "Y"
                        MOVE "N" TO INVALID-FLOAT
                    ELSE
@@ -185,26 +290,13 @@
 
                    END-IF
                END-IF
-               
+
                MOVE WS-BAL-TEXT TO CUST-BALANCE
                IF CUST-BALANCE >= 0 AND CUST-BALANCE < 100000 AND
-               INVALID-FLOAT = "N" AND  
+               INVALID-FLOAT = "N" AND
                WS-BAL-TEXT NOT = SPACE AND LOW-VALUE
                    MOVE "N" TO WS-RETRY-FLAG
                ELSE
                    DISPLAY "  >> Invalid Balance."
                END-IF
-           END-PERFORM
-
-           *> --- All inputs valid, write record ---
-           WRITE CUSTOMER-RECORD
-               INVALID KEY
-                   DISPLAY "  >> File error: Unable to add record."
-                   CLOSE CUSTOMER-FILE
-                   STOP RUN
-           END-WRITE
-
-           DISPLAY "Account " CUST-ID " has been successfully added."
-
-           CLOSE CUSTOMER-FILE
-           STOP RUN.
+           END-PERFORM.
