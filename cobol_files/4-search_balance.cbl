@@ -8,8 +8,17 @@
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
                RECORD KEY IS ZZCUST-ID
+               ALTERNATE RECORD KEY IS ZZCUST-LNAME WITH DUPLICATES
                FILE STATUS IS WS-FILE-STATUS.
 
+           SELECT BATCH-FILE ASSIGN TO WS-BATCH-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BATCH-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO WS-REPORT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD ZZCUSTOMER-FILE.
@@ -19,12 +28,88 @@
            05 ZZCUST-LNAME       PIC X(10).
            05 ZZCUST-BALANCE     PIC 9(5)V99.
 
+       FD BATCH-FILE.
+       01 BATCH-RECORD          PIC X(5).
+
+       FD REPORT-FILE.
+       01 REPORT-RECORD         PIC X(60).
+
        WORKING-STORAGE SECTION.
        01 WS-FILE-STATUS       PIC XX.
+       01 WS-BATCH-STATUS      PIC XX.
+       01 WS-REPORT-STATUS     PIC XX.
        01 ARG-ID               PIC X(5).
-       
+       01 WS-ARG-COUNT         PIC 9(2).
+       01 WS-ARG-INDEX         PIC 9(2).
+       01 WS-ARG1              PIC X(10).
+       01 WS-BATCH-FILENAME    PIC X(80).
+       01 WS-REPORT-FILENAME   PIC X(30).
+       01 WS-BATCH-EOF         PIC X VALUE "N".
+       01 WS-SEARCH-LNAME      PIC X(10).
+       01 WS-NAME-DONE         PIC X VALUE "N".
+       01 WS-TODAY.
+           05 WS-TODAY-YYYY    PIC 9(4).
+           05 WS-TODAY-MM      PIC 9(2).
+           05 WS-TODAY-DD      PIC 9(2).
+
        PROCEDURE DIVISION.
        BEGIN.
+           ACCEPT WS-ARG-COUNT FROM ARGUMENT-NUMBER
+
+           IF WS-ARG-COUNT > 1
+               MOVE 1 TO WS-ARG-INDEX
+               DISPLAY WS-ARG-INDEX UPON ARGUMENT-NUMBER
+               ACCEPT WS-ARG1 FROM ARGUMENT-VALUE
+               IF FUNCTION UPPER-CASE(WS-ARG1) = "-N"
+                   PERFORM NAME-LOOKUP
+               ELSE
+                   PERFORM BATCH-LOOKUP
+               END-IF
+           ELSE
+               PERFORM SINGLE-LOOKUP
+           END-IF
+
+           STOP RUN.
+
+      *> --- Alternate-key mode: "-N <last-name>" lists every account
+      *> on file for that last name, using the CUST-LNAME alternate
+      *> index instead of a full sequential scan. ---
+       NAME-LOOKUP.
+           MOVE 2 TO WS-ARG-INDEX
+           DISPLAY WS-ARG-INDEX UPON ARGUMENT-NUMBER
+           ACCEPT WS-SEARCH-LNAME FROM ARGUMENT-VALUE
+
+           OPEN INPUT ZZCUSTOMER-FILE
+           MOVE WS-SEARCH-LNAME TO ZZCUST-LNAME
+           START ZZCUSTOMER-FILE KEY IS = ZZCUST-LNAME
+               INVALID KEY
+                   DISPLAY "No customers found with last name "
+                           FUNCTION TRIM(WS-SEARCH-LNAME)
+               NOT INVALID KEY
+                   PERFORM DISPLAY-NAME-MATCHES
+           END-START
+           CLOSE ZZCUSTOMER-FILE.
+
+       DISPLAY-NAME-MATCHES.
+           MOVE "N" TO WS-NAME-DONE
+           PERFORM UNTIL WS-NAME-DONE = "Y"
+               READ ZZCUSTOMER-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO WS-NAME-DONE
+                   NOT AT END
+                       IF ZZCUST-LNAME NOT = WS-SEARCH-LNAME
+                           MOVE "Y" TO WS-NAME-DONE
+                       ELSE
+                           DISPLAY "Account " ZZCUST-ID ": "
+                                   ZZCUST-FNAME " " ZZCUST-LNAME
+                                   " - Balance " ZZCUST-BALANCE "$"
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+      *> --- Original single-account lookup, ARG-ID from the command
+      *> line, balance written straight to the console. ---
+       SINGLE-LOOKUP.
            ACCEPT ARG-ID FROM ARGUMENT-VALUE
 
            OPEN INPUT ZZCUSTOMER-FILE
@@ -37,5 +122,56 @@
                    DISPLAY "Balance: " ZZCUST-BALANCE "$"
            END-READ
 
+           CLOSE ZZCUSTOMER-FILE.
+
+      *> --- Month-end mode: second command-line argument is a flat
+      *> file of account numbers, one per line. Every account is
+      *> looked up against CUSTOMERS.DAT and the balance (or "not
+      *> found") is written to a dated report file. ---
+       BATCH-LOOKUP.
+           MOVE 2 TO WS-ARG-INDEX
+           DISPLAY WS-ARG-INDEX UPON ARGUMENT-NUMBER
+           ACCEPT WS-BATCH-FILENAME FROM ARGUMENT-VALUE
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY
+           STRING "BALANCE-REPORT-" WS-TODAY-YYYY WS-TODAY-MM
+               WS-TODAY-DD ".TXT" DELIMITED BY SIZE
+               INTO WS-REPORT-FILENAME
+           END-STRING
+
+           OPEN INPUT ZZCUSTOMER-FILE
+           OPEN INPUT BATCH-FILE
+           OPEN OUTPUT REPORT-FILE
+
+           MOVE "N" TO WS-BATCH-EOF
+           PERFORM UNTIL WS-BATCH-EOF = "Y"
+               READ BATCH-FILE
+                   AT END
+                       MOVE "Y" TO WS-BATCH-EOF
+                   NOT AT END
+                       PERFORM LOOKUP-ONE-ACCOUNT
+               END-READ
+           END-PERFORM
+
            CLOSE ZZCUSTOMER-FILE
-           STOP RUN.
+           CLOSE BATCH-FILE
+           CLOSE REPORT-FILE
+
+           DISPLAY "Balance report written to "
+                   FUNCTION TRIM(WS-REPORT-FILENAME).
+
+       LOOKUP-ONE-ACCOUNT.
+           MOVE SPACES TO REPORT-RECORD
+           MOVE BATCH-RECORD TO ZZCUST-ID
+           READ ZZCUSTOMER-FILE
+               INVALID KEY
+                   STRING "Account " BATCH-RECORD
+                       ": NOT FOUND" DELIMITED BY SIZE
+                       INTO REPORT-RECORD
+               NOT INVALID KEY
+                   STRING "Account " ZZCUST-ID
+                       ": Balance " ZZCUST-BALANCE DELIMITED BY SIZE
+                       INTO REPORT-RECORD
+           END-READ
+           WRITE REPORT-RECORD
+           DISPLAY FUNCTION TRIM(REPORT-RECORD).
