@@ -17,6 +17,7 @@
        COPY "dbapi.cpy".
        01  CONN-LIT                  PIC X(200)
            VALUE "host=localhost dbname=schooldb user=postgres password=postgres".
+       01  DB-CONN-OVERRIDE          PIC X(200).
        01  L                         PIC 9(4) VALUE 0.
        01  TX-FILE-STATUS            PIC XX VALUE "00".
        01  SQL-LIT                   PIC X(200).
@@ -31,10 +32,27 @@
 
        01  DONE                      PIC X VALUE "N".
        01  DID-PRINT                 PIC X VALUE "N".
+       01  BALANCE-AFTER             PIC S9(9)V99 VALUE 0.
+       01  CURRENT-BALANCE-DISP      PIC -9(9).99.
+       01  BALANCE-AFTER-DISP        PIC -9(9).99.
+       01  CURRENT-DATE-TIME.
+           05 CDT-YEAR               PIC 9(4).
+           05 CDT-MONTH              PIC 9(2).
+           05 CDT-DAY                PIC 9(2).
+           05 CDT-HOUR               PIC 9(2).
+           05 CDT-MIN                PIC 9(2).
+           05 CDT-SEC                PIC 9(2).
+           05 FILLER                 PIC X(9).
+       01  AUDIT-TIMESTAMP           PIC X(19).
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            MOVE SPACES TO DB-CONNSTR
+           MOVE SPACES TO DB-CONN-OVERRIDE
+           ACCEPT DB-CONN-OVERRIDE FROM ENVIRONMENT "DB_CONNSTR"
+           IF DB-CONN-OVERRIDE NOT = SPACES
+               MOVE DB-CONN-OVERRIDE TO CONN-LIT
+           END-IF
            COMPUTE L = FUNCTION LENGTH(FUNCTION TRIM(CONN-LIT))
            MOVE CONN-LIT(1:L) TO DB-CONNSTR(1:L)
            MOVE X"00" TO DB-CONNSTR(L + 1:1)
@@ -124,6 +142,16 @@
            END-CALL.
 
        LOG-TRANSACTION.
+           COMPUTE BALANCE-AFTER = CURRENT-BALANCE - WITHDRAWAL-AMOUNT
+           MOVE CURRENT-BALANCE TO CURRENT-BALANCE-DISP
+           MOVE BALANCE-AFTER TO BALANCE-AFTER-DISP
+           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-TIME
+           STRING
+              CDT-YEAR "-" CDT-MONTH "-" CDT-DAY "T"
+              CDT-HOUR ":" CDT-MIN ":" CDT-SEC
+              DELIMITED BY SIZE INTO AUDIT-TIMESTAMP
+           END-STRING
+
            MOVE SPACES TO SQL-COMMAND
            MOVE SPACES TO SQL-LIT
            STRING
@@ -131,7 +159,13 @@
               FUNCTION TRIM(TX-ACCOUNT-ID)
               ", 'WITHDRAW', "
               FUNCTION TRIM(TX-AMOUNT)
-              ")"
+              ", "
+              FUNCTION TRIM(CURRENT-BALANCE-DISP)
+              ", "
+              FUNCTION TRIM(BALANCE-AFTER-DISP)
+              ", '"
+              AUDIT-TIMESTAMP
+              "')"
               INTO SQL-LIT
            END-STRING
            COMPUTE L = FUNCTION LENGTH(FUNCTION TRIM(SQL-LIT))
