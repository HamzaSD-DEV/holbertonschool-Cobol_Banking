@@ -12,8 +12,9 @@ IDENTIFICATION DIVISION.
        01  TX-RECORD            PIC X(200).
        WORKING-STORAGE SECTION.
        COPY "dbapi.cpy".
-       01  CONN-LIT PIC X(200) 
+       01  CONN-LIT PIC X(200)
            VALUE "host=localhost dbname=schooldb user=postgres password=postgres".
+       01  DB-CONN-OVERRIDE PIC X(200).
        01  L PIC 9(4) VALUE 0.
        01  TX-FILE-STATUS PIC XX.
        01  TX-DATA.
@@ -27,10 +28,26 @@ IDENTIFICATION DIVISION.
        01  BAL-DECIMAL          PIC X(10).
        01  WS-POS               PIC 9(4).
        01  DECIMAL-FOUND        PIC 9.
+       01  DAILY-WITHDRAWAL-LIMIT PIC S9(8)V99 VALUE 500.00.
+       01  DAILY-LIMIT-OVERRIDE PIC X(20).
+       01  DAILY-WITHDRAWN-STR  PIC X(20).
+       01  DAILY-WITHDRAWN-TOTAL PIC S9(8)V99.
+       01  PROJECTED-TOTAL      PIC S9(8)V99.
+       01  WS-DAILY-TOTALS.
+           05 WS-DAILY-ENTRY OCCURS 200 TIMES INDEXED BY WS-DAILY-IDX.
+               10 WS-DAILY-ACCT     PIC X(4).
+               10 WS-DAILY-AMT      PIC S9(8)V99.
+       01  WS-DAILY-COUNT       PIC 9(4) VALUE 0.
+       01  WS-DAILY-FOUND       PIC 9   VALUE 0.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            MOVE SPACES TO DB-CONNSTR.
+           MOVE SPACES TO DB-CONN-OVERRIDE.
+           ACCEPT DB-CONN-OVERRIDE FROM ENVIRONMENT "DB_CONNSTR".
+           IF DB-CONN-OVERRIDE NOT = SPACES
+               MOVE DB-CONN-OVERRIDE TO CONN-LIT
+           END-IF.
            COMPUTE L = FUNCTION LENGTH(FUNCTION TRIM(CONN-LIT)).
            MOVE CONN-LIT(1:L) TO DB-CONNSTR(1:L).
            MOVE X"00" TO DB-CONNSTR(L + 1:1).
@@ -38,6 +55,14 @@ IDENTIFICATION DIVISION.
            CALL STATIC "DB_CONNECT" USING DB-CONNSTR RETURNING DBH.
            IF DBH = NULL-PTR THEN STOP RUN.
 
+           MOVE SPACES TO DAILY-LIMIT-OVERRIDE.
+           ACCEPT DAILY-LIMIT-OVERRIDE FROM ENVIRONMENT
+               "DAILY_WITHDRAWAL_LIMIT".
+           IF DAILY-LIMIT-OVERRIDE NOT = SPACES
+               MOVE FUNCTION NUMVAL(DAILY-LIMIT-OVERRIDE)
+                   TO DAILY-WITHDRAWAL-LIMIT
+           END-IF.
+
            OPEN INPUT TX-FILE.
            PERFORM PROCESS-WITHDRAWALS UNTIL TX-FILE-STATUS NOT = "00".
            CLOSE TX-FILE.
@@ -111,17 +136,52 @@ IDENTIFICATION DIVISION.
                DISPLAY "Debug: Current balance: " CURRENT-BALANCE
                        " Withdrawal amount: " WITHDRAWAL-AMOUNT
 
-               IF CURRENT-BALANCE >= WITHDRAWAL-AMOUNT THEN
-                   PERFORM EXECUTE-UPDATE
-               ELSE
+               PERFORM FIND-DAILY-TOTAL
+               COMPUTE PROJECTED-TOTAL =
+                   WS-DAILY-AMT(WS-DAILY-IDX) + WITHDRAWAL-AMOUNT
+
+               IF CURRENT-BALANCE < WITHDRAWAL-AMOUNT THEN
                    DISPLAY "Validation FAILED: Insufficient funds for account "
                            FUNCTION TRIM(TX-ACCOUNT-ID)
+               ELSE
+                   IF PROJECTED-TOTAL > DAILY-WITHDRAWAL-LIMIT THEN
+                       DISPLAY "Validation FAILED: Daily withdrawal limit of "
+                               DAILY-WITHDRAWAL-LIMIT
+                               " exceeded for account "
+                               FUNCTION TRIM(TX-ACCOUNT-ID)
+                   ELSE
+                       PERFORM EXECUTE-UPDATE
+                       IF RC = 0 THEN
+                           MOVE PROJECTED-TOTAL TO WS-DAILY-AMT(WS-DAILY-IDX)
+                       END-IF
+                   END-IF
                END-IF
            ELSE
                DISPLAY "ERROR: Could not find account " 
                        FUNCTION TRIM(TX-ACCOUNT-ID)
            END-IF.
 
+       FIND-DAILY-TOTAL.
+           *> Look up (or create) this account's running total of
+           *> withdrawals already applied in this batch, so that no
+           *> single transactions.dat run can drain an account past
+           *> the per-account daily withdrawal ceiling.
+           MOVE 0 TO WS-DAILY-FOUND.
+           SET WS-DAILY-IDX TO 1.
+           SEARCH WS-DAILY-ENTRY
+               AT END
+                   CONTINUE
+               WHEN WS-DAILY-ACCT(WS-DAILY-IDX) = TX-ACCOUNT-ID
+                   MOVE 1 TO WS-DAILY-FOUND
+           END-SEARCH.
+
+           IF WS-DAILY-FOUND = 0 THEN
+               ADD 1 TO WS-DAILY-COUNT
+               SET WS-DAILY-IDX TO WS-DAILY-COUNT
+               MOVE TX-ACCOUNT-ID TO WS-DAILY-ACCT(WS-DAILY-IDX)
+               MOVE 0 TO WS-DAILY-AMT(WS-DAILY-IDX)
+           END-IF.
+
        EXECUTE-UPDATE.
            MOVE SPACES TO SQL-COMMAND.
            *> Build UPDATE query with quotes around account_id
