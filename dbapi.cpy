@@ -0,0 +1,14 @@
+      *> ---------------------------------------------------------
+      *> Shared working-storage layout for the DB_* CALL interface
+      *> used by every program that talks to the accounts database.
+      *> ---------------------------------------------------------
+       01  DBH                       USAGE POINTER.
+       01  STMT                      USAGE POINTER.
+       01  NULL-PTR                  USAGE POINTER VALUE NULL.
+       01  RC                        PIC S9(9) COMP-5 VALUE 0.
+       01  DB-CONNSTR                PIC X(200).
+       01  SQL-COMMAND               PIC X(500).
+       01  SINGLE-RESULT-BUFFER      PIC X(200).
+       01  C1                        PIC X(200).
+       01  C2                        PIC X(200).
+       01  C3                        PIC X(200).
